@@ -1,43 +1,372 @@
       * factorial function
       *    TOPIC: RECURSIVE FUNCTIONS
       * In this program, the main procedure is defined in the FACTORIAL section,
-      * where the number is accepted from the user, and the factorial is 
-      * calculated using the FACTORIAL-OF-NUMBER function. The function is 
-      * defined in the FUNCTION-ID section, which takes the number as an 
-      * argument in the LINKAGE SECTION, and calculates its factorial by calling
-      * itself recursively. The calculation stops when the number is 1, and the 
-      * result is returned to the calling function. The final result is 
-      * displayed on the screen.
+      * where the number is read from a batch input file, and the factorial is
+      * calculated by calling the FACTORIAL-OF-NUMBER subprogram. That
+      * subprogram is declared RECURSIVE and calls itself with the number
+      * decremented on the LINKAGE SECTION, the same technique used by
+      * factorialCalc.cbl elsewhere in this suite. The calculation stops when
+      * the number reaches 1, and the result is handed back up through the
+      * recursive chain. One result line is produced per input record.
+      *
+      * After the factorial batch finishes, PROCESS-CR-FILE reads an
+      * optional FACTCR.DAT transaction file of COMBO/PERM requests and
+      * calls the COMBINATIONS-OF/PERMUTATIONS-OF subprograms carried
+      * below, filing each result to the same FACTRPT.DAT report.
       **************************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. FACTORIAL.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NUMBER-FILE ASSIGN TO "FACTNUM.DAT"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT REPORT-FILE ASSIGN TO "FACTRPT.DAT"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT CR-FILE ASSIGN TO "FACTCR.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS WS-CR-FILE-STATUS.
+
        DATA DIVISION.
-           WORKING-STORAGE SECTION.
-               01 NUMBER      PIC 9(4) COMP-3.
-               01 FACTORIAL   PIC 9(8) COMP-3.
+       FILE SECTION.
+       FD  NUMBER-FILE.
+       01  NUMBER-RECORD        PIC 9(4).
+
+       FD  REPORT-FILE.
+       01  REPORT-RECORD        PIC X(40).
+
+       FD  CR-FILE.
+       01  CR-RECORD            PIC X(9).
+
+       WORKING-STORAGE SECTION.
+       01 CASE-NUMBER PIC 9(4) COMP-3.
+       01 FACTORIAL   PIC 9(8) COMP-3.
+       01 WS-FACT-STATUS PIC X.
+           88 WS-FACT-OVERFLOW VALUE "O".
+       01 WS-EOF-SWITCH PIC X VALUE "N".
+           88 WS-EOF        VALUE "Y".
+       01 WS-OVERFLOW-SWITCH PIC X VALUE "N".
+           88 WS-OVERFLOW-FOUND VALUE "Y".
+       01 WS-REPORT-LINE.
+           02 WS-RPT-NUMBER PIC ZZZ9.
+           02 FILLER        PIC X(5) VALUE " ! = ".
+           02 WS-RPT-FACT   PIC Z(7)9.
+       01 WS-OVERFLOW-LINE.
+           02 WS-OVF-NUMBER  PIC ZZZ9.
+           02 FILLER         PIC X(24) VALUE
+               " RESULT EXCEEDS CAPACITY".
+       01 WS-CR-FILE-STATUS PIC XX.
+       01 WS-CR-EOF-SWITCH PIC X VALUE "N".
+           88 WS-CR-EOF VALUE "Y".
+       01 WS-CR-OPCODE PIC X(9).
+           88 OP-COMBO VALUE "COMBO".
+           88 OP-PERM VALUE "PERM".
+       01 CR-DIM-RECORD PIC 9(4).
+       01 WS-CR-N PIC 9(4) COMP-3.
+       01 WS-CR-R PIC 9(4) COMP-3.
+       01 WS-CR-RESULT PIC 9(8) COMP-3.
+       01 WS-CR-STATUS PIC X.
+           88 WS-CR-OVERFLOW VALUE "O".
+           88 WS-CR-BAD-ARGS VALUE "R".
+       01 WS-CR-COUNT PIC 9(4) VALUE ZERO.
+       01 WS-CR-REPORT-LINE.
+           02 WS-CR-RPT-OPCODE PIC X(9).
+           02 FILLER         PIC X(3) VALUE " = ".
+           02 WS-CR-RPT-RESULT PIC Z(7)9.
+       01 WS-CR-BAD-LINE.
+           02 WS-CR-BAD-OPCODE PIC X(9).
+           02 FILLER         PIC X(27) VALUE
+               " - INVALID N/R OR OVERFLOW".
+       01 WS-AUTH-STATUS PIC X.
+           88 WS-AUTH-OK VALUE "Y".
+       01 WS-PROGRAM-NAME PIC X(30) VALUE "FACTORIAL".
+       01 WS-RETURN-CODE PIC S9(4).
 
        PROCEDURE DIVISION.
-           ACCEPT NUMBER
-           COMPUTE FACTORIAL = FACTORIAL-OF-NUMBER (NUMBER)
-           DISPLAY "The factorial of", NUMBER, "is", FACTORIAL
+           CALL "AUTH-GATE" USING WS-AUTH-STATUS WS-PROGRAM-NAME
+           IF NOT WS-AUTH-OK
+              DISPLAY "Access denied"
+              MOVE 8 TO RETURN-CODE
+              MOVE RETURN-CODE TO WS-RETURN-CODE
+              CALL "AUTH-GATE-LOG-END" USING WS-PROGRAM-NAME
+                 WS-RETURN-CODE
+              GOBACK
+           END-IF
+           OPEN INPUT NUMBER-FILE
+           OPEN OUTPUT REPORT-FILE
+           PERFORM UNTIL WS-EOF
+              READ NUMBER-FILE INTO CASE-NUMBER
+                 AT END SET WS-EOF TO TRUE
+                 NOT AT END
+                    CALL "FACTORIAL-OF-NUMBER"
+                       USING CASE-NUMBER FACTORIAL WS-FACT-STATUS
+                    IF WS-FACT-OVERFLOW
+                       MOVE "Y" TO WS-OVERFLOW-SWITCH
+                       MOVE CASE-NUMBER TO WS-OVF-NUMBER
+                       WRITE REPORT-RECORD FROM WS-OVERFLOW-LINE
+                       DISPLAY "RESULT EXCEEDS CAPACITY for "
+                          CASE-NUMBER
+                    ELSE
+                       MOVE CASE-NUMBER TO WS-RPT-NUMBER
+                       MOVE FACTORIAL TO WS-RPT-FACT
+                       WRITE REPORT-RECORD FROM WS-REPORT-LINE
+                       DISPLAY "The factorial of " CASE-NUMBER
+                          " is " FACTORIAL
+                    END-IF
+              END-READ
+           END-PERFORM
+           CLOSE NUMBER-FILE
+           PERFORM PROCESS-CR-FILE
+           CLOSE REPORT-FILE
+           IF WS-OVERFLOW-FOUND
+              MOVE 4 TO RETURN-CODE
+           ELSE
+              MOVE 0 TO RETURN-CODE
+           END-IF
+           MOVE RETURN-CODE TO WS-RETURN-CODE
+           CALL "AUTH-GATE-LOG-END" USING WS-PROGRAM-NAME WS-RETURN-CODE
            STOP RUN.
 
+      ******************************************************************
+      * PROCESS-CR-FILE reads an optional combinations/permutations
+      * transaction file, FACTCR.DAT, one transaction per OP-CODE/N/R
+      * triple (the same opcode-then-dimension-lines shape
+      * AreaBatchDriver.cob's TRAN-FILE uses), calling COMBINATIONS-OF
+      * or PERMUTATIONS-OF for each and filing the result to the same
+      * FACTRPT.DAT report the factorial loop above writes to.  FACTCR.DAT
+      * not being present is not an error - there just aren't any
+      * combinations/permutations requests for this run.
+      ******************************************************************
+       PROCESS-CR-FILE.
+           OPEN INPUT CR-FILE
+           IF WS-CR-FILE-STATUS = "00"
+              PERFORM UNTIL WS-CR-EOF
+                 READ CR-FILE INTO WS-CR-OPCODE
+                    AT END SET WS-CR-EOF TO TRUE
+                    NOT AT END
+                       ADD 1 TO WS-CR-COUNT
+                       PERFORM READ-CR-DIMENSIONS
+                       PERFORM CALL-CR-ENGINE
+                 END-READ
+              END-PERFORM
+              CLOSE CR-FILE
+           END-IF.
+
+       READ-CR-DIMENSIONS.
+           READ CR-FILE INTO CR-DIM-RECORD
+           MOVE CR-DIM-RECORD TO WS-CR-N
+           READ CR-FILE INTO CR-DIM-RECORD
+           MOVE CR-DIM-RECORD TO WS-CR-R.
+
+      ******************************************************************
+      * CALL-CR-ENGINE dispatches one FACTCR.DAT transaction to
+      * COMBINATIONS-OF or PERMUTATIONS-OF and files/displays the
+      * result, or flags an unknown opcode/bad-args/overflow outcome
+      * the same way FACTORIAL's own overflow lines are handled.
+      ******************************************************************
+       CALL-CR-ENGINE.
+           MOVE SPACE TO WS-CR-STATUS
+           EVALUATE TRUE
+              WHEN OP-COMBO
+                 CALL "COMBINATIONS-OF" USING WS-CR-N WS-CR-R
+                    WS-CR-RESULT WS-CR-STATUS
+              WHEN OP-PERM
+                 CALL "PERMUTATIONS-OF" USING WS-CR-N WS-CR-R
+                    WS-CR-RESULT WS-CR-STATUS
+              WHEN OTHER
+                 DISPLAY "TRANSACTION " WS-CR-COUNT
+                    " UNKNOWN OPCODE " WS-CR-OPCODE
+                 SET WS-CR-BAD-ARGS TO TRUE
+           END-EVALUATE
+           IF WS-CR-OVERFLOW OR WS-CR-BAD-ARGS
+              MOVE "Y" TO WS-OVERFLOW-SWITCH
+              MOVE WS-CR-OPCODE TO WS-CR-BAD-OPCODE
+              WRITE REPORT-RECORD FROM WS-CR-BAD-LINE
+              DISPLAY "TRANSACTION " WS-CR-COUNT " " WS-CR-OPCODE
+                 " - INVALID N/R OR OVERFLOW"
+           ELSE
+              MOVE WS-CR-OPCODE TO WS-CR-RPT-OPCODE
+              MOVE WS-CR-RESULT TO WS-CR-RPT-RESULT
+              WRITE REPORT-RECORD FROM WS-CR-REPORT-LINE
+              DISPLAY "TRANSACTION " WS-CR-COUNT " " WS-CR-OPCODE
+                 " = " WS-CR-RESULT
+           END-IF.
+
        END PROGRAM FACTORIAL.
 
-       FUNCTION-ID. FACTORIAL-OF-NUMBER.
-           LINKAGE SECTION.
-               01 NUMBER-ARG PIC 9(4) COMP-3.
-           LOCAL-STORAGE SECTION.
-               01 RESULT PIC 9(8) COMP-3.
+      ******************************************************************
+      * FACTORIAL-OF-NUMBER computes NUMBER! recursively.  WS-N/WS-RESULT
+      * are shared WORKING-STORAGE used to pass the decremented argument
+      * down to the next recursive call; LS-N is LOCAL-STORAGE so each
+      * recursion level keeps its own copy of the value it still needs
+      * after the nested call returns.
+      *
+      * LK-STATUS comes back SPACE when RESULT is good, or "O" when the
+      * true mathematical result would not fit in RESULT's 8 digits
+      * (RESULT is PIC 9(8) COMP-3, so 13! and above overflow it).  The
+      * check is done in WS-WIDE-RESULT, which is wide enough to hold
+      * the true product so the overflow can be detected before RESULT
+      * silently truncates.
+      *
+      * Above WS-ITER-THRESHOLD, the call is routed to an iterative
+      * PERFORM loop instead of the recursive CALL chain, so a large
+      * batch value does not depend on how deep the runtime lets
+      * recursion go.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FACTORIAL-OF-NUMBER RECURSIVE.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-N            PIC 9(4) COMP-3.
+       01 WS-RESULT        PIC 9(8) COMP-3.
+       01 WS-STATUS        PIC X.
+       01 WS-WIDE-RESULT    PIC 9(18) COMP-3.
+       01 WS-ITER-THRESHOLD  PIC 9(4) COMP-3 VALUE 20.
+       01 WS-ITER            PIC 9(4) COMP-3.
+
+       LOCAL-STORAGE SECTION.
+       01 LS-N             PIC 9(4) COMP-3.
+
+       LINKAGE SECTION.
+       01 LK-N             PIC 9(4) COMP-3.
+       01 LK-RESULT        PIC 9(8) COMP-3.
+       01 LK-STATUS         PIC X.
+           88 LK-OVERFLOW        VALUE "O".
+
+       PROCEDURE DIVISION USING LK-N LK-RESULT LK-STATUS.
+           MOVE LK-N TO LS-N
+           MOVE SPACE TO LK-STATUS
+           IF LK-N <= 1
+              MOVE 1 TO LK-RESULT
+           ELSE
+              IF LK-N > WS-ITER-THRESHOLD
+                 MOVE 1 TO WS-WIDE-RESULT
+                 PERFORM VARYING WS-ITER FROM 2 BY 1
+                    UNTIL WS-ITER > LK-N
+                    COMPUTE WS-WIDE-RESULT =
+                       WS-WIDE-RESULT * WS-ITER
+                       ON SIZE ERROR
+                          SET LK-OVERFLOW TO TRUE
+                 END-PERFORM
+                 IF WS-WIDE-RESULT > 99999999
+                    SET LK-OVERFLOW TO TRUE
+                 END-IF
+                 MOVE WS-WIDE-RESULT TO LK-RESULT
+              ELSE
+                 MOVE LK-N TO WS-N
+                 SUBTRACT 1 FROM WS-N
+                 CALL "FACTORIAL-OF-NUMBER"
+                    USING WS-N WS-RESULT WS-STATUS
+                 COMPUTE WS-WIDE-RESULT = LS-N * WS-RESULT
+                 IF WS-STATUS = "O" OR WS-WIDE-RESULT > 99999999
+                    SET LK-OVERFLOW TO TRUE
+                 END-IF
+                 MOVE WS-WIDE-RESULT TO LK-RESULT
+              END-IF
+           END-IF
+           GOBACK.
+
+       END PROGRAM FACTORIAL-OF-NUMBER.
+
+      ******************************************************************
+      * COMBINATIONS-OF computes nCr = N! / (R! * (N-R)!) by calling
+      * FACTORIAL-OF-NUMBER three times and combining the results, so
+      * the actuarial-style case counts reuse the same factorial engine
+      * instead of hand-computing three separate factorial runs.
+      * LK-STATUS comes back "O" if any of the three factorials
+      * overflowed, or "R" if R is greater than N.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COMBINATIONS-OF.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-N-FACT       PIC 9(8) COMP-3.
+       01 WS-R-FACT       PIC 9(8) COMP-3.
+       01 WS-NR           PIC 9(4) COMP-3.
+       01 WS-NR-FACT      PIC 9(8) COMP-3.
+       01 WS-DENOM        PIC 9(16) COMP-3.
+       01 WS-STAT1        PIC X.
+       01 WS-STAT2        PIC X.
+       01 WS-STAT3        PIC X.
+
+       LINKAGE SECTION.
+       01 LK-N            PIC 9(4) COMP-3.
+       01 LK-R            PIC 9(4) COMP-3.
+       01 LK-RESULT       PIC 9(8) COMP-3.
+       01 LK-STATUS       PIC X.
+           88 LK-OVERFLOW       VALUE "O".
+           88 LK-BAD-ARGS       VALUE "R".
+
+       PROCEDURE DIVISION USING LK-N LK-R LK-RESULT LK-STATUS.
+           MOVE SPACE TO LK-STATUS
+           MOVE ZERO TO LK-RESULT
+           IF LK-R > LK-N
+              SET LK-BAD-ARGS TO TRUE
+           ELSE
+              CALL "FACTORIAL-OF-NUMBER"
+                 USING LK-N WS-N-FACT WS-STAT1
+              CALL "FACTORIAL-OF-NUMBER"
+                 USING LK-R WS-R-FACT WS-STAT2
+              COMPUTE WS-NR = LK-N - LK-R
+              CALL "FACTORIAL-OF-NUMBER"
+                 USING WS-NR WS-NR-FACT WS-STAT3
+              IF WS-STAT1 = "O" OR WS-STAT2 = "O" OR WS-STAT3 = "O"
+                 SET LK-OVERFLOW TO TRUE
+              ELSE
+                 COMPUTE WS-DENOM = WS-R-FACT * WS-NR-FACT
+                 COMPUTE LK-RESULT = WS-N-FACT / WS-DENOM
+              END-IF
+           END-IF
+           GOBACK.
+
+       END PROGRAM COMBINATIONS-OF.
+
+      ******************************************************************
+      * PERMUTATIONS-OF computes nPr = N! / (N-R)!, the same way
+      * COMBINATIONS-OF does, by calling FACTORIAL-OF-NUMBER and
+      * dividing out the unwanted orderings.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PERMUTATIONS-OF.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-N-FACT       PIC 9(8) COMP-3.
+       01 WS-NR           PIC 9(4) COMP-3.
+       01 WS-NR-FACT      PIC 9(8) COMP-3.
+       01 WS-STAT1        PIC X.
+       01 WS-STAT2        PIC X.
+
+       LINKAGE SECTION.
+       01 LK-N            PIC 9(4) COMP-3.
+       01 LK-R            PIC 9(4) COMP-3.
+       01 LK-RESULT       PIC 9(8) COMP-3.
+       01 LK-STATUS       PIC X.
+           88 LK-OVERFLOW       VALUE "O".
+           88 LK-BAD-ARGS       VALUE "R".
 
-       PROCEDURE DIVISION USING NUMBER-ARG.
-           IF NUMBER-ARG <= 1
-               COMPUTE RESULT = 1
+       PROCEDURE DIVISION USING LK-N LK-R LK-RESULT LK-STATUS.
+           MOVE SPACE TO LK-STATUS
+           MOVE ZERO TO LK-RESULT
+           IF LK-R > LK-N
+              SET LK-BAD-ARGS TO TRUE
            ELSE
-               COMPUTE RESULT = NUMBER-ARG * FACTORIAL-OF-NUMBER (NUMBER-ARG - 1)
+              CALL "FACTORIAL-OF-NUMBER"
+                 USING LK-N WS-N-FACT WS-STAT1
+              COMPUTE WS-NR = LK-N - LK-R
+              CALL "FACTORIAL-OF-NUMBER"
+                 USING WS-NR WS-NR-FACT WS-STAT2
+              IF WS-STAT1 = "O" OR WS-STAT2 = "O"
+                 SET LK-OVERFLOW TO TRUE
+              ELSE
+                 COMPUTE LK-RESULT = WS-N-FACT / WS-NR-FACT
+              END-IF
            END-IF
-           RETURN RESULT
-       END FUNCTION FACTORIAL-OF-NUMBER.
+           GOBACK.
 
+       END PROGRAM PERMUTATIONS-OF.
 
+       COPY AUTHGATE.
