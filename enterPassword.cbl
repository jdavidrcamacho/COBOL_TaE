@@ -1,17 +1,37 @@
       * Enter password
       *    TOPIC:
       *    How to enter a password
+      *****************************************************************
+      * MAIN-PROCEDURE now just CALLs the shared AUTH-GATE program
+      * (copybooks/AUTHGATE.CPY, COPYed in below as a sibling
+      * PROGRAM-ID) and reports its outcome. AUTH-GATE holds the real
+      * credential check, complexity validation, expiration/forced
+      * change, and LOGINAUD.DAT audit logging, so every other batch
+      * utility that COPYs the same gate shares exactly the rules
+      * this program used to keep to itself.
       *****************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. accept-secure.
        ENVIRONMENT DIVISION.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 ws-password PIC X(16).
+       01 ws-gate-status PIC X.
+           88 ws-gate-ok VALUE "Y".
+       01 ws-program-name PIC X(30) VALUE "ACCEPT-SECURE".
+       01 ws-return-code PIC S9(4).
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           DISPLAY "Enter password: ".
-           ACCEPT CONTROL ws-password.
-           DISPLAY "Password accepted".
+           CALL "AUTH-GATE" USING ws-gate-status ws-program-name
+           IF NOT ws-gate-ok
+              DISPLAY "Access denied"
+              MOVE 8 TO RETURN-CODE
+           ELSE
+              MOVE 0 TO RETURN-CODE
+           END-IF
+           MOVE RETURN-CODE TO ws-return-code
+           CALL "AUTH-GATE-LOG-END" USING ws-program-name ws-return-code
            GOBACK.
+
        END PROGRAM accept-secure.
+
+       COPY AUTHGATE.
