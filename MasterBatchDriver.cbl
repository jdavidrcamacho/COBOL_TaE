@@ -0,0 +1,1045 @@
+      * MasterBatchDriver
+      *    TOPIC:
+      *    One-run orchestrator for the suite's unattended batch jobs
+      *****************************************************************
+      * Chains the existing batch drivers - MatrixBatchDriver and
+      * AreaBatchDriver - into a single unattended run, the way an
+      * overnight job stream calls one step after another.
+      *
+      * Both of those drivers used to end their mainline with STOP RUN,
+      * which in this dialect tears down the whole run unit rather than
+      * just returning to whoever called it - fine when each one ran
+      * alone, but it meant a caller's second step would never run.
+      * Their mainlines now end with GOBACK instead, which still behaves
+      * like STOP RUN when either of them is run standalone as the
+      * top-level program, but correctly hands control back here when
+      * they're CALLed as a step.
+      *
+      * Only the already-unattended batch drivers are chained here -
+      * the transaction-file-driven steps that need no operator input.
+      * The suite's other utilities (adding, SNN, moveCompute, and the
+      * rest) still open with an interactive ACCEPT for interactive-vs-
+      * batch mode and are better run on their own; folding them into an
+      * unattended chain would mean teaching them to take that choice
+      * some other way, which is its own piece of work, not this one.
+      *
+      * MatrixBatchDriver and AreaBatchDriver (and their own engine
+      * subprograms) are carried in this same source file as separate
+      * PROGRAM-IDs and reached by CALL, the same way MatrixBatchDriver
+      * itself keeps MATRIX-MULT-ENGINE and the rest alongside its own
+      * driver, and AreaBatchDriver keeps AREA-SQUARE-ENGINE and the
+      * rest alongside its own - one compiled module, no separate link
+      * step required to chain the two drivers into this run.  The
+      * matrices and areas directories keep their own standalone copies
+      * of MatrixBatchDriver.cbl and AreaBatchDriver.cob so either can
+      * still be built and run on its own; this file's copies are the
+      * ones MasterBatchDriver actually calls.
+      *
+      * Restart/checkpoint: the number of the last step that completed
+      * is kept in MBDCKPT.DAT (a single-record file, the same OPEN
+      * OUTPUT whole-file-rewrite pattern AUTHGATE.CPY uses to persist
+      * its credential table).  On startup LOAD-CHECKPOINT reads it back
+      * - FILE STATUS 35 means there is no checkpoint yet, i.e. a fresh
+      * run - and CHECK-SKIP compares it against the step about to run,
+      * skipping anything already completed instead of rerunning it.  A
+      * run that finishes clean resets the checkpoint to zero so the
+      * next run starts fresh; a run that dies partway through leaves
+      * the checkpoint where it stopped, so the next attempt picks up at
+      * the step that never got to record its own completion.
+      *
+      * Return codes follow the usual batch-shop convention - 0 normal,
+      * 4 warning, 8 error - and RETURN-CODE is set accordingly on every
+      * exit from every gated program in this suite, not just this one.
+      * MatrixBatchDriver and AreaBatchDriver set their own RETURN-CODE
+      * before handing control back here, and since RETURN-CODE is a
+      * run-unit-wide special register, it is still sitting there right
+      * after each CALL for WS-STEP-RC to pick up.  WS-JOB-RC then takes
+      * the highest RC seen across both steps - the same "maximum
+      * condition code" a multi-step job stream uses to decide whether
+      * the overall run is clean - and that becomes this program's own
+      * RETURN-CODE, so whatever called MasterBatchDriver (or the shell
+      * that launched it) can tell a clean run from one where a step
+      * came back with a warning or an error.  Each step's outcome, and
+      * the overall job RC, is also filed to MBDSUM.DAT as an end-of-job
+      * summary report, so the run's result is on record even if nobody
+      * was watching the console when it finished.
+      *
+      * Scheduling wrapper: if a control file MBDWIN.DAT is present, it
+      * names the nightly batch window as a WINDOW-START/WINDOW-END pair
+      * of HHMM values, and CHECK-SCHEDULE-WINDOW refuses to start the
+      * run - RETURN-CODE 16, no steps attempted, no summary filed - if
+      * TIME says the job was launched outside that window, the same
+      * FILE STATUS 35 not-found convention used elsewhere falling back
+      * to "no window configured, always allowed" when MBDWIN.DAT is not
+      * there.  The window is assumed not to cross midnight; a shop that
+      * needs a window like 2200-0600 would need to split it into two
+      * windows or teach CHECK-SCHEDULE-WINDOW to wrap, which this run
+      * does not need yet.
+      *
+      * Step-level timing: WS-JOB-START-SECONDS/WS-JOB-END-SECONDS and
+      * WS-STEP-START-SECONDS/WS-STEP-END-SECONDS are all captured via
+      * TIME and reduced to a same-day seconds-since-midnight figure by
+      * CONVERT-TIME-TO-SECONDS, so each step's and the whole job's
+      * elapsed run time lands in MBDSUM.DAT alongside its RC - useful
+      * for watching a nightly window for a step that is starting to run
+      * long before it actually overruns the window.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MasterBatchDriver.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CHECKPOINT-FILE ASSIGN TO "MBDCKPT.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS WS-CKPT-STATUS.
+           SELECT SUMMARY-FILE ASSIGN TO "MBDSUM.DAT"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT WINDOW-FILE ASSIGN TO "MBDWIN.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS WS-WINDOW-STATUS.
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD PIC 9(2).
+       FD  SUMMARY-FILE.
+       01  SUMMARY-RECORD PIC X(80).
+       FD  WINDOW-FILE.
+       01  WINDOW-RECORD.
+           05 WINDOW-START PIC 9(4).
+           05 WINDOW-END   PIC 9(4).
+
+       WORKING-STORAGE SECTION.
+       01 WS-AUTH-STATUS PIC X.
+           88 WS-AUTH-OK VALUE "Y".
+       01 WS-STEP-COUNT PIC 9(2) VALUE ZERO.
+       01 WS-LAST-STEP PIC 9(2) VALUE ZERO.
+       01 WS-CKPT-STATUS PIC XX.
+       01 WS-SKIP-SWITCH PIC X VALUE "N".
+           88 WS-SKIP-STEP VALUE "Y".
+       01 WS-WINDOW-SWITCH PIC X VALUE "Y".
+           88 WS-IN-WINDOW VALUE "Y".
+       01 WS-PROGRAM-NAME PIC X(30) VALUE "MASTERBATCHDRIVER".
+       01 WS-STEP-NAME PIC X(30).
+       01 WS-STEP-RC PIC S9(3) VALUE ZERO.
+       01 WS-JOB-RC PIC S9(3) VALUE ZERO.
+       01 WS-RETURN-CODE PIC S9(4).
+       01 WS-RUN-DATE PIC 9(8).
+       01 WS-RUN-TIME PIC 9(8).
+       01 WS-WINDOW-STATUS PIC XX.
+       01 WS-WINDOW-START PIC 9(4) VALUE ZERO.
+       01 WS-WINDOW-END PIC 9(4) VALUE 2359.
+       01 WS-CURRENT-TIME PIC 9(8).
+       01 WS-CURRENT-TIME-PARTS REDEFINES WS-CURRENT-TIME.
+           05 WS-CURRENT-HHMM PIC 9(4).
+           05 FILLER PIC 9(4).
+       01 WS-TIME-VALUE PIC 9(8).
+       01 WS-TIME-PARTS REDEFINES WS-TIME-VALUE.
+           05 WS-TIME-HH PIC 9(2).
+           05 WS-TIME-MM PIC 9(2).
+           05 WS-TIME-SS PIC 9(2).
+           05 WS-TIME-HS PIC 9(2).
+       01 WS-SECONDS-OUT PIC 9(5).
+       01 WS-JOB-START-SECONDS PIC 9(5).
+       01 WS-JOB-END-SECONDS PIC 9(5).
+       01 WS-JOB-ELAPSED-SECONDS PIC 9(5).
+       01 WS-STEP-START-SECONDS PIC 9(5).
+       01 WS-STEP-END-SECONDS PIC 9(5).
+       01 WS-STEP-ELAPSED-SECONDS PIC 9(5).
+
+       PROCEDURE DIVISION.
+           CALL "AUTH-GATE" USING WS-AUTH-STATUS WS-PROGRAM-NAME
+           IF NOT WS-AUTH-OK
+              DISPLAY "Access denied"
+              MOVE 8 TO RETURN-CODE
+              MOVE RETURN-CODE TO WS-RETURN-CODE
+              CALL "AUTH-GATE-LOG-END" USING WS-PROGRAM-NAME
+                 WS-RETURN-CODE
+              GOBACK
+           END-IF
+
+           PERFORM CHECK-SCHEDULE-WINDOW
+           IF NOT WS-IN-WINDOW
+              DISPLAY "OUTSIDE THE NIGHTLY BATCH WINDOW - RUN REFUSED"
+              MOVE 16 TO RETURN-CODE
+              MOVE RETURN-CODE TO WS-RETURN-CODE
+              CALL "AUTH-GATE-LOG-END" USING WS-PROGRAM-NAME
+                 WS-RETURN-CODE
+              GOBACK
+           END-IF
+
+           ACCEPT WS-TIME-VALUE FROM TIME
+           PERFORM CONVERT-TIME-TO-SECONDS
+           MOVE WS-SECONDS-OUT TO WS-JOB-START-SECONDS
+
+           PERFORM LOAD-CHECKPOINT
+           IF WS-LAST-STEP > ZERO
+              DISPLAY "RESTARTING AFTER STEP " WS-LAST-STEP
+           END-IF
+           DISPLAY "MASTERBATCHDRIVER RUN STARTING"
+           PERFORM WRITE-SUMMARY-HEADER
+
+           ADD 1 TO WS-STEP-COUNT
+           PERFORM CHECK-SKIP
+           IF WS-SKIP-STEP
+              DISPLAY "STEP " WS-STEP-COUNT
+                 " ALREADY COMPLETE - SKIPPING"
+              PERFORM WRITE-SUMMARY-SKIP
+           ELSE
+              DISPLAY "STEP " WS-STEP-COUNT " - MATRIX BATCH DRIVER"
+              ACCEPT WS-TIME-VALUE FROM TIME
+              PERFORM CONVERT-TIME-TO-SECONDS
+              MOVE WS-SECONDS-OUT TO WS-STEP-START-SECONDS
+              CALL "MatrixBatchDriver"
+              ACCEPT WS-TIME-VALUE FROM TIME
+              PERFORM CONVERT-TIME-TO-SECONDS
+              MOVE WS-SECONDS-OUT TO WS-STEP-END-SECONDS
+              COMPUTE WS-STEP-ELAPSED-SECONDS =
+                 WS-STEP-END-SECONDS - WS-STEP-START-SECONDS
+              MOVE RETURN-CODE TO WS-STEP-RC
+              MOVE "MATRIX BATCH DRIVER" TO WS-STEP-NAME
+              DISPLAY "STEP " WS-STEP-COUNT " COMPLETE - RC="
+                 WS-STEP-RC " ELAPSED=" WS-STEP-ELAPSED-SECONDS "S"
+              PERFORM WRITE-SUMMARY-STEP
+              IF WS-STEP-RC < 8
+                 PERFORM RECORD-CHECKPOINT
+              END-IF
+           END-IF
+
+           ADD 1 TO WS-STEP-COUNT
+           PERFORM CHECK-SKIP
+           IF WS-SKIP-STEP
+              DISPLAY "STEP " WS-STEP-COUNT
+                 " ALREADY COMPLETE - SKIPPING"
+              PERFORM WRITE-SUMMARY-SKIP
+           ELSE
+              DISPLAY "STEP " WS-STEP-COUNT " - AREA BATCH DRIVER"
+              ACCEPT WS-TIME-VALUE FROM TIME
+              PERFORM CONVERT-TIME-TO-SECONDS
+              MOVE WS-SECONDS-OUT TO WS-STEP-START-SECONDS
+              CALL "AreaBatchDriver"
+              ACCEPT WS-TIME-VALUE FROM TIME
+              PERFORM CONVERT-TIME-TO-SECONDS
+              MOVE WS-SECONDS-OUT TO WS-STEP-END-SECONDS
+              COMPUTE WS-STEP-ELAPSED-SECONDS =
+                 WS-STEP-END-SECONDS - WS-STEP-START-SECONDS
+              MOVE RETURN-CODE TO WS-STEP-RC
+              MOVE "AREA BATCH DRIVER" TO WS-STEP-NAME
+              DISPLAY "STEP " WS-STEP-COUNT " COMPLETE - RC="
+                 WS-STEP-RC " ELAPSED=" WS-STEP-ELAPSED-SECONDS "S"
+              PERFORM WRITE-SUMMARY-STEP
+              IF WS-STEP-RC < 8
+                 PERFORM RECORD-CHECKPOINT
+              END-IF
+           END-IF
+
+           ACCEPT WS-TIME-VALUE FROM TIME
+           PERFORM CONVERT-TIME-TO-SECONDS
+           MOVE WS-SECONDS-OUT TO WS-JOB-END-SECONDS
+           COMPUTE WS-JOB-ELAPSED-SECONDS =
+              WS-JOB-END-SECONDS - WS-JOB-START-SECONDS
+
+           DISPLAY "MASTERBATCHDRIVER RUN COMPLETE - " WS-STEP-COUNT
+              " STEPS PROCESSED - JOB RC=" WS-JOB-RC
+              " ELAPSED=" WS-JOB-ELAPSED-SECONDS "S".
+           PERFORM WRITE-SUMMARY-FOOTER
+           PERFORM CLEAR-CHECKPOINT
+           MOVE WS-JOB-RC TO RETURN-CODE
+           MOVE RETURN-CODE TO WS-RETURN-CODE
+           CALL "AUTH-GATE-LOG-END" USING WS-PROGRAM-NAME WS-RETURN-CODE
+           STOP RUN.
+
+      *****************************************************************
+      * LOAD-CHECKPOINT reads the last completed step number out of
+      * MBDCKPT.DAT.  FILE STATUS 35 (file does not exist) means no run
+      * has ever checkpointed, so WS-LAST-STEP stays zero.
+      *****************************************************************
+       LOAD-CHECKPOINT.
+           MOVE ZERO TO WS-LAST-STEP
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = "00"
+              READ CHECKPOINT-FILE INTO WS-LAST-STEP
+              CLOSE CHECKPOINT-FILE
+           END-IF.
+
+      *****************************************************************
+      * CHECK-SKIP flags the current WS-STEP-COUNT as already done when
+      * it is not past the last checkpointed step.
+      *****************************************************************
+       CHECK-SKIP.
+           MOVE "N" TO WS-SKIP-SWITCH
+           IF WS-STEP-COUNT NOT > WS-LAST-STEP
+              SET WS-SKIP-STEP TO TRUE
+           END-IF.
+
+      *****************************************************************
+      * RECORD-CHECKPOINT persists WS-STEP-COUNT as the last completed
+      * step, overwriting whatever checkpoint was there before.
+      *****************************************************************
+       RECORD-CHECKPOINT.
+           MOVE WS-STEP-COUNT TO CHECKPOINT-RECORD
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+      *****************************************************************
+      * CLEAR-CHECKPOINT resets the checkpoint to zero once every step
+      * has completed, so the next run starts fresh instead of skipping
+      * everything.
+      *****************************************************************
+       CLEAR-CHECKPOINT.
+           MOVE ZERO TO CHECKPOINT-RECORD
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+      *****************************************************************
+      * CHECK-SCHEDULE-WINDOW reads the nightly batch window out of
+      * MBDWIN.DAT, when present, and sets WS-IN-WINDOW to whether the
+      * current time falls inside it.  FILE STATUS 35 (no control file)
+      * means no window is configured, so the run is always allowed.
+      *****************************************************************
+       CHECK-SCHEDULE-WINDOW.
+           MOVE "Y" TO WS-WINDOW-SWITCH
+           OPEN INPUT WINDOW-FILE
+           IF WS-WINDOW-STATUS = "00"
+              READ WINDOW-FILE
+              MOVE WINDOW-START TO WS-WINDOW-START
+              MOVE WINDOW-END TO WS-WINDOW-END
+              CLOSE WINDOW-FILE
+              ACCEPT WS-CURRENT-TIME FROM TIME
+              IF WS-CURRENT-HHMM < WS-WINDOW-START
+                 OR WS-CURRENT-HHMM > WS-WINDOW-END
+                 MOVE "N" TO WS-WINDOW-SWITCH
+              END-IF
+           END-IF.
+
+      *****************************************************************
+      * CONVERT-TIME-TO-SECONDS reduces WS-TIME-VALUE (an HHMMSSHH
+      * value as ACCEPT FROM TIME returns it) to WS-SECONDS-OUT, the
+      * number of seconds since midnight - good enough for timing a
+      * step or a job that does not run across midnight.
+      *****************************************************************
+       CONVERT-TIME-TO-SECONDS.
+           COMPUTE WS-SECONDS-OUT =
+              WS-TIME-HH * 3600 + WS-TIME-MM * 60 + WS-TIME-SS.
+
+      *****************************************************************
+      * WRITE-SUMMARY-HEADER opens MBDSUM.DAT fresh for this run - it
+      * is an end-of-job report on the run that just happened, not an
+      * accumulating audit trail - and files a dated title line.
+      *****************************************************************
+       WRITE-SUMMARY-HEADER.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-RUN-TIME FROM TIME.
+           OPEN OUTPUT SUMMARY-FILE
+           MOVE SPACES TO SUMMARY-RECORD
+           STRING "MASTERBATCHDRIVER JOB SUMMARY - " WS-RUN-DATE " "
+              WS-RUN-TIME DELIMITED BY SIZE
+              INTO SUMMARY-RECORD
+           WRITE SUMMARY-RECORD.
+
+      *****************************************************************
+      * WRITE-SUMMARY-STEP files one step's name and RETURN-CODE, and
+      * rolls WS-STEP-RC into WS-JOB-RC if it is the highest RC seen so
+      * far this run - the usual "maximum condition code" a multi-step
+      * batch job uses to roll several steps' outcomes into one job RC.
+      *****************************************************************
+       WRITE-SUMMARY-STEP.
+           MOVE SPACES TO SUMMARY-RECORD
+           STRING "STEP " WS-STEP-COUNT " " WS-STEP-NAME
+              " RC=" WS-STEP-RC
+              " ELAPSED=" WS-STEP-ELAPSED-SECONDS "S"
+              DELIMITED BY SIZE
+              INTO SUMMARY-RECORD
+           WRITE SUMMARY-RECORD
+           IF WS-STEP-RC > WS-JOB-RC
+              MOVE WS-STEP-RC TO WS-JOB-RC
+           END-IF.
+
+      *****************************************************************
+      * WRITE-SUMMARY-SKIP files a line for a step this run skipped
+      * because the checkpoint already showed it complete - it does not
+      * affect WS-JOB-RC, since a skipped step is a carryover of an
+      * earlier success, not a new outcome.
+      *****************************************************************
+       WRITE-SUMMARY-SKIP.
+           MOVE SPACES TO SUMMARY-RECORD
+           STRING "STEP " WS-STEP-COUNT
+              " SKIPPED - ALREADY COMPLETE" DELIMITED BY SIZE
+              INTO SUMMARY-RECORD
+           WRITE SUMMARY-RECORD.
+
+      *****************************************************************
+      * WRITE-SUMMARY-FOOTER files the job total line and closes
+      * MBDSUM.DAT.
+      *****************************************************************
+       WRITE-SUMMARY-FOOTER.
+           MOVE SPACES TO SUMMARY-RECORD
+           STRING "JOB TOTAL - " WS-STEP-COUNT
+              " STEPS PROCESSED - JOB RC=" WS-JOB-RC
+              " ELAPSED=" WS-JOB-ELAPSED-SECONDS "S"
+              DELIMITED BY SIZE
+              INTO SUMMARY-RECORD
+           WRITE SUMMARY-RECORD
+           CLOSE SUMMARY-FILE.
+
+       END PROGRAM MasterBatchDriver.
+
+      *****************************************************************
+      * batch driver for mixed matrix transactions
+      *****************************************************************
+      * Reads a transaction file of matrix requests from TRANBATCH.DAT
+      * and calls the right engine subprogram for each one, so a
+      * whole day's worth of MULT, HADAMARD, ADD, and TRANSPOSE
+      * requests can run in a single batch job instead of launching
+      * MatrixMult, Hadamard, MatrixAddSub, or MatrixTransposeEq one
+      * at a time.
+      *
+      * Each transaction starts with a one-line operation code
+      * ("MULT", "HADAMARD", "ADD", or "TRANSPOSE"), followed by the
+      * same dimension-and-cell-value layout the matching standalone
+      * program reads:
+      *   MULT      - ROWS-A COLS-A ROWS-B COLS-B, then M1 cells,
+      *               then M2 cells
+      *   HADAMARD  - ROWS COLS, then M1 cells, then M2 cells
+      *   ADD       - "A" or "S", then ROWS COLS, then M1 cells,
+      *               then M2 cells
+      *   TRANSPOSE - ROWS COLS, then M1 cells
+      *
+      * Carried here (rather than CALLed across a link step) so
+      * MasterBatchDriver can reach it as a plain same-module CALL -
+      * see the note at the top of this file.  matrices/matrixBatch-
+      * Driver.cbl keeps the standalone copy for an on-its-own build.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MatrixBatchDriver.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MATRIX-FILE ASSIGN TO "TRANBATCH.DAT"
+               ORGANIZATION LINE SEQUENTIAL.
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  MATRIX-FILE.
+       01  MATRIX-RECORD PIC X(9).
+
+       WORKING-STORAGE SECTION.
+       01 WS-OPCODE PIC X(9).
+           88 OP-MULT VALUE "MULT".
+           88 OP-HADAMARD VALUE "HADAMARD".
+           88 OP-ADD VALUE "ADD".
+           88 OP-TRANSPOSE VALUE "TRANSPOSE".
+       01 DIM-RECORD-4.
+           02 DR4-ROWS-A PIC 9.
+           02 DR4-COLS-A PIC 9.
+           02 DR4-ROWS-B PIC 9.
+           02 DR4-COLS-B PIC 9.
+       01 DIM-RECORD-2.
+           02 DR2-ROWS PIC 9.
+           02 DR2-COLS PIC 9.
+       01 ADD-OP-RECORD PIC X.
+       01 CELL-RECORD PIC S9(4).
+       COPY MATRIX99.
+       01 WS-ROWS-A PIC 9.
+       01 WS-COLS-A PIC 9.
+       01 WS-ROWS-B PIC 9.
+       01 WS-COLS-B PIC 9.
+       01 WS-ADD-OP PIC X.
+       01 WS-ENGINE-STATUS PIC X.
+       01 WS-EOF-SWITCH PIC X VALUE "N".
+           88 WS-EOF VALUE "Y".
+       01 WS-TRAN-COUNT PIC 9(4) VALUE ZERO.
+       01 I PIC 9 COMP.
+       01 J PIC 9 COMP.
+       01 WS-EXCEPTION-SWITCH PIC X VALUE "N".
+           88 WS-EXCEPTION-FOUND VALUE "Y".
+       01 WS-AUTH-STATUS PIC X.
+           88 WS-AUTH-OK VALUE "Y".
+       01 WS-PROGRAM-NAME PIC X(30) VALUE "MATRIXBATCHDRIVER".
+       01 WS-RETURN-CODE PIC S9(4).
+       PROCEDURE DIVISION.
+           CALL "AUTH-GATE" USING WS-AUTH-STATUS WS-PROGRAM-NAME
+           IF NOT WS-AUTH-OK
+              DISPLAY "Access denied"
+              MOVE 8 TO RETURN-CODE
+              MOVE RETURN-CODE TO WS-RETURN-CODE
+              CALL "AUTH-GATE-LOG-END" USING WS-PROGRAM-NAME
+                 WS-RETURN-CODE
+              GOBACK
+           END-IF
+           OPEN INPUT MATRIX-FILE
+           PERFORM UNTIL WS-EOF
+              READ MATRIX-FILE INTO WS-OPCODE
+                 AT END SET WS-EOF TO TRUE
+                 NOT AT END
+                    ADD 1 TO WS-TRAN-COUNT
+                    PERFORM PROCESS-TRANSACTION
+              END-READ
+           END-PERFORM
+           CLOSE MATRIX-FILE
+           DISPLAY "MATRIXBATCHDRIVER RUN COMPLETE - " WS-TRAN-COUNT
+              " TRANSACTIONS PROCESSED".
+           IF WS-EXCEPTION-FOUND
+              MOVE 4 TO RETURN-CODE
+           ELSE
+              MOVE 0 TO RETURN-CODE
+           END-IF
+           MOVE RETURN-CODE TO WS-RETURN-CODE
+           CALL "AUTH-GATE-LOG-END" USING WS-PROGRAM-NAME WS-RETURN-CODE
+           GOBACK.
+
+      *****************************************************************
+      * Dispatches one transaction to the matching engine and
+      * displays its M12 result, labeled with the transaction number
+      * and operation code.
+      *****************************************************************
+       PROCESS-TRANSACTION.
+           EVALUATE TRUE
+              WHEN OP-MULT
+                 PERFORM READ-DIM-4
+                 PERFORM LOAD-M1-M2
+                 CALL "MATRIX-MULT-ENGINE" USING M1 M2 M12
+                    WS-ROWS-A WS-COLS-A WS-ROWS-B WS-COLS-B
+                    WS-ENGINE-STATUS
+                 IF WS-ENGINE-STATUS = "C"
+                    DISPLAY "TRANSACTION " WS-TRAN-COUNT
+                       " MULT - NOT CONFORMABLE, SKIPPED"
+                    MOVE "Y" TO WS-EXCEPTION-SWITCH
+                 ELSE
+                    DISPLAY "TRANSACTION " WS-TRAN-COUNT " MULT RESULT"
+                    DISPLAY M12
+                 END-IF
+              WHEN OP-HADAMARD
+                 PERFORM READ-DIM-2
+                 MOVE DR2-ROWS TO WS-ROWS-A
+                 MOVE DR2-COLS TO WS-COLS-A
+                 MOVE DR2-ROWS TO WS-ROWS-B
+                 MOVE DR2-COLS TO WS-COLS-B
+                 PERFORM LOAD-M1-M2
+                 CALL "MATRIX-HADAMARD-ENGINE" USING M1 M2 M12
+                    WS-ROWS-A WS-COLS-A
+                 DISPLAY "TRANSACTION " WS-TRAN-COUNT
+                    " HADAMARD RESULT"
+                 DISPLAY M12
+              WHEN OP-ADD
+                 READ MATRIX-FILE INTO ADD-OP-RECORD
+                 MOVE ADD-OP-RECORD(1:1) TO WS-ADD-OP
+                 PERFORM READ-DIM-2
+                 MOVE DR2-ROWS TO WS-ROWS-A
+                 MOVE DR2-COLS TO WS-COLS-A
+                 MOVE DR2-ROWS TO WS-ROWS-B
+                 MOVE DR2-COLS TO WS-COLS-B
+                 PERFORM LOAD-M1-M2
+                 CALL "MATRIX-ADD-ENGINE" USING M1 M2 M12
+                    WS-ROWS-A WS-COLS-A WS-ADD-OP
+                 DISPLAY "TRANSACTION " WS-TRAN-COUNT " ADD RESULT"
+                 DISPLAY M12
+              WHEN OP-TRANSPOSE
+                 PERFORM READ-DIM-2
+                 MOVE DR2-ROWS TO WS-ROWS-A
+                 MOVE DR2-COLS TO WS-COLS-A
+                 PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-ROWS-A
+                    PERFORM VARYING J FROM 1 BY 1 UNTIL J > WS-COLS-A
+                       READ MATRIX-FILE INTO CELL-RECORD
+                       MOVE CELL-RECORD TO ARRAYA(I,J)
+                    END-PERFORM
+                 END-PERFORM
+                 CALL "MATRIX-TRANSPOSE-ENGINE" USING M1 M12
+                    WS-ROWS-A WS-COLS-A
+                 DISPLAY "TRANSACTION " WS-TRAN-COUNT
+                    " TRANSPOSE RESULT"
+                 DISPLAY M12
+              WHEN OTHER
+                 DISPLAY "TRANSACTION " WS-TRAN-COUNT
+                    " UNKNOWN OPERATION CODE " WS-OPCODE
+                 MOVE "Y" TO WS-EXCEPTION-SWITCH
+           END-EVALUATE.
+
+       READ-DIM-4.
+           READ MATRIX-FILE INTO DIM-RECORD-4
+           MOVE DR4-ROWS-A TO WS-ROWS-A
+           MOVE DR4-COLS-A TO WS-COLS-A
+           MOVE DR4-ROWS-B TO WS-ROWS-B
+           MOVE DR4-COLS-B TO WS-COLS-B.
+
+       READ-DIM-2.
+           READ MATRIX-FILE INTO DIM-RECORD-2.
+
+       LOAD-M1-M2.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-ROWS-A
+              PERFORM VARYING J FROM 1 BY 1 UNTIL J > WS-COLS-A
+                 READ MATRIX-FILE INTO CELL-RECORD
+                 MOVE CELL-RECORD TO ARRAYA(I,J)
+              END-PERFORM
+           END-PERFORM
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-ROWS-B
+              PERFORM VARYING J FROM 1 BY 1 UNTIL J > WS-COLS-B
+                 READ MATRIX-FILE INTO CELL-RECORD
+                 MOVE CELL-RECORD TO ARRAYB(I,J)
+              END-PERFORM
+           END-PERFORM.
+
+       END PROGRAM MatrixBatchDriver.
+
+      *****************************************************************
+      * MATRIX-MULT-ENGINE multiplies LK-M1 (LK-ROWS-A x LK-COLS-A) by
+      * LK-M2 (LK-ROWS-B x LK-COLS-B) into LK-M12.  LK-STATUS comes
+      * back "C" when the matrices are not conformable, in which case
+      * LK-M12 is left unchanged.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MATRIX-MULT-ENGINE.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-VAL PIC S9(4).
+       01 WS-I PIC 9 COMP.
+       01 WS-J PIC 9 COMP.
+       01 WS-K PIC 9 COMP.
+
+       LINKAGE SECTION.
+       COPY MATRIX99LK.
+       01 LK-ROWS-A PIC 9.
+       01 LK-COLS-A PIC 9.
+       01 LK-ROWS-B PIC 9.
+       01 LK-COLS-B PIC 9.
+       01 LK-STATUS PIC X.
+           88 LK-NOT-CONFORMABLE VALUE "C".
+
+       PROCEDURE DIVISION USING LK-M1 LK-M2 LK-M12 LK-ROWS-A LK-COLS-A
+              LK-ROWS-B LK-COLS-B LK-STATUS.
+           MOVE SPACE TO LK-STATUS
+           IF LK-COLS-A NOT = LK-ROWS-B
+              SET LK-NOT-CONFORMABLE TO TRUE
+           ELSE
+              PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > LK-ROWS-A
+                 PERFORM VARYING WS-J FROM 1 BY 1
+                       UNTIL WS-J > LK-COLS-B
+                    MOVE ZERO TO LK-ARRAYC(WS-I,WS-J)
+                    PERFORM VARYING WS-K FROM 1 BY 1
+                          UNTIL WS-K > LK-COLS-A
+                       COMPUTE WS-VAL =
+                          LK-ARRAYA(WS-I,WS-K) * LK-ARRAYB(WS-K,WS-J)
+                       ADD WS-VAL TO LK-ARRAYC(WS-I,WS-J)
+                    END-PERFORM
+                 END-PERFORM
+              END-PERFORM
+           END-IF
+           GOBACK.
+
+       END PROGRAM MATRIX-MULT-ENGINE.
+
+      *****************************************************************
+      * MATRIX-HADAMARD-ENGINE computes the elementwise product of
+      * LK-M1 and LK-M2 (both LK-ROWS x LK-COLS) into LK-M12.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MATRIX-HADAMARD-ENGINE.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-I PIC 9 COMP.
+       01 WS-J PIC 9 COMP.
+
+       LINKAGE SECTION.
+       COPY MATRIX99LK.
+       01 LK-ROWS PIC 9.
+       01 LK-COLS PIC 9.
+
+       PROCEDURE DIVISION USING LK-M1 LK-M2 LK-M12 LK-ROWS LK-COLS.
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > LK-ROWS
+              PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > LK-COLS
+                 COMPUTE LK-ARRAYC(WS-I,WS-J) =
+                    LK-ARRAYA(WS-I,WS-J) * LK-ARRAYB(WS-I,WS-J)
+              END-PERFORM
+           END-PERFORM
+           GOBACK.
+
+       END PROGRAM MATRIX-HADAMARD-ENGINE.
+
+      *****************************************************************
+      * MATRIX-ADD-ENGINE adds or subtracts LK-M1 and LK-M2 (both
+      * LK-ROWS x LK-COLS) into LK-M12.  LK-OP is "A" to add or "S"
+      * to subtract.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MATRIX-ADD-ENGINE.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-I PIC 9 COMP.
+       01 WS-J PIC 9 COMP.
+
+       LINKAGE SECTION.
+       COPY MATRIX99LK.
+       01 LK-ROWS PIC 9.
+       01 LK-COLS PIC 9.
+       01 LK-OP PIC X.
+           88 LK-SUBTRACT VALUE "S".
+
+       PROCEDURE DIVISION USING LK-M1 LK-M2 LK-M12 LK-ROWS LK-COLS
+              LK-OP.
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > LK-ROWS
+              PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > LK-COLS
+                 IF LK-SUBTRACT
+                    COMPUTE LK-ARRAYC(WS-I,WS-J) =
+                       LK-ARRAYA(WS-I,WS-J) - LK-ARRAYB(WS-I,WS-J)
+                 ELSE
+                    COMPUTE LK-ARRAYC(WS-I,WS-J) =
+                       LK-ARRAYA(WS-I,WS-J) + LK-ARRAYB(WS-I,WS-J)
+                 END-IF
+              END-PERFORM
+           END-PERFORM
+           GOBACK.
+
+       END PROGRAM MATRIX-ADD-ENGINE.
+
+      *****************************************************************
+      * MATRIX-TRANSPOSE-ENGINE transposes LK-M1 (LK-ROWS x LK-COLS)
+      * into LK-M12.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MATRIX-TRANSPOSE-ENGINE.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-I PIC 9 COMP.
+       01 WS-J PIC 9 COMP.
+
+       LINKAGE SECTION.
+       COPY MATRIX99LK.
+       01 LK-ROWS PIC 9.
+       01 LK-COLS PIC 9.
+
+       PROCEDURE DIVISION USING LK-M1 LK-M12 LK-ROWS LK-COLS.
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > LK-ROWS
+              PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > LK-COLS
+                 MOVE LK-ARRAYA(WS-I,WS-J) TO LK-ARRAYC(WS-J,WS-I)
+              END-PERFORM
+           END-PERFORM
+           GOBACK.
+
+       END PROGRAM MATRIX-TRANSPOSE-ENGINE.
+
+      *****************************************************************
+      * batch driver for mixed shape transactions
+      *****************************************************************
+      * Reads a transaction file of shape requests from AREATRAN.DAT
+      * and calls the right engine subprogram for each one, so a
+      * whole day's worth of SQUARE, RECTANGLE, TRIANGLE, CIRCLE, and
+      * TRAPEZOID area requests can run in a single batch job instead
+      * of launching square, rectangle, triangle, circle, or
+      * trapezoid one at a time.
+      *
+      * Each transaction starts with a one-line shape code ("SQUARE",
+      * "RECTANGLE", "TRIANGLE", "CIRCLE", or "TRAPEZOID"), followed
+      * by that shape's dimensions, one value per line, in the same
+      * order the matching standalone program ACCEPTs them:
+      *   SQUARE     - L
+      *   RECTANGLE  - L W
+      *   TRIANGLE   - B H S
+      *   CIRCLE     - R
+      *   TRAPEZOID  - B1 B2 H
+      *
+      * The area is computed the same way each standalone program
+      * computes it, and every transaction's result is both displayed
+      * and filed to the shared Area Calculation Report (ARARPT.DAT),
+      * the same report square.cob and triangle.cob file to, under a
+      * run-date header and a transaction-count footer.
+      *
+      * Carried here (rather than CALLed across a link step) so
+      * MasterBatchDriver can reach it as a plain same-module CALL -
+      * see the note at the top of this file.  areas/AreaBatchDriver.
+      * cob keeps the standalone copy for an on-its-own build.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AreaBatchDriver.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRAN-FILE ASSIGN TO "AREATRAN.DAT"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT REPORT-FILE ASSIGN TO "ARARPT.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS WS-RPT-STATUS.
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  TRAN-FILE.
+       01  TRAN-RECORD PIC X(9).
+       FD  REPORT-FILE.
+       01  REPORT-RECORD PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 WS-OPCODE PIC X(9).
+           88 OP-SQUARE VALUE "SQUARE".
+           88 OP-RECTANGLE VALUE "RECTANGLE".
+           88 OP-TRIANGLE VALUE "TRIANGLE".
+           88 OP-CIRCLE VALUE "CIRCLE".
+           88 OP-TRAPEZOID VALUE "TRAPEZOID".
+       01 DIM-RECORD PIC 9(2).
+       01 WS-DIM-1 PIC 9(2).
+       01 WS-DIM-2 PIC 9(2).
+       01 WS-DIM-3 PIC 9(2).
+       01 WS-AREA PIC 9(6)V999.
+       01 WS-ENGINE-STATUS PIC X.
+       01 WS-EOF-SWITCH PIC X VALUE "N".
+           88 WS-EOF VALUE "Y".
+       01 WS-TRAN-COUNT PIC 9(4) VALUE ZERO.
+       01 WS-RPT-STATUS PIC XX.
+       01 WS-RUN-DATE PIC 9(8).
+       01 WS-EXCEPTION-SWITCH PIC X VALUE "N".
+           88 WS-EXCEPTION-FOUND VALUE "Y".
+       01 WS-AUTH-STATUS PIC X.
+           88 WS-AUTH-OK VALUE "Y".
+       01 WS-PROGRAM-NAME PIC X(30) VALUE "AREABATCHDRIVER".
+       01 WS-RETURN-CODE PIC S9(4).
+       PROCEDURE DIVISION.
+           CALL "AUTH-GATE" USING WS-AUTH-STATUS WS-PROGRAM-NAME
+           IF NOT WS-AUTH-OK
+              DISPLAY "Access denied"
+              MOVE 8 TO RETURN-CODE
+              MOVE RETURN-CODE TO WS-RETURN-CODE
+              CALL "AUTH-GATE-LOG-END" USING WS-PROGRAM-NAME
+                 WS-RETURN-CODE
+              GOBACK
+           END-IF
+           OPEN INPUT TRAN-FILE
+           PERFORM UNTIL WS-EOF
+              READ TRAN-FILE INTO WS-OPCODE
+                 AT END SET WS-EOF TO TRUE
+                 NOT AT END
+                    ADD 1 TO WS-TRAN-COUNT
+                    PERFORM PROCESS-TRANSACTION
+              END-READ
+           END-PERFORM
+           CLOSE TRAN-FILE
+           PERFORM WRITE-REPORT-FOOTER
+           DISPLAY "AREABATCHDRIVER RUN COMPLETE - " WS-TRAN-COUNT
+              " TRANSACTIONS PROCESSED".
+           IF WS-EXCEPTION-FOUND
+              MOVE 4 TO RETURN-CODE
+           ELSE
+              MOVE 0 TO RETURN-CODE
+           END-IF
+           MOVE RETURN-CODE TO WS-RETURN-CODE
+           CALL "AUTH-GATE-LOG-END" USING WS-PROGRAM-NAME WS-RETURN-CODE
+           GOBACK.
+
+      *****************************************************************
+      * Dispatches one transaction to the matching engine, displays
+      * its area, and files a detail line to the Area Calculation
+      * Report.
+      *****************************************************************
+       PROCESS-TRANSACTION.
+           EVALUATE TRUE
+              WHEN OP-SQUARE
+                 PERFORM READ-DIM-1
+                 CALL "AREA-SQUARE-ENGINE" USING WS-DIM-1 WS-AREA
+                 PERFORM DISPLAY-AND-FILE-RESULT
+              WHEN OP-RECTANGLE
+                 PERFORM READ-DIM-2
+                 CALL "AREA-RECTANGLE-ENGINE" USING WS-DIM-1 WS-DIM-2
+                    WS-AREA
+                 PERFORM DISPLAY-AND-FILE-RESULT
+              WHEN OP-TRIANGLE
+                 PERFORM READ-DIM-3
+                 CALL "AREA-TRIANGLE-ENGINE" USING WS-DIM-1 WS-DIM-2
+                    WS-DIM-3 WS-AREA WS-ENGINE-STATUS
+                 IF WS-ENGINE-STATUS = "I"
+                    DISPLAY "TRANSACTION " WS-TRAN-COUNT
+                       " TRIANGLE - INVALID DIMENSIONS, SKIPPED"
+                    MOVE "Y" TO WS-EXCEPTION-SWITCH
+                 ELSE
+                    PERFORM DISPLAY-AND-FILE-RESULT
+                 END-IF
+              WHEN OP-CIRCLE
+                 PERFORM READ-DIM-1
+                 CALL "AREA-CIRCLE-ENGINE" USING WS-DIM-1 WS-AREA
+                 PERFORM DISPLAY-AND-FILE-RESULT
+              WHEN OP-TRAPEZOID
+                 PERFORM READ-DIM-3
+                 CALL "AREA-TRAPEZOID-ENGINE" USING WS-DIM-1 WS-DIM-2
+                    WS-DIM-3 WS-AREA
+                 PERFORM DISPLAY-AND-FILE-RESULT
+              WHEN OTHER
+                 DISPLAY "TRANSACTION " WS-TRAN-COUNT
+                    " UNKNOWN SHAPE CODE " WS-OPCODE
+                 MOVE "Y" TO WS-EXCEPTION-SWITCH
+           END-EVALUATE.
+
+       READ-DIM-1.
+           READ TRAN-FILE INTO DIM-RECORD
+           MOVE DIM-RECORD TO WS-DIM-1.
+
+       READ-DIM-2.
+           READ TRAN-FILE INTO DIM-RECORD
+           MOVE DIM-RECORD TO WS-DIM-1
+           READ TRAN-FILE INTO DIM-RECORD
+           MOVE DIM-RECORD TO WS-DIM-2.
+
+       READ-DIM-3.
+           READ TRAN-FILE INTO DIM-RECORD
+           MOVE DIM-RECORD TO WS-DIM-1
+           READ TRAN-FILE INTO DIM-RECORD
+           MOVE DIM-RECORD TO WS-DIM-2
+           READ TRAN-FILE INTO DIM-RECORD
+           MOVE DIM-RECORD TO WS-DIM-3.
+
+      *****************************************************************
+      * Displays the computed area and files one detail line to the
+      * shared Area Calculation Report.
+      *****************************************************************
+       DISPLAY-AND-FILE-RESULT.
+           DISPLAY "TRANSACTION " WS-TRAN-COUNT " " WS-OPCODE
+              " AREA = " WS-AREA
+           OPEN EXTEND REPORT-FILE
+           IF WS-RPT-STATUS = "35"
+              OPEN OUTPUT REPORT-FILE
+           END-IF
+           MOVE SPACES TO REPORT-RECORD
+           STRING "BATCH " WS-OPCODE " - TRANSACTION " WS-TRAN-COUNT
+              " AREA " WS-AREA DELIMITED BY SIZE
+              INTO REPORT-RECORD
+           WRITE REPORT-RECORD
+           CLOSE REPORT-FILE.
+
+      *****************************************************************
+      * Files the run-date header and transaction-count footer around
+      * this run's batch of detail lines.  Written after the last
+      * transaction so the footer's count is final, and re-opened
+      * EXTEND so it lands after the detail lines already filed.
+      *****************************************************************
+       WRITE-REPORT-FOOTER.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           OPEN EXTEND REPORT-FILE
+           IF WS-RPT-STATUS = "35"
+              OPEN OUTPUT REPORT-FILE
+           END-IF
+           MOVE SPACES TO REPORT-RECORD
+           STRING "AREA CALCULATION REPORT - RUN DATE " WS-RUN-DATE
+              DELIMITED BY SIZE
+              INTO REPORT-RECORD
+           WRITE REPORT-RECORD
+           MOVE SPACES TO REPORT-RECORD
+           STRING "END OF BATCH RUN - " WS-TRAN-COUNT
+              " TRANSACTIONS REPORTED" DELIMITED BY SIZE
+              INTO REPORT-RECORD
+           WRITE REPORT-RECORD
+           CLOSE REPORT-FILE.
+
+       END PROGRAM AreaBatchDriver.
+
+      *****************************************************************
+      * AREA-SQUARE-ENGINE computes the area of a square of side
+      * LK-L into LK-AREA, the same formula square.cob uses.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AREA-SQUARE-ENGINE.
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01 LK-L PIC 9(2).
+       01 LK-AREA PIC 9(6)V999.
+
+       PROCEDURE DIVISION USING LK-L LK-AREA.
+           MULTIPLY LK-L BY LK-L GIVING LK-AREA
+           GOBACK.
+
+       END PROGRAM AREA-SQUARE-ENGINE.
+
+      *****************************************************************
+      * AREA-RECTANGLE-ENGINE computes the area of a rectangle of
+      * length LK-L and width LK-W into LK-AREA, the same formula
+      * rectangle.cob uses.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AREA-RECTANGLE-ENGINE.
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01 LK-L PIC 9(2).
+       01 LK-W PIC 9(2).
+       01 LK-AREA PIC 9(6)V999.
+
+       PROCEDURE DIVISION USING LK-L LK-W LK-AREA.
+           MULTIPLY LK-L BY LK-W GIVING LK-AREA
+           GOBACK.
+
+       END PROGRAM AREA-RECTANGLE-ENGINE.
+
+      *****************************************************************
+      * AREA-TRIANGLE-ENGINE computes the area of a triangle of base
+      * LK-B, height LK-H, and third side LK-S into LK-AREA, the same
+      * formula and validation triangle.cob uses.  LK-STATUS comes
+      * back "I" when a dimension is not greater than zero, in which
+      * case LK-AREA is left unchanged.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AREA-TRIANGLE-ENGINE.
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01 LK-B PIC 9(2).
+       01 LK-H PIC 9(2).
+       01 LK-S PIC 9(2).
+       01 LK-AREA PIC 9(6)V999.
+       01 LK-STATUS PIC X.
+           88 LK-INVALID VALUE "I".
+
+       PROCEDURE DIVISION USING LK-B LK-H LK-S LK-AREA LK-STATUS.
+           MOVE SPACE TO LK-STATUS
+           IF LK-B NOT > 0 OR LK-H NOT > 0 OR LK-S NOT > 0
+              SET LK-INVALID TO TRUE
+           ELSE
+              MULTIPLY LK-B BY LK-H GIVING LK-AREA
+              DIVIDE LK-AREA BY 2 GIVING LK-AREA
+           END-IF
+           GOBACK.
+
+       END PROGRAM AREA-TRIANGLE-ENGINE.
+
+      *****************************************************************
+      * AREA-CIRCLE-ENGINE computes the area of a circle of radius
+      * LK-R into LK-AREA, the same formula circle.cob uses.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AREA-CIRCLE-ENGINE.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-R-SQ PIC 9(4).
+       01 WS-PI PIC 9V9(5) VALUE 3.14159.
+       LINKAGE SECTION.
+       01 LK-R PIC 9(2).
+       01 LK-AREA PIC 9(6)V999.
+
+       PROCEDURE DIVISION USING LK-R LK-AREA.
+           MULTIPLY LK-R BY LK-R GIVING WS-R-SQ
+           MULTIPLY WS-PI BY WS-R-SQ GIVING LK-AREA
+           GOBACK.
+
+       END PROGRAM AREA-CIRCLE-ENGINE.
+
+      *****************************************************************
+      * AREA-TRAPEZOID-ENGINE computes the area of a trapezoid of
+      * bases LK-B1 and LK-B2 and height LK-H into LK-AREA, the same
+      * formula trapezoid.cob uses.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AREA-TRAPEZOID-ENGINE.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-SUM-B PIC 9(3)V9.
+       LINKAGE SECTION.
+       01 LK-B1 PIC 9(2).
+       01 LK-B2 PIC 9(2).
+       01 LK-H PIC 9(2).
+       01 LK-AREA PIC 9(6)V999.
+
+       PROCEDURE DIVISION USING LK-B1 LK-B2 LK-H LK-AREA.
+      *    WS-SUM-B carries one decimal place so the halved base
+      *    total keeps its fraction instead of truncating to an
+      *    integer before LK-H is applied - see trapezoid.cob.
+           ADD LK-B1 LK-B2 GIVING WS-SUM-B
+           DIVIDE WS-SUM-B BY 2 GIVING WS-SUM-B
+           MULTIPLY WS-SUM-B BY LK-H GIVING LK-AREA
+           GOBACK.
+
+       END PROGRAM AREA-TRAPEZOID-ENGINE.
+
+       COPY AUTHGATE.
