@@ -0,0 +1,323 @@
+      * batch driver for mixed shape transactions
+      *****************************************************************
+      * Reads a transaction file of shape requests from AREATRAN.DAT
+      * and calls the right engine subprogram for each one, so a
+      * whole day's worth of SQUARE, RECTANGLE, TRIANGLE, CIRCLE, and
+      * TRAPEZOID area requests can run in a single batch job instead
+      * of launching square, rectangle, triangle, circle, or
+      * trapezoid one at a time.
+      *
+      * Each transaction starts with a one-line shape code ("SQUARE",
+      * "RECTANGLE", "TRIANGLE", "CIRCLE", or "TRAPEZOID"), followed
+      * by that shape's dimensions, one value per line, in the same
+      * order the matching standalone program ACCEPTs them:
+      *   SQUARE     - L
+      *   RECTANGLE  - L W
+      *   TRIANGLE   - B H S
+      *   CIRCLE     - R
+      *   TRAPEZOID  - B1 B2 H
+      *
+      * The area is computed the same way each standalone program
+      * computes it, and every transaction's result is both displayed
+      * and filed to the shared Area Calculation Report (ARARPT.DAT),
+      * the same report square.cob and triangle.cob file to, under a
+      * run-date header and a transaction-count footer.
+      *
+      * The SQUARE/RECTANGLE/TRIANGLE/CIRCLE/TRAPEZOID engines are
+      * carried in this same source file as separate PROGRAM-IDs and
+      * reached by CALL, the same way MatrixBatchDriver.cbl keeps its
+      * MULT/HADAMARD/ADD/TRANSPOSE engines alongside its driver.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AreaBatchDriver.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRAN-FILE ASSIGN TO "AREATRAN.DAT"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT REPORT-FILE ASSIGN TO "ARARPT.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS WS-RPT-STATUS.
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  TRAN-FILE.
+       01  TRAN-RECORD PIC X(9).
+       FD  REPORT-FILE.
+       01  REPORT-RECORD PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 WS-OPCODE PIC X(9).
+           88 OP-SQUARE VALUE "SQUARE".
+           88 OP-RECTANGLE VALUE "RECTANGLE".
+           88 OP-TRIANGLE VALUE "TRIANGLE".
+           88 OP-CIRCLE VALUE "CIRCLE".
+           88 OP-TRAPEZOID VALUE "TRAPEZOID".
+       01 DIM-RECORD PIC 9(2).
+       01 WS-DIM-1 PIC 9(2).
+       01 WS-DIM-2 PIC 9(2).
+       01 WS-DIM-3 PIC 9(2).
+       01 WS-AREA PIC 9(6)V999.
+       01 WS-ENGINE-STATUS PIC X.
+       01 WS-EOF-SWITCH PIC X VALUE "N".
+           88 WS-EOF VALUE "Y".
+       01 WS-TRAN-COUNT PIC 9(4) VALUE ZERO.
+       01 WS-RPT-STATUS PIC XX.
+       01 WS-RUN-DATE PIC 9(8).
+       01 WS-EXCEPTION-SWITCH PIC X VALUE "N".
+           88 WS-EXCEPTION-FOUND VALUE "Y".
+       01 WS-AUTH-STATUS PIC X.
+           88 WS-AUTH-OK VALUE "Y".
+       01 WS-PROGRAM-NAME PIC X(30) VALUE "AREABATCHDRIVER".
+       01 WS-RETURN-CODE PIC S9(4).
+       PROCEDURE DIVISION.
+           CALL "AUTH-GATE" USING WS-AUTH-STATUS WS-PROGRAM-NAME
+           IF NOT WS-AUTH-OK
+              DISPLAY "Access denied"
+              MOVE 8 TO RETURN-CODE
+              MOVE RETURN-CODE TO WS-RETURN-CODE
+              CALL "AUTH-GATE-LOG-END" USING WS-PROGRAM-NAME
+                 WS-RETURN-CODE
+              GOBACK
+           END-IF
+           OPEN INPUT TRAN-FILE
+           PERFORM UNTIL WS-EOF
+              READ TRAN-FILE INTO WS-OPCODE
+                 AT END SET WS-EOF TO TRUE
+                 NOT AT END
+                    ADD 1 TO WS-TRAN-COUNT
+                    PERFORM PROCESS-TRANSACTION
+              END-READ
+           END-PERFORM
+           CLOSE TRAN-FILE
+           PERFORM WRITE-REPORT-FOOTER
+           DISPLAY "AREABATCHDRIVER RUN COMPLETE - " WS-TRAN-COUNT
+              " TRANSACTIONS PROCESSED".
+           IF WS-EXCEPTION-FOUND
+              MOVE 4 TO RETURN-CODE
+           ELSE
+              MOVE 0 TO RETURN-CODE
+           END-IF
+           MOVE RETURN-CODE TO WS-RETURN-CODE
+           CALL "AUTH-GATE-LOG-END" USING WS-PROGRAM-NAME WS-RETURN-CODE
+           GOBACK.
+
+      *****************************************************************
+      * Dispatches one transaction to the matching engine, displays
+      * its area, and files a detail line to the Area Calculation
+      * Report.
+      *****************************************************************
+       PROCESS-TRANSACTION.
+           EVALUATE TRUE
+              WHEN OP-SQUARE
+                 PERFORM READ-DIM-1
+                 CALL "AREA-SQUARE-ENGINE" USING WS-DIM-1 WS-AREA
+                 PERFORM DISPLAY-AND-FILE-RESULT
+              WHEN OP-RECTANGLE
+                 PERFORM READ-DIM-2
+                 CALL "AREA-RECTANGLE-ENGINE" USING WS-DIM-1 WS-DIM-2
+                    WS-AREA
+                 PERFORM DISPLAY-AND-FILE-RESULT
+              WHEN OP-TRIANGLE
+                 PERFORM READ-DIM-3
+                 CALL "AREA-TRIANGLE-ENGINE" USING WS-DIM-1 WS-DIM-2
+                    WS-DIM-3 WS-AREA WS-ENGINE-STATUS
+                 IF WS-ENGINE-STATUS = "I"
+                    DISPLAY "TRANSACTION " WS-TRAN-COUNT
+                       " TRIANGLE - INVALID DIMENSIONS, SKIPPED"
+                    MOVE "Y" TO WS-EXCEPTION-SWITCH
+                 ELSE
+                    PERFORM DISPLAY-AND-FILE-RESULT
+                 END-IF
+              WHEN OP-CIRCLE
+                 PERFORM READ-DIM-1
+                 CALL "AREA-CIRCLE-ENGINE" USING WS-DIM-1 WS-AREA
+                 PERFORM DISPLAY-AND-FILE-RESULT
+              WHEN OP-TRAPEZOID
+                 PERFORM READ-DIM-3
+                 CALL "AREA-TRAPEZOID-ENGINE" USING WS-DIM-1 WS-DIM-2
+                    WS-DIM-3 WS-AREA
+                 PERFORM DISPLAY-AND-FILE-RESULT
+              WHEN OTHER
+                 DISPLAY "TRANSACTION " WS-TRAN-COUNT
+                    " UNKNOWN SHAPE CODE " WS-OPCODE
+                 MOVE "Y" TO WS-EXCEPTION-SWITCH
+           END-EVALUATE.
+
+       READ-DIM-1.
+           READ TRAN-FILE INTO DIM-RECORD
+           MOVE DIM-RECORD TO WS-DIM-1.
+
+       READ-DIM-2.
+           READ TRAN-FILE INTO DIM-RECORD
+           MOVE DIM-RECORD TO WS-DIM-1
+           READ TRAN-FILE INTO DIM-RECORD
+           MOVE DIM-RECORD TO WS-DIM-2.
+
+       READ-DIM-3.
+           READ TRAN-FILE INTO DIM-RECORD
+           MOVE DIM-RECORD TO WS-DIM-1
+           READ TRAN-FILE INTO DIM-RECORD
+           MOVE DIM-RECORD TO WS-DIM-2
+           READ TRAN-FILE INTO DIM-RECORD
+           MOVE DIM-RECORD TO WS-DIM-3.
+
+      *****************************************************************
+      * Displays the computed area and files one detail line to the
+      * shared Area Calculation Report.
+      *****************************************************************
+       DISPLAY-AND-FILE-RESULT.
+           DISPLAY "TRANSACTION " WS-TRAN-COUNT " " WS-OPCODE
+              " AREA = " WS-AREA
+           OPEN EXTEND REPORT-FILE
+           IF WS-RPT-STATUS = "35"
+              OPEN OUTPUT REPORT-FILE
+           END-IF
+           MOVE SPACES TO REPORT-RECORD
+           STRING "BATCH " WS-OPCODE " - TRANSACTION " WS-TRAN-COUNT
+              " AREA " WS-AREA DELIMITED BY SIZE
+              INTO REPORT-RECORD
+           WRITE REPORT-RECORD
+           CLOSE REPORT-FILE.
+
+      *****************************************************************
+      * Files the run-date header and transaction-count footer around
+      * this run's batch of detail lines.  Written after the last
+      * transaction so the footer's count is final, and re-opened
+      * EXTEND so it lands after the detail lines already filed.
+      *****************************************************************
+       WRITE-REPORT-FOOTER.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           OPEN EXTEND REPORT-FILE
+           IF WS-RPT-STATUS = "35"
+              OPEN OUTPUT REPORT-FILE
+           END-IF
+           MOVE SPACES TO REPORT-RECORD
+           STRING "AREA CALCULATION REPORT - RUN DATE " WS-RUN-DATE
+              DELIMITED BY SIZE
+              INTO REPORT-RECORD
+           WRITE REPORT-RECORD
+           MOVE SPACES TO REPORT-RECORD
+           STRING "END OF BATCH RUN - " WS-TRAN-COUNT
+              " TRANSACTIONS REPORTED" DELIMITED BY SIZE
+              INTO REPORT-RECORD
+           WRITE REPORT-RECORD
+           CLOSE REPORT-FILE.
+
+       END PROGRAM AreaBatchDriver.
+
+      *****************************************************************
+      * AREA-SQUARE-ENGINE computes the area of a square of side
+      * LK-L into LK-AREA, the same formula square.cob uses.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AREA-SQUARE-ENGINE.
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01 LK-L PIC 9(2).
+       01 LK-AREA PIC 9(6)V999.
+
+       PROCEDURE DIVISION USING LK-L LK-AREA.
+           MULTIPLY LK-L BY LK-L GIVING LK-AREA
+           GOBACK.
+
+       END PROGRAM AREA-SQUARE-ENGINE.
+
+      *****************************************************************
+      * AREA-RECTANGLE-ENGINE computes the area of a rectangle of
+      * length LK-L and width LK-W into LK-AREA, the same formula
+      * rectangle.cob uses.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AREA-RECTANGLE-ENGINE.
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01 LK-L PIC 9(2).
+       01 LK-W PIC 9(2).
+       01 LK-AREA PIC 9(6)V999.
+
+       PROCEDURE DIVISION USING LK-L LK-W LK-AREA.
+           MULTIPLY LK-L BY LK-W GIVING LK-AREA
+           GOBACK.
+
+       END PROGRAM AREA-RECTANGLE-ENGINE.
+
+      *****************************************************************
+      * AREA-TRIANGLE-ENGINE computes the area of a triangle of base
+      * LK-B, height LK-H, and third side LK-S into LK-AREA, the same
+      * formula and validation triangle.cob uses.  LK-STATUS comes
+      * back "I" when a dimension is not greater than zero, in which
+      * case LK-AREA is left unchanged.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AREA-TRIANGLE-ENGINE.
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01 LK-B PIC 9(2).
+       01 LK-H PIC 9(2).
+       01 LK-S PIC 9(2).
+       01 LK-AREA PIC 9(6)V999.
+       01 LK-STATUS PIC X.
+           88 LK-INVALID VALUE "I".
+
+       PROCEDURE DIVISION USING LK-B LK-H LK-S LK-AREA LK-STATUS.
+           MOVE SPACE TO LK-STATUS
+           IF LK-B NOT > 0 OR LK-H NOT > 0 OR LK-S NOT > 0
+              SET LK-INVALID TO TRUE
+           ELSE
+              MULTIPLY LK-B BY LK-H GIVING LK-AREA
+              DIVIDE LK-AREA BY 2 GIVING LK-AREA
+           END-IF
+           GOBACK.
+
+       END PROGRAM AREA-TRIANGLE-ENGINE.
+
+      *****************************************************************
+      * AREA-CIRCLE-ENGINE computes the area of a circle of radius
+      * LK-R into LK-AREA, the same formula circle.cob uses.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AREA-CIRCLE-ENGINE.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-R-SQ PIC 9(4).
+       01 WS-PI PIC 9V9(5) VALUE 3.14159.
+       LINKAGE SECTION.
+       01 LK-R PIC 9(2).
+       01 LK-AREA PIC 9(6)V999.
+
+       PROCEDURE DIVISION USING LK-R LK-AREA.
+           MULTIPLY LK-R BY LK-R GIVING WS-R-SQ
+           MULTIPLY WS-PI BY WS-R-SQ GIVING LK-AREA
+           GOBACK.
+
+       END PROGRAM AREA-CIRCLE-ENGINE.
+
+      *****************************************************************
+      * AREA-TRAPEZOID-ENGINE computes the area of a trapezoid of
+      * bases LK-B1 and LK-B2 and height LK-H into LK-AREA, the same
+      * formula trapezoid.cob uses.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AREA-TRAPEZOID-ENGINE.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-SUM-B PIC 9(3)V9.
+       LINKAGE SECTION.
+       01 LK-B1 PIC 9(2).
+       01 LK-B2 PIC 9(2).
+       01 LK-H PIC 9(2).
+       01 LK-AREA PIC 9(6)V999.
+
+       PROCEDURE DIVISION USING LK-B1 LK-B2 LK-H LK-AREA.
+      *    WS-SUM-B carries one decimal place so the halved base
+      *    total keeps its fraction instead of truncating to an
+      *    integer before LK-H is applied - see trapezoid.cob.
+           ADD LK-B1 LK-B2 GIVING WS-SUM-B
+           DIVIDE WS-SUM-B BY 2 GIVING WS-SUM-B
+           MULTIPLY WS-SUM-B BY LK-H GIVING LK-AREA
+           GOBACK.
+
+       END PROGRAM AREA-TRAPEZOID-ENGINE.
+
+       COPY AUTHGATE.
