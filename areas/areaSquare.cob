@@ -2,18 +2,102 @@
       *    TOPIC:
       *    NUMBERS AND OPERATIONS
       *****************************************************************
-       IDENTIFICATION DIVISION. 
+      * Results are filed to the shared Area Calculation Report
+      * (ARARPT.DAT) alongside the console DISPLAY, under a run-date
+      * header and a record-count footer, instead of only going to
+      * the console.  The report is opened EXTEND so each run's
+      * entries add onto whatever is already filed for the day; if
+      * the report does not exist yet, FILE STATUS 35 on the EXTEND
+      * falls back to OPEN OUTPUT to create it.
+      *
+      * A per-unit cost rate is also read, and the area is extended
+      * into an estimated material cost (A * rate), so the material
+      * estimate comes straight out of the program instead of being
+      * worked out by hand from the displayed area.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. square.
        ENVIRONMENT DIVISION.
-       DATA DIVISION. 
-       WORKING-STORAGE SECTION. 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REPORT-FILE ASSIGN TO "ARARPT.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS WS-RPT-STATUS.
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  REPORT-FILE.
+       01  REPORT-RECORD PIC X(100).
+
+       WORKING-STORAGE SECTION.
        01 L PIC 9(2).
        01 A PIC 9(4)V99.
+       01 P PIC 9(3).
+       01 WS-UNIT-COST PIC 9(3)V99.
+       01 WS-EST-COST PIC 9(6)V99.
+       01 WS-RPT-STATUS PIC XX.
+       01 WS-RUN-DATE PIC 9(8).
+       01 WS-AUTH-STATUS PIC X.
+           88 WS-AUTH-OK VALUE "Y".
+       01 WS-PROGRAM-NAME PIC X(30) VALUE "SQUARE".
+       01 WS-RETURN-CODE PIC S9(4).
        PROCEDURE DIVISION.
+           CALL "AUTH-GATE" USING WS-AUTH-STATUS WS-PROGRAM-NAME
+           IF NOT WS-AUTH-OK
+              DISPLAY "Access denied"
+              MOVE 8 TO RETURN-CODE
+              MOVE RETURN-CODE TO WS-RETURN-CODE
+              CALL "AUTH-GATE-LOG-END" USING WS-PROGRAM-NAME
+                 WS-RETURN-CODE
+              GOBACK
+           END-IF
            DISPLAY "Enter length".
            ACCEPT L.
            MULTIPLY L BY L GIVING A.
            DISPLAY "Area is".
            DISPLAY A.
+           MULTIPLY L BY 4 GIVING P.
+           DISPLAY "Perimeter is".
+           DISPLAY P.
+           DISPLAY "Enter unit cost".
+           ACCEPT WS-UNIT-COST.
+           MULTIPLY A BY WS-UNIT-COST GIVING WS-EST-COST.
+           DISPLAY "Estimated cost is".
+           DISPLAY WS-EST-COST.
+           PERFORM WRITE-REPORT-ENTRY.
+           MOVE 0 TO RETURN-CODE
+           MOVE RETURN-CODE TO WS-RETURN-CODE
+           CALL "AUTH-GATE-LOG-END" USING WS-PROGRAM-NAME WS-RETURN-CODE
            STOP RUN.
 
+      *****************************************************************
+      * WRITE-REPORT-ENTRY files this run's area/perimeter figures to
+      * the shared Area Calculation Report under a run-date header
+      * and a one-record footer.
+      *****************************************************************
+       WRITE-REPORT-ENTRY.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           OPEN EXTEND REPORT-FILE
+           IF WS-RPT-STATUS = "35"
+              OPEN OUTPUT REPORT-FILE
+           END-IF
+           MOVE SPACES TO REPORT-RECORD
+           STRING "AREA CALCULATION REPORT - RUN DATE " WS-RUN-DATE
+              DELIMITED BY SIZE
+              INTO REPORT-RECORD
+           WRITE REPORT-RECORD
+           MOVE SPACES TO REPORT-RECORD
+           STRING "SQUARE - LENGTH " L " AREA " A " PERIMETER " P
+              " EST COST " WS-EST-COST DELIMITED BY SIZE
+              INTO REPORT-RECORD
+           WRITE REPORT-RECORD
+           MOVE SPACES TO REPORT-RECORD
+           STRING "END OF RUN - 1 RECORD REPORTED" DELIMITED BY SIZE
+              INTO REPORT-RECORD
+           WRITE REPORT-RECORD
+           CLOSE REPORT-FILE.
+
+
+       END PROGRAM square.
+
+       COPY AUTHGATE.
