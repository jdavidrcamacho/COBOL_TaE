@@ -0,0 +1,54 @@
+      * calculate the area of a circle
+      *    TOPIC:
+      *    NUMBERS AND OPERATIONS
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. circle.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 R PIC 9(2).
+       01 R-SQ PIC 9(4).
+       01 PI PIC 9V9(5) VALUE 3.14159.
+       01 A PIC 9(4)V99.
+       01 WS-OVERFLOW-SWITCH PIC X VALUE "N".
+           88 WS-OVERFLOW VALUE "Y".
+       01 WS-AUTH-STATUS PIC X.
+           88 WS-AUTH-OK VALUE "Y".
+       01 WS-PROGRAM-NAME PIC X(30) VALUE "CIRCLE".
+       01 WS-RETURN-CODE PIC S9(4).
+       PROCEDURE DIVISION.
+           CALL "AUTH-GATE" USING WS-AUTH-STATUS WS-PROGRAM-NAME
+           IF NOT WS-AUTH-OK
+              DISPLAY "Access denied"
+              MOVE 8 TO RETURN-CODE
+              MOVE RETURN-CODE TO WS-RETURN-CODE
+              CALL "AUTH-GATE-LOG-END" USING WS-PROGRAM-NAME
+                 WS-RETURN-CODE
+              GOBACK
+           END-IF
+           DISPLAY "Enter radius".
+           ACCEPT R.
+           MULTIPLY R BY R GIVING R-SQ.
+           MULTIPLY PI BY R-SQ GIVING A
+              ON SIZE ERROR
+                 SET WS-OVERFLOW TO TRUE
+           END-MULTIPLY
+           IF WS-OVERFLOW
+              DISPLAY "AREA EXCEEDS CAPACITY - RADIUS TOO LARGE"
+           ELSE
+              DISPLAY "Area is"
+              DISPLAY A
+           END-IF
+           IF WS-OVERFLOW
+              MOVE 4 TO RETURN-CODE
+           ELSE
+              MOVE 0 TO RETURN-CODE
+           END-IF
+           MOVE RETURN-CODE TO WS-RETURN-CODE
+           CALL "AUTH-GATE-LOG-END" USING WS-PROGRAM-NAME WS-RETURN-CODE
+           STOP RUN.
+
+       END PROGRAM circle.
+
+       COPY AUTHGATE.
