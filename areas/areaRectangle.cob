@@ -0,0 +1,41 @@
+      * calculate the area of a rectangle
+      *    TOPIC:
+      *    NUMBERS AND OPERATIONS
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. rectangle.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 L PIC 9(2).
+       01 W PIC 9(2).
+       01 A PIC 9(4)V99.
+       01 WS-AUTH-STATUS PIC X.
+           88 WS-AUTH-OK VALUE "Y".
+       01 WS-PROGRAM-NAME PIC X(30) VALUE "RECTANGLE".
+       01 WS-RETURN-CODE PIC S9(4).
+       PROCEDURE DIVISION.
+           CALL "AUTH-GATE" USING WS-AUTH-STATUS WS-PROGRAM-NAME
+           IF NOT WS-AUTH-OK
+              DISPLAY "Access denied"
+              MOVE 8 TO RETURN-CODE
+              MOVE RETURN-CODE TO WS-RETURN-CODE
+              CALL "AUTH-GATE-LOG-END" USING WS-PROGRAM-NAME
+                 WS-RETURN-CODE
+              GOBACK
+           END-IF
+           DISPLAY "Length value".
+           ACCEPT L.
+           DISPLAY "Width value".
+           ACCEPT W.
+           MULTIPLY L BY W GIVING A.
+           DISPLAY "Area is".
+           DISPLAY A.
+           MOVE 0 TO RETURN-CODE
+           MOVE RETURN-CODE TO WS-RETURN-CODE
+           CALL "AUTH-GATE-LOG-END" USING WS-PROGRAM-NAME WS-RETURN-CODE
+           STOP RUN.
+
+       END PROGRAM rectangle.
+
+       COPY AUTHGATE.
