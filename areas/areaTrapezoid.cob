@@ -0,0 +1,50 @@
+      * calculate the area of a trapezoid
+      *    TOPIC:
+      *    NUMBERS AND OPERATIONS
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. trapezoid.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 B1 PIC 9(2).
+       01 B2 PIC 9(2).
+       01 H PIC 9(2).
+       01 SUM-B PIC 9(3)V9.
+       01 A PIC 9(4)V99.
+       01 WS-AUTH-STATUS PIC X.
+           88 WS-AUTH-OK VALUE "Y".
+       01 WS-PROGRAM-NAME PIC X(30) VALUE "TRAPEZOID".
+       01 WS-RETURN-CODE PIC S9(4).
+       PROCEDURE DIVISION.
+           CALL "AUTH-GATE" USING WS-AUTH-STATUS WS-PROGRAM-NAME
+           IF NOT WS-AUTH-OK
+              DISPLAY "Access denied"
+              MOVE 8 TO RETURN-CODE
+              MOVE RETURN-CODE TO WS-RETURN-CODE
+              CALL "AUTH-GATE-LOG-END" USING WS-PROGRAM-NAME
+                 WS-RETURN-CODE
+              GOBACK
+           END-IF
+           DISPLAY "Base 1 value".
+           ACCEPT B1.
+           DISPLAY "Base 2 value".
+           ACCEPT B2.
+           DISPLAY "Height value".
+           ACCEPT H.
+      *    SUM-B carries one decimal place so the halved base total
+      *    keeps its fraction (e.g. B1=3, B2=4 halves to 3.5) instead
+      *    of truncating to an integer before H is applied.
+           ADD B1 B2 GIVING SUM-B.
+           DIVIDE SUM-B BY 2 GIVING SUM-B.
+           MULTIPLY SUM-B BY H GIVING A.
+           DISPLAY "Area is".
+           DISPLAY A.
+           MOVE 0 TO RETURN-CODE
+           MOVE RETURN-CODE TO WS-RETURN-CODE
+           CALL "AUTH-GATE-LOG-END" USING WS-PROGRAM-NAME WS-RETURN-CODE
+           STOP RUN.
+
+       END PROGRAM trapezoid.
+
+       COPY AUTHGATE.
