@@ -1,23 +1,189 @@
       * Working wiht strings and number
       *    TODO:
       *    STRINGS AND NUMBERS
+      *****************************************************************
+      * Extended with an interactive mode and a batch mode, the same
+      * split adding.cob uses:
+      *
+      *   - INTERACTIVE-MODE keeps the original ACCEPT val1 / ACCEPT
+      *     val2 shape.
+      *
+      *   - BATCH-MODE reads a transaction file of val1/val2 pairs
+      *     from SNNTRAN.DAT, one value per line, and runs every pair
+      *     in a single job, displaying each pair's product/quotient/
+      *     remainder and footing a trailer record with the pair
+      *     count.
+      *
+      * Both modes share DO-COMPUTE, which carries the DIVIDE's ON
+      * SIZE ERROR phrase (GnuCOBOL raises size error on a zero
+      * divisor the same as on overflow, the same way adding.cob's
+      * DO-OPERATION catches a DIVIDE-by-zero), so a zero val2 is
+      * reported and skipped instead of abending.
+      *
+      * DO-COMPUTE also asks up front whether the product and quotient
+      * should be ROUNDED instead of truncated to val3's two decimal
+      * places, since val1's one decimal place times val2's two can
+      * carry a third decimal digit that would otherwise just drop.
+      *
+      * The mode and rounding prompts no longer require an operator:
+      * if a control file SNNPARM.DAT is present, DETERMINE-MODE reads
+      * both WS-MODE and WS-ROUND-MODE from its one record instead of
+      * prompting, the same ADDPARM.DAT convention adding.cob uses.
+      * FILE STATUS 35 (no control file) falls back to the original
+      * two ACCEPT prompts.
       *****************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SNN.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRAN-FILE ASSIGN TO "SNNTRAN.DAT"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT PARM-FILE ASSIGN TO "SNNPARM.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS WS-PARM-STATUS.
        DATA DIVISION.
+
+       FILE SECTION.
+       FD  TRAN-FILE.
+       01  TRAN-RECORD PIC X(9).
+       FD  PARM-FILE.
+       01  PARM-RECORD.
+           05 PARM-MODE PIC X(1).
+           05 PARM-ROUND-MODE PIC X(1).
+
        WORKING-STORAGE SECTION.
        01 val1 PIC S9(4)V9.
        01 val2 PIC S9(4)V9(2).
        01 val3 PIC S9(4)V9(2).
        01 val4 PIC S9(4)V9(2).
+       01 WS-DIVIDE-ERROR-SWITCH PIC X VALUE "N".
+           88 WS-DIVIDE-ERROR VALUE "Y".
+       01 WS-RUN-EXCEPTION-SWITCH PIC X VALUE "N".
+           88 WS-RUN-EXCEPTION-FOUND VALUE "Y".
+       01 WS-MODE PIC X.
+           88 WS-BATCH VALUE "B".
+       01 WS-ROUND-MODE PIC X.
+           88 WS-ROUNDED VALUE "R".
+       01 WS-NUM-RECORD-1 PIC S9(4)V9.
+       01 WS-NUM-RECORD-2 PIC S9(4)V9(2).
+       01 WS-REC-COUNT PIC 9(5) VALUE ZERO.
+       01 WS-EOF-SWITCH PIC X VALUE "N".
+           88 WS-EOF VALUE "Y".
+       01 WS-PARM-STATUS PIC XX.
+       01 WS-AUTH-STATUS PIC X.
+           88 WS-AUTH-OK VALUE "Y".
+       01 WS-PROGRAM-NAME PIC X(30) VALUE "SNN".
+       01 WS-RETURN-CODE PIC S9(4).
        PROCEDURE DIVISION.
+           CALL "AUTH-GATE" USING WS-AUTH-STATUS WS-PROGRAM-NAME
+           IF NOT WS-AUTH-OK
+              DISPLAY "Access denied"
+              MOVE 8 TO RETURN-CODE
+              MOVE RETURN-CODE TO WS-RETURN-CODE
+              CALL "AUTH-GATE-LOG-END" USING WS-PROGRAM-NAME
+                 WS-RETURN-CODE
+              GOBACK
+           END-IF
+           PERFORM DETERMINE-MODE
+           IF WS-BATCH
+              PERFORM BATCH-MODE
+           ELSE
+              PERFORM INTERACTIVE-MODE
+           END-IF
+           IF WS-RUN-EXCEPTION-FOUND
+              MOVE 4 TO RETURN-CODE
+           ELSE
+              MOVE 0 TO RETURN-CODE
+           END-IF
+           MOVE RETURN-CODE TO WS-RETURN-CODE
+           CALL "AUTH-GATE-LOG-END" USING WS-PROGRAM-NAME WS-RETURN-CODE
+           STOP RUN.
+
+      *****************************************************************
+      * DETERMINE-MODE reads WS-MODE and WS-ROUND-MODE from SNNPARM.DAT
+      * when that control file is present, otherwise prompts for both
+      * as before.
+      *****************************************************************
+       DETERMINE-MODE.
+           OPEN INPUT PARM-FILE
+           IF WS-PARM-STATUS = "00"
+              READ PARM-FILE
+              MOVE PARM-MODE TO WS-MODE
+              MOVE PARM-ROUND-MODE TO WS-ROUND-MODE
+              CLOSE PARM-FILE
+           ELSE
+              DISPLAY "Enter mode - I for interactive, B for batch"
+              ACCEPT WS-MODE
+              DISPLAY "Round results - R for rounded, T for truncated"
+              ACCEPT WS-ROUND-MODE
+           END-IF.
+
+      *****************************************************************
+      * INTERACTIVE-MODE accepts one val1/val2 pair and runs it
+      * through DO-COMPUTE.
+      *****************************************************************
+       INTERACTIVE-MODE.
            DISPLAY "Enter numbers"
            ACCEPT val1.
            ACCEPT val2.
-           COMPUTE val3 = val1 * val2.
+           PERFORM DO-COMPUTE.
+
+      *****************************************************************
+      * BATCH-MODE reads val1/val2 pairs from SNNTRAN.DAT until end of
+      * file, running each through DO-COMPUTE, then files a trailer
+      * record with the pair count.
+      *****************************************************************
+       BATCH-MODE.
+           OPEN INPUT TRAN-FILE
+           PERFORM UNTIL WS-EOF
+              READ TRAN-FILE INTO WS-NUM-RECORD-1
+                 AT END SET WS-EOF TO TRUE
+                 NOT AT END
+                    ADD 1 TO WS-REC-COUNT
+                    MOVE WS-NUM-RECORD-1 TO val1
+                    READ TRAN-FILE INTO WS-NUM-RECORD-2
+                    MOVE WS-NUM-RECORD-2 TO val2
+                    DISPLAY "TRANSACTION " WS-REC-COUNT
+                    PERFORM DO-COMPUTE
+              END-READ
+           END-PERFORM
+           CLOSE TRAN-FILE
+           DISPLAY "TRAILER - " WS-REC-COUNT " PAIRS PROCESSED".
+
+      *****************************************************************
+      * DO-COMPUTE multiplies val1 by val2 into val3 and displays the
+      * product, then divides val1 by val2 into val3/val4 (quotient/
+      * remainder) and displays those, catching a zero val2 via ON
+      * SIZE ERROR instead of abending.
+      *****************************************************************
+       DO-COMPUTE.
+           IF WS-ROUNDED
+              COMPUTE val3 ROUNDED = val1 * val2
+           ELSE
+              COMPUTE val3 = val1 * val2
+           END-IF
            DISPLAY "The product is " val3
-           DIVIDE val1 BY val2 GIVING val3 REMAINDER val4.
-           DISPLAY "Dividing " val1 " by " val2 " gives " val3 
-           DISPLAY "The remainder is " val4
-           STOP RUN.
+           MOVE "N" TO WS-DIVIDE-ERROR-SWITCH
+           IF WS-ROUNDED
+              DIVIDE val1 BY val2 GIVING val3 ROUNDED REMAINDER val4
+                 ON SIZE ERROR
+                    SET WS-DIVIDE-ERROR TO TRUE
+              END-DIVIDE
+           ELSE
+              DIVIDE val1 BY val2 GIVING val3 REMAINDER val4
+                 ON SIZE ERROR
+                    SET WS-DIVIDE-ERROR TO TRUE
+              END-DIVIDE
+           END-IF
+           IF WS-DIVIDE-ERROR
+              DISPLAY "DIVIDE BY ZERO - VAL2 MUST NOT BE ZERO"
+              MOVE "Y" TO WS-RUN-EXCEPTION-SWITCH
+           ELSE
+              DISPLAY "Dividing " val1 " by " val2 " gives " val3
+              DISPLAY "The remainder is " val4
+           END-IF.
+
+       END PROGRAM SNN.
+
+       COPY AUTHGATE.
