@@ -1,9 +1,15 @@
-      * multiply two matrices into a new one 
+      * multiply two matrices into a new one
       *    TOPIC:
       *    MATRICES AND OPERATIONS
+      *****************************************************************
+      * Renamed from PROGRAM-ID MAIN to MAIN2, matching this file's
+      * name, so it no longer collides with main.cbl's PROGRAM-ID MAIN
+      * under COBOL's case-insensitive CALL/link resolution - noticed
+      * while pulling the suite's matrix OCCURS layouts into shared
+      * copybooks.
       *****************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID.  MAIN. 
+       PROGRAM-ID.  MAIN2.
        ENVIRONMENT DIVISION.
        DATA DIVISION.
 
