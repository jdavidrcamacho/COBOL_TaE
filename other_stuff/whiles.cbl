@@ -1,23 +1,124 @@
       * while
       *    TOPIC:
       *    Kinda of a WHILE LOOP
+      *****************************************************************
+      * Parameterized into a schedule generator: the starting value,
+      * increment, and ceiling that used to be hardcoded VALUE clauses
+      * are now ACCEPTed once, on the first call, the same one-time
+      * WORKING-STORAGE guard factorialCalc.cbl uses to run AUTH-GATE
+      * only once across a chain of recursive self-calls (WORKING-
+      * STORAGE is shared/static across this dialect's recursive
+      * self-calls, so the guard and the parameters it reads both
+      * survive from one CALL "whiles" to the next).
+      *
+      * A max-iteration count is also ACCEPTed up front and checked on
+      * every call, so a bad increment (zero, or the wrong sign for
+      * the ceiling) can't recurse forever - it stops and reports
+      * MAX ITERATIONS REACHED instead.
+      *
+      * Every iteration's value is also filed to an output ledger
+      * (WHILELDG.DAT) alongside the console DISPLAY, so the full
+      * schedule can be reviewed after the run instead of only from
+      * whatever scrolled by on the console.
       *****************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. whiles RECURSIVE. 
+       PROGRAM-ID. whiles RECURSIVE.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LEDGER-FILE ASSIGN TO "WHILELDG.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS WS-LEDGER-STATUS.
        DATA DIVISION.
 
+       FILE SECTION.
+       FD  LEDGER-FILE.
+       01  LEDGER-RECORD PIC X(80).
+
        WORKING-STORAGE SECTION.
        01 VAL1 PIC S9(4)V9(4) VALUE 100.
        01 VAL2 PIC S9(4)V9(4) VALUE 8.
        01 num PIC S9(4)V9(4) VALUE 10.
+       01 WS-LEDGER-STATUS PIC XX.
+       01 WS-MAX-ITERATIONS PIC 9(5) VALUE 1000.
+       01 WS-ITER-COUNT PIC 9(5) VALUE ZERO.
+       01 WS-INIT-SWITCH PIC X VALUE "N".
+           88 WS-INITIALIZED VALUE "Y".
+       01 WS-LIMIT-HIT-SWITCH PIC X VALUE "N".
+           88 WS-LIMIT-HIT VALUE "Y".
+       01 WS-AUTH-STATUS PIC X.
+           88 WS-AUTH-OK VALUE "Y".
+       01 WS-PROGRAM-NAME PIC X(30) VALUE "WHILES".
+       01 WS-RETURN-CODE PIC S9(4).
 
        PROCEDURE DIVISION.
+           IF NOT WS-INITIALIZED
+              SET WS-INITIALIZED TO TRUE
+              CALL "AUTH-GATE" USING WS-AUTH-STATUS
+                 WS-PROGRAM-NAME
+              IF NOT WS-AUTH-OK
+                 DISPLAY "Access denied"
+                 MOVE 8 TO RETURN-CODE
+                 MOVE RETURN-CODE TO WS-RETURN-CODE
+                 CALL "AUTH-GATE-LOG-END" USING WS-PROGRAM-NAME
+                    WS-RETURN-CODE
+                 GOBACK
+              END-IF
+              DISPLAY "Enter starting value"
+              ACCEPT num
+              DISPLAY "Enter increment"
+              ACCEPT VAL2
+              DISPLAY "Enter ceiling value"
+              ACCEPT VAL1
+              DISPLAY "Enter max iterations"
+              ACCEPT WS-MAX-ITERATIONS
+              OPEN OUTPUT LEDGER-FILE
+           END-IF
+
+           ADD 1 TO WS-ITER-COUNT
+           IF WS-ITER-COUNT > WS-MAX-ITERATIONS
+              SET WS-LIMIT-HIT TO TRUE
+           END-IF
+
+           IF WS-LIMIT-HIT
+              DISPLAY "MAX ITERATIONS REACHED - SCHEDULE STOPPED"
+              MOVE SPACES TO LEDGER-RECORD
+              STRING "MAX ITERATIONS REACHED AT " WS-ITER-COUNT
+                 " VALUE " num DELIMITED BY SIZE INTO LEDGER-RECORD
+              WRITE LEDGER-RECORD
+              CLOSE LEDGER-FILE
+              MOVE 4 TO RETURN-CODE
+              MOVE RETURN-CODE TO WS-RETURN-CODE
+              CALL "AUTH-GATE-LOG-END" USING WS-PROGRAM-NAME
+                 WS-RETURN-CODE
+              STOP RUN
+           END-IF
+
            IF num < VAL1
               DISPLAY "VALUE: " num
+              PERFORM WRITE-LEDGER-ENTRY
               ADD VAL2 TO num
               CALL "whiles"
            ELSE
               DISPLAY "FINISHED"
               DISPLAY "VALUES " num " " VAL1 " " VAL2
+              CLOSE LEDGER-FILE
+              MOVE 0 TO RETURN-CODE
+              MOVE RETURN-CODE TO WS-RETURN-CODE
+              CALL "AUTH-GATE-LOG-END" USING WS-PROGRAM-NAME
+                 WS-RETURN-CODE
            STOP RUN.
+
+      *****************************************************************
+      * WRITE-LEDGER-ENTRY files the current iteration number and
+      * value to the output ledger.
+      *****************************************************************
+       WRITE-LEDGER-ENTRY.
+           MOVE SPACES TO LEDGER-RECORD
+           STRING "ITERATION " WS-ITER-COUNT " VALUE " num
+              DELIMITED BY SIZE INTO LEDGER-RECORD
+           WRITE LEDGER-RECORD.
+
+       End Program whiles.
+
+       COPY AUTHGATE.
