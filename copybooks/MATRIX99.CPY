@@ -0,0 +1,25 @@
+      *****************************************************************
+      * MATRIX99.CPY
+      *
+      * Shared WORKING-STORAGE layout for the 9x9 integer matrices
+      * (M1, M2, M12) that matrixMult.cbl, matrixAddSub.cbl,
+      * hadamard.cbl, matrixTransposeEq.cbl, and matrixBatchDriver.cbl
+      * all carried as identical, independently typed-in OCCURS tables.
+      * Pulled out here so the layout only has to be read - and changed
+      * - in one place.
+      *
+      * matrixDetInv.cbl's 2x2 M1/WS-INVERSE layout is a different size
+      * and shape and is not part of this copybook.
+      *****************************************************************
+       01 M1.
+           02 A2 OCCURS 9 TIMES.
+              03 A3 OCCURS 9 TIMES.
+                 04 ARRAYA PIC S9(4) VALUE ZERO.
+       01 M2.
+           02 B2 OCCURS 9 TIMES.
+              03 B3 OCCURS 9 TIMES.
+                 04 ARRAYB PIC S9(4) VALUE ZERO.
+       01 M12.
+           02 C2 OCCURS 9 TIMES.
+              03 C3 OCCURS 9 TIMES.
+                 04 ARRAYC PIC S9(4) VALUE ZERO.
