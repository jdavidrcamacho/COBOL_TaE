@@ -0,0 +1,405 @@
+      *****************************************************************
+      * AUTHGATE.CPY
+      *
+      * Shared authentication-gate program, COPYed into the source of
+      * every batch utility that must require a successful password
+      * check before it does any real work. COPYing this text into a
+      * program's compilation unit makes AUTH-GATE a sibling PROGRAM-ID
+      * callable by CALL "AUTH-GATE", the same way factorial.cbl's
+      * FACTORIAL calls the sibling FACTORIAL-OF-NUMBER and
+      * matrixBatchDriver.cbl calls its sibling *-ENGINE programs -
+      * this repo has no cross-file link convention (see
+      * matrixBatchDriver.cbl's header note), so a shared callable
+      * program is distributed as a copybook instead and compiled into
+      * each caller rather than linked separately.
+      *
+      * The calling program supplies one LK-AUTH-STATUS byte and an
+      * LK-PROGRAM-NAME identifying itself, and gets back "Y"
+      * (authenticated, proceed) or "N" (rejected, the caller must not
+      * do its real work) in LK-AUTH-STATUS. LK-PROGRAM-NAME is only
+      * used to identify the caller in RUNLOG.DAT, the suite-wide run
+      * log every gated program's invocation lands in. The full
+      * credential check -
+      * user lookup, complexity validation, the CREDFILE.DAT match,
+      * expiration/forced change, and the LOGINAUD.DAT audit trail - is
+      * the same logic accept-secure (enterPassword.cbl) runs for
+      * itself; that program now just CALLs AUTH-GATE too, so there is
+      * one copy of the authentication rules for the whole suite to
+      * share.
+      *
+      * RUNLOG.DAT carries two lines per run: AUTH-GATE's own
+      * EVENT=START line (written before the caller has done any real
+      * work, so it only knows the auth outcome) and a second
+      * EVENT=END line carrying the caller's own final RETURN-CODE.
+      * AUTH-GATE cannot write that second line itself - it returns
+      * control to the caller long before the caller's real work (and
+      * RETURN-CODE) is decided - so a sibling PROGRAM-ID,
+      * AUTH-GATE-LOG-END, is COPYed in alongside it for every gated
+      * program to CALL a second time, right before its own GOBACK or
+      * STOP RUN, passing its program name and whatever it just moved
+      * to RETURN-CODE.
+      *
+      * CREDFILE.DAT now carries one record per user ID rather than a
+      * single shared credential, so AG-LOAD-CREDENTIALS reads the
+      * whole file into AG-CRED-TABLE and looks up the AG-USER-ID
+      * entered at the prompt. A forced password change rewrites the
+      * whole table back out to CREDFILE.DAT rather than just the one
+      * record, since CREDFILE.DAT is LINE SEQUENTIAL and has no way to
+      * rewrite a single record in place.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AUTH-GATE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AG-CRED-FILE ASSIGN TO "CREDFILE.DAT"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT AG-LOGIN-AUDIT-FILE ASSIGN TO "LOGINAUD.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS AG-LOGIN-AUDIT-STATUS.
+           SELECT AG-RUN-LOG-FILE ASSIGN TO "RUNLOG.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS AG-RUN-LOG-STATUS.
+           SELECT AG-PARM-FILE ASSIGN TO "AUTHPARM.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS AG-PARM-STATUS.
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  AG-CRED-FILE.
+       01  AG-CRED-RECORD.
+           05 AG-CRED-USER-ID PIC X(8).
+           05 AG-CRED-PASSWORD PIC X(16).
+           05 AG-CRED-LAST-CHANGED PIC 9(8).
+
+       FD  AG-LOGIN-AUDIT-FILE.
+       01  AG-LOGIN-AUDIT-RECORD PIC X(80).
+
+       FD  AG-RUN-LOG-FILE.
+       01  AG-RUN-LOG-RECORD PIC X(80).
+
+       FD  AG-PARM-FILE.
+       01  AG-PARM-RECORD.
+           05 AG-PARM-USER-ID PIC X(8).
+           05 AG-PARM-PASSWORD PIC X(16).
+
+       WORKING-STORAGE SECTION.
+       01 AG-USER-ID PIC X(8).
+       01 AG-PASSWORD PIC X(16).
+       01 AG-NEW-PASSWORD PIC X(16).
+       01 AG-STORED-PASSWORD PIC X(16).
+       01 AG-STORED-LAST-CHANGED PIC 9(8).
+       01 AG-CRED-TABLE.
+           05 AG-CRED-ENTRY OCCURS 100 TIMES.
+               10 AG-TBL-USER-ID PIC X(8).
+               10 AG-TBL-PASSWORD PIC X(16).
+               10 AG-TBL-LAST-CHANGED PIC 9(8).
+       01 AG-CRED-COUNT PIC 9(4) COMP VALUE 0.
+       01 AG-FOUND-INDEX PIC 9(4) COMP VALUE 0.
+       01 AG-CRED-EOF-SWITCH PIC X VALUE "N".
+           88 AG-CRED-EOF VALUE "Y".
+       01 AG-USER-FOUND-SWITCH PIC X VALUE "N".
+           88 AG-USER-FOUND VALUE "Y".
+       01 AG-EXPIRATION-DAYS PIC 9(4) VALUE 90.
+       01 AG-TODAY PIC 9(8).
+       01 AG-PW-AGE-DAYS PIC 9(6).
+       01 AG-EXPIRED-SWITCH PIC X VALUE "N".
+           88 AG-PASSWORD-EXPIRED VALUE "Y".
+       01 AG-MIN-LENGTH PIC 9(2) VALUE 8.
+       01 AG-PW-LENGTH PIC 9(2) VALUE 0.
+       01 AG-CHAR PIC X.
+       01 AG-I PIC 9(3) COMP.
+       01 AG-HAS-DIGIT-SWITCH PIC X VALUE "N".
+           88 AG-HAS-DIGIT VALUE "Y".
+       01 AG-COMPLEXITY-SWITCH PIC X VALUE "Y".
+           88 AG-COMPLEXITY-OK VALUE "Y".
+       01 AG-REJECT-REASON PIC X(40).
+       01 AG-OUTCOME PIC X(40).
+       01 AG-LOGIN-AUDIT-STATUS PIC XX.
+       01 AG-LOGIN-AUDIT-DATE PIC 9(8).
+       01 AG-LOGIN-AUDIT-TIME PIC 9(8).
+       01 AG-RUN-LOG-STATUS PIC XX.
+       01 AG-PARM-STATUS PIC XX.
+
+       LINKAGE SECTION.
+       01 LK-AUTH-STATUS PIC X.
+           88 LK-AUTH-OK VALUE "Y".
+       01 LK-PROGRAM-NAME PIC X(30).
+
+       PROCEDURE DIVISION USING LK-AUTH-STATUS LK-PROGRAM-NAME.
+       AG-MAIN.
+           MOVE "N" TO LK-AUTH-STATUS
+           PERFORM AG-OBTAIN-CREDENTIALS.
+           PERFORM AG-CHECK-COMPLEXITY.
+           IF AG-COMPLEXITY-OK
+              PERFORM AG-LOAD-CREDENTIALS
+              IF AG-USER-FOUND
+                 IF AG-PASSWORD = AG-STORED-PASSWORD
+                    MOVE "Y" TO LK-AUTH-STATUS
+                    DISPLAY "Password accepted"
+                    MOVE "ACCEPTED" TO AG-OUTCOME
+                    PERFORM AG-CHECK-EXPIRATION
+                    IF AG-PASSWORD-EXPIRED
+                       PERFORM AG-FORCE-PASSWORD-CHANGE
+                    END-IF
+                 ELSE
+                    DISPLAY "Password rejected"
+                    MOVE "REJECTED - CREDENTIAL MISMATCH" TO AG-OUTCOME
+                 END-IF
+              ELSE
+                 DISPLAY "Password rejected - unknown user ID"
+                 MOVE "REJECTED - UNKNOWN USER ID" TO AG-OUTCOME
+              END-IF
+           ELSE
+              DISPLAY "Password rejected - " AG-REJECT-REASON
+              STRING "REJECTED - " AG-REJECT-REASON
+                 DELIMITED BY SIZE INTO AG-OUTCOME
+           END-IF
+           PERFORM AG-WRITE-LOGIN-AUDIT-ENTRY
+           PERFORM AG-WRITE-RUN-LOG-ENTRY
+           GOBACK.
+
+      *****************************************************************
+      * AG-OBTAIN-CREDENTIALS reads AG-USER-ID/AG-PASSWORD from
+      * AUTHPARM.DAT when that control file is present, the same FILE
+      * STATUS 35 not-found convention ADDPARM.DAT/SNNPARM.DAT/
+      * MVCPARM.DAT/MBDWIN.DAT already use, so a nightly batch window
+      * that calls AUTH-GATE does not block on an interactive prompt.
+      * With no AUTHPARM.DAT on hand, this still prompts exactly as
+      * before.
+      *****************************************************************
+       AG-OBTAIN-CREDENTIALS.
+           OPEN INPUT AG-PARM-FILE
+           IF AG-PARM-STATUS = "00"
+              READ AG-PARM-FILE
+              MOVE AG-PARM-USER-ID TO AG-USER-ID
+              MOVE AG-PARM-PASSWORD TO AG-PASSWORD
+              CLOSE AG-PARM-FILE
+           ELSE
+              DISPLAY "Enter user ID: "
+              ACCEPT AG-USER-ID
+              DISPLAY "Enter password: "
+              ACCEPT CONTROL AG-PASSWORD
+           END-IF.
+
+      *****************************************************************
+      * AG-CHECK-COMPLEXITY rejects a typed password shorter than
+      * AG-MIN-LENGTH or with no digit in it, setting AG-REJECT-REASON
+      * to a specific explanation.
+      *****************************************************************
+       AG-CHECK-COMPLEXITY.
+           MOVE "Y" TO AG-COMPLEXITY-SWITCH
+           MOVE SPACES TO AG-REJECT-REASON
+           MOVE ZERO TO AG-PW-LENGTH
+           MOVE "N" TO AG-HAS-DIGIT-SWITCH
+           PERFORM VARYING AG-I FROM 1 BY 1 UNTIL AG-I > 16
+              MOVE AG-PASSWORD(AG-I:1) TO AG-CHAR
+              IF AG-CHAR NOT = SPACE
+                 ADD 1 TO AG-PW-LENGTH
+              END-IF
+              IF AG-CHAR >= "0" AND AG-CHAR <= "9"
+                 SET AG-HAS-DIGIT TO TRUE
+              END-IF
+           END-PERFORM
+           IF AG-PW-LENGTH < AG-MIN-LENGTH
+              MOVE "N" TO AG-COMPLEXITY-SWITCH
+              STRING "MUST BE AT LEAST " AG-MIN-LENGTH " CHARACTERS"
+                 DELIMITED BY SIZE INTO AG-REJECT-REASON
+           ELSE
+              IF NOT AG-HAS-DIGIT
+                 MOVE "N" TO AG-COMPLEXITY-SWITCH
+                 STRING "MUST CONTAIN AT LEAST ONE DIGIT"
+                    DELIMITED BY SIZE INTO AG-REJECT-REASON
+              END-IF
+           END-IF.
+
+      *****************************************************************
+      * AG-LOAD-CREDENTIALS reads every credential record off
+      * AG-CRED-FILE into AG-CRED-TABLE and locates the entry matching
+      * AG-USER-ID, setting AG-USER-FOUND and AG-FOUND-INDEX and
+      * copying that entry's password and last-changed date out to
+      * AG-STORED-PASSWORD/AG-STORED-LAST-CHANGED.
+      *****************************************************************
+       AG-LOAD-CREDENTIALS.
+           MOVE "N" TO AG-USER-FOUND-SWITCH
+           MOVE "N" TO AG-CRED-EOF-SWITCH
+           MOVE 0 TO AG-CRED-COUNT
+           OPEN INPUT AG-CRED-FILE
+           PERFORM UNTIL AG-CRED-EOF
+              READ AG-CRED-FILE
+                 AT END
+                    SET AG-CRED-EOF TO TRUE
+                 NOT AT END
+                    ADD 1 TO AG-CRED-COUNT
+                    MOVE AG-CRED-USER-ID TO
+                       AG-TBL-USER-ID(AG-CRED-COUNT)
+                    MOVE AG-CRED-PASSWORD TO
+                       AG-TBL-PASSWORD(AG-CRED-COUNT)
+                    MOVE AG-CRED-LAST-CHANGED TO
+                       AG-TBL-LAST-CHANGED(AG-CRED-COUNT)
+                    IF AG-CRED-USER-ID = AG-USER-ID
+                       SET AG-USER-FOUND TO TRUE
+                       MOVE AG-CRED-COUNT TO AG-FOUND-INDEX
+                    END-IF
+              END-READ
+           END-PERFORM
+           CLOSE AG-CRED-FILE
+           IF AG-USER-FOUND
+              MOVE AG-TBL-PASSWORD(AG-FOUND-INDEX) TO AG-STORED-PASSWORD
+              MOVE AG-TBL-LAST-CHANGED(AG-FOUND-INDEX) TO
+                 AG-STORED-LAST-CHANGED
+           END-IF.
+
+      *****************************************************************
+      * AG-CHECK-EXPIRATION sets AG-PASSWORD-EXPIRED when the stored
+      * credential is older than AG-EXPIRATION-DAYS.
+      *****************************************************************
+       AG-CHECK-EXPIRATION.
+           MOVE "N" TO AG-EXPIRED-SWITCH
+           ACCEPT AG-TODAY FROM DATE YYYYMMDD
+           COMPUTE AG-PW-AGE-DAYS =
+              FUNCTION INTEGER-OF-DATE(AG-TODAY) -
+              FUNCTION INTEGER-OF-DATE(AG-STORED-LAST-CHANGED)
+           IF AG-PW-AGE-DAYS > AG-EXPIRATION-DAYS
+              SET AG-PASSWORD-EXPIRED TO TRUE
+           END-IF.
+
+      *****************************************************************
+      * AG-FORCE-PASSWORD-CHANGE requires a new password, run back
+      * through AG-CHECK-COMPLEXITY, before updating AG-USER-ID's entry
+      * in AG-CRED-TABLE with today's date as the new last-changed
+      * date and rewriting the whole of AG-CRED-FILE from the table.
+      *****************************************************************
+       AG-FORCE-PASSWORD-CHANGE.
+           DISPLAY "Password expired - enter a new password: ".
+           ACCEPT AG-NEW-PASSWORD WITH NO-ECHO
+           MOVE AG-NEW-PASSWORD TO AG-PASSWORD
+           PERFORM AG-CHECK-COMPLEXITY
+           IF AG-COMPLEXITY-OK
+              MOVE AG-NEW-PASSWORD TO AG-TBL-PASSWORD(AG-FOUND-INDEX)
+              MOVE AG-TODAY TO AG-TBL-LAST-CHANGED(AG-FOUND-INDEX)
+              PERFORM AG-REWRITE-CRED-FILE
+              DISPLAY "Password changed"
+              MOVE "ACCEPTED - PASSWORD CHANGED (EXPIRED)" TO
+                 AG-OUTCOME
+           ELSE
+              DISPLAY "New password rejected - " AG-REJECT-REASON
+              STRING "ACCEPTED - CHANGE REJECTED - " AG-REJECT-REASON
+                 DELIMITED BY SIZE INTO AG-OUTCOME
+           END-IF.
+
+      *****************************************************************
+      * AG-REWRITE-CRED-FILE files AG-CRED-TABLE back out to
+      * AG-CRED-FILE in full, since a LINE SEQUENTIAL file has no way
+      * to rewrite just the one record that changed.
+      *****************************************************************
+       AG-REWRITE-CRED-FILE.
+           OPEN OUTPUT AG-CRED-FILE
+           PERFORM VARYING AG-I FROM 1 BY 1 UNTIL AG-I > AG-CRED-COUNT
+              MOVE AG-TBL-USER-ID(AG-I) TO AG-CRED-USER-ID
+              MOVE AG-TBL-PASSWORD(AG-I) TO AG-CRED-PASSWORD
+              MOVE AG-TBL-LAST-CHANGED(AG-I) TO AG-CRED-LAST-CHANGED
+              WRITE AG-CRED-RECORD
+           END-PERFORM
+           CLOSE AG-CRED-FILE.
+
+      *****************************************************************
+      * AG-WRITE-LOGIN-AUDIT-ENTRY appends one timestamped login-
+      * attempt line (outcome only - never the password itself) to
+      * the audit log, creating it on the first run.
+      *****************************************************************
+       AG-WRITE-LOGIN-AUDIT-ENTRY.
+           ACCEPT AG-LOGIN-AUDIT-DATE FROM DATE YYYYMMDD.
+           ACCEPT AG-LOGIN-AUDIT-TIME FROM TIME.
+           OPEN EXTEND AG-LOGIN-AUDIT-FILE
+           IF AG-LOGIN-AUDIT-STATUS = "35"
+              OPEN OUTPUT AG-LOGIN-AUDIT-FILE
+           END-IF
+           MOVE SPACES TO AG-LOGIN-AUDIT-RECORD
+           STRING AG-LOGIN-AUDIT-DATE " " AG-LOGIN-AUDIT-TIME
+              " USER=" AG-USER-ID " OUTCOME=" AG-OUTCOME
+              DELIMITED BY SIZE
+              INTO AG-LOGIN-AUDIT-RECORD
+           WRITE AG-LOGIN-AUDIT-RECORD
+           CLOSE AG-LOGIN-AUDIT-FILE.
+
+      *****************************************************************
+      * AG-WRITE-RUN-LOG-ENTRY appends one timestamped EVENT=START
+      * entry to the suite-wide run log, creating it on the first run.
+      * Since every gated program calls AUTH-GATE before it does any
+      * real work, this gives the whole suite a central audit trail of
+      * which program ran when and whether it was allowed to proceed -
+      * LOGINAUD.DAT stays focused on the login/credential detail,
+      * RUNLOG.DAT is the per-program run record. The matching
+      * EVENT=END entry, carrying the program's final RETURN-CODE, is
+      * written by the sibling AUTH-GATE-LOG-END below, since that
+      * outcome isn't known until the caller itself is done.
+      *****************************************************************
+       AG-WRITE-RUN-LOG-ENTRY.
+           OPEN EXTEND AG-RUN-LOG-FILE
+           IF AG-RUN-LOG-STATUS = "35"
+              OPEN OUTPUT AG-RUN-LOG-FILE
+           END-IF
+           MOVE SPACES TO AG-RUN-LOG-RECORD
+           STRING AG-LOGIN-AUDIT-DATE " " AG-LOGIN-AUDIT-TIME
+              " PROGRAM=" LK-PROGRAM-NAME " EVENT=START STATUS="
+              LK-AUTH-STATUS
+              DELIMITED BY SIZE
+              INTO AG-RUN-LOG-RECORD
+           WRITE AG-RUN-LOG-RECORD
+           CLOSE AG-RUN-LOG-FILE.
+
+       END PROGRAM AUTH-GATE.
+
+      *****************************************************************
+      * AUTH-GATE-LOG-END is AUTH-GATE's sibling for the other half of
+      * the run-log record: a caller CALLs it once, right before its
+      * own GOBACK or STOP RUN, passing its program name and the
+      * RETURN-CODE it just decided, so RUNLOG.DAT ends up with a
+      * start and an end line for every run, carrying the same return
+      * code the end-of-job summary (MBDSUM.DAT) already tracks for
+      * the master batch driver's two steps - now on the record for
+      * every gated program, not just those two.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AUTH-GATE-LOG-END.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AG-END-LOG-FILE ASSIGN TO "RUNLOG.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS AG-END-LOG-STATUS.
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  AG-END-LOG-FILE.
+       01  AG-END-LOG-RECORD PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 AG-END-LOG-STATUS PIC XX.
+       01 AG-END-LOG-DATE PIC 9(8).
+       01 AG-END-LOG-TIME PIC 9(8).
+
+       LINKAGE SECTION.
+       01 LK-END-PROGRAM-NAME PIC X(30).
+       01 LK-END-RETURN-CODE PIC S9(4).
+
+       PROCEDURE DIVISION USING LK-END-PROGRAM-NAME LK-END-RETURN-CODE.
+       AG-LOG-END-MAIN.
+           ACCEPT AG-END-LOG-DATE FROM DATE YYYYMMDD.
+           ACCEPT AG-END-LOG-TIME FROM TIME.
+           OPEN EXTEND AG-END-LOG-FILE
+           IF AG-END-LOG-STATUS = "35"
+              OPEN OUTPUT AG-END-LOG-FILE
+           END-IF
+           MOVE SPACES TO AG-END-LOG-RECORD
+           STRING AG-END-LOG-DATE " " AG-END-LOG-TIME
+              " PROGRAM=" LK-END-PROGRAM-NAME " EVENT=END RC="
+              LK-END-RETURN-CODE
+              DELIMITED BY SIZE
+              INTO AG-END-LOG-RECORD
+           WRITE AG-END-LOG-RECORD
+           CLOSE AG-END-LOG-FILE
+           GOBACK.
+
+       END PROGRAM AUTH-GATE-LOG-END.
