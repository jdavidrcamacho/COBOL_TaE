@@ -0,0 +1,28 @@
+      *****************************************************************
+      * MATRIX99LK.CPY
+      *
+      * LINKAGE SECTION counterpart to MATRIX99.CPY - the same 9x9
+      * integer matrix layout (LK-M1, LK-M2, LK-M12), passed BY
+      * REFERENCE into matrixBatchDriver.cbl's MATRIX-MULT-ENGINE,
+      * MATRIX-HADAMARD-ENGINE, MATRIX-ADD-ENGINE, and MATRIX-TRANSPOSE-
+      * ENGINE.  LINKAGE SECTION items take no VALUE clause, so this is
+      * a separate member from MATRIX99.CPY rather than the same one
+      * COPYed twice.
+      *
+      * A caller that has no use for one of the three (MATRIX-TRANSPOSE-
+      * ENGINE never references LK-M2) just leaves it unused - harmless,
+      * and simpler than splitting this into three single-matrix
+      * members.
+      *****************************************************************
+       01 LK-M1.
+           02 LK-A2 OCCURS 9 TIMES.
+              03 LK-A3 OCCURS 9 TIMES.
+                 04 LK-ARRAYA PIC S9(4).
+       01 LK-M2.
+           02 LK-B2 OCCURS 9 TIMES.
+              03 LK-B3 OCCURS 9 TIMES.
+                 04 LK-ARRAYB PIC S9(4).
+       01 LK-M12.
+           02 LK-C2 OCCURS 9 TIMES.
+              03 LK-C3 OCCURS 9 TIMES.
+                 04 LK-ARRAYC PIC S9(4).
