@@ -1,32 +1,214 @@
       * Add two vectors into a new one
       *    TOPIC:
       *    VECTORS AND OPERATIONS
+      *****************************************************************
+      * VEC1 and VEC2 are sized by WS-VEC-LEN (OCCURS ... DEPENDING ON)
+      * instead of a fixed OCCURS 3 TIMES, so this program can add
+      * vectors of whatever length the current job calls for, up to
+      * WS-MAX-VEC-LEN.  WS-VEC-LEN and the vector values themselves
+      * are read in with ACCEPT rather than hardcoded in COMPUTE
+      * statements.  Alongside the VEC1+VEC2 sum, the dot product of
+      * VEC1 and VEC2 and the magnitude of each are computed and
+      * displayed.
+      *
+      * Each vector value is ACCEPTed into WS-ACCEPT-BUF and then
+      * MOVEd into the vector element rather than ACCEPTed straight
+      * into A(I)/B(I); this COBOL runtime mis-scales a negative signed
+      * decimal ACCEPTed directly into a numeric field (the final
+      * fractional digit comes back zero), but the same literal MOVEs
+      * in correctly once it passes through an alphanumeric field.
+      *
+      * VEC1, VEC2, and the VEC3 sum are also written out to VECOUT.DAT
+      * in a fixed layout, one line per vector position, so the
+      * addition results can feed further processing instead of only
+      * going to the console/job log.
+      *
+      * VEC4 (VEC1 - VEC2) and VEC5 (VEC1 times a scalar) share the
+      * same OCCURS ... DEPENDING ON WS-VEC-LEN layout as VEC1/VEC2/
+      * VEC3, covering the other two vector operations needed as
+      * often as addition.
       *****************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID.  MAIN. 
+       PROGRAM-ID.  MAIN.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VEC-OUT-FILE ASSIGN TO "VECOUT.DAT"
+               ORGANIZATION LINE SEQUENTIAL.
        DATA DIVISION.
+
+       FILE SECTION.
+       FD  VEC-OUT-FILE.
+       01  VEC-OUT-RECORD PIC X(60).
+
        WORKING-STORAGE SECTION.
-       01 I PIC 9(1) COMP.
+       01 I PIC 9(2) COMP.
+       01 WS-MAX-VEC-LEN PIC 9(2) VALUE 20.
+       01 WS-VEC-LEN PIC 9(2).
+       01 WS-ACCEPT-BUF PIC X(8).
        01 VEC1.
-           02 A PIC S9(2)V9(1) OCCURS 3 TIMES.
+           02 A PIC S9(2)V9(1)
+              OCCURS 1 TO 20 TIMES DEPENDING ON WS-VEC-LEN.
        01 VEC2.
-           02 B PIC S9(2)V9(1) OCCURS 3 TIMES.
+           02 B PIC S9(2)V9(1)
+              OCCURS 1 TO 20 TIMES DEPENDING ON WS-VEC-LEN.
        01 VEC3.
-           02 AB PIC S9(2)V9(1) OCCURS 5 TIMES.
+           02 AB PIC S9(2)V9(1)
+              OCCURS 1 TO 20 TIMES DEPENDING ON WS-VEC-LEN.
+       01 VEC4.
+           02 AMB PIC S9(2)V9(1)
+              OCCURS 1 TO 20 TIMES DEPENDING ON WS-VEC-LEN.
+       01 VEC5.
+           02 SCALED-A PIC S9(4)V9(2)
+              OCCURS 1 TO 20 TIMES DEPENDING ON WS-VEC-LEN.
+       01 WS-SCALAR PIC S9(2)V9(1).
+       01 WS-DOT-PRODUCT PIC S9(6)V9(2).
+       01 WS-SUM-SQ PIC S9(6)V9(2).
+       01 WS-MAGNITUDE-1 PIC S9(4)V9(4).
+       01 WS-MAGNITUDE-2 PIC S9(4)V9(4).
+       01 WS-RPT-LINE PIC X(60).
+       01 WS-RPT-POS PIC 9(3) COMP.
+       01 WS-RPT-CELL PIC -9.9.
+       01 WS-AUTH-STATUS PIC X.
+           88 WS-AUTH-OK VALUE "Y".
+       01 WS-PROGRAM-NAME PIC X(30) VALUE "MAIN".
+       01 WS-RETURN-CODE PIC S9(4).
        PROCEDURE DIVISION.
-           COMPUTE A(1) = 1.1.
-           COMPUTE A(2) = 2.2.
-           COMPUTE A(3) = 3.3.
+           CALL "AUTH-GATE" USING WS-AUTH-STATUS WS-PROGRAM-NAME
+           IF NOT WS-AUTH-OK
+              DISPLAY "Access denied"
+              MOVE 8 TO RETURN-CODE
+              MOVE RETURN-CODE TO WS-RETURN-CODE
+              CALL "AUTH-GATE-LOG-END" USING WS-PROGRAM-NAME
+                 WS-RETURN-CODE
+              GOBACK
+           END-IF
+           DISPLAY "ENTER VECTOR LENGTH (1 - " WS-MAX-VEC-LEN ")".
+           ACCEPT WS-VEC-LEN.
+           PERFORM UNTIL WS-VEC-LEN >= 1 AND
+                 WS-VEC-LEN <= WS-MAX-VEC-LEN
+              DISPLAY "VECTOR LENGTH MUST BE 1 TO " WS-MAX-VEC-LEN
+              DISPLAY "ENTER VECTOR LENGTH (1 - " WS-MAX-VEC-LEN ")"
+              ACCEPT WS-VEC-LEN
+           END-PERFORM
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-VEC-LEN
+              DISPLAY "ENTER VEC1 VALUE " I
+              ACCEPT WS-ACCEPT-BUF
+              MOVE WS-ACCEPT-BUF TO A(I)
+           END-PERFORM.
            DISPLAY VEC1.
-           COMPUTE B(1) = -0.1.
-           COMPUTE B(2) = 0.2.
-           COMPUTE B(3) = 0.3.
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-VEC-LEN
+              DISPLAY "ENTER VEC2 VALUE " I
+              ACCEPT WS-ACCEPT-BUF
+              MOVE WS-ACCEPT-BUF TO B(I)
+           END-PERFORM.
            DISPLAY VEC2.
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I = 4
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-VEC-LEN
               DISPLAY "ITERATION " I
               COMPUTE AB(I) = A(I) + B(I)
-              DISPLAY A(I) " + " B(I) " = " AB(I) 
+              DISPLAY A(I) " + " B(I) " = " AB(I)
            END-PERFORM.
            DISPLAY VEC3.
+
+           PERFORM COMPUTE-DOT-PRODUCT.
+           DISPLAY "DOT PRODUCT OF VEC1 AND VEC2 = " WS-DOT-PRODUCT.
+
+           PERFORM COMPUTE-MAGNITUDES.
+           DISPLAY "MAGNITUDE OF VEC1 = " WS-MAGNITUDE-1.
+           DISPLAY "MAGNITUDE OF VEC2 = " WS-MAGNITUDE-2.
+
+           PERFORM COMPUTE-VEC-SUBTRACT.
+           DISPLAY VEC4.
+
+           DISPLAY "ENTER SCALAR FOR VEC1".
+           ACCEPT WS-ACCEPT-BUF.
+           MOVE WS-ACCEPT-BUF TO WS-SCALAR.
+           PERFORM COMPUTE-SCALAR-MULT.
+           DISPLAY VEC5.
+
+           PERFORM WRITE-VEC-RESULTS.
+           MOVE 0 TO RETURN-CODE
+           MOVE RETURN-CODE TO WS-RETURN-CODE
+           CALL "AUTH-GATE-LOG-END" USING WS-PROGRAM-NAME WS-RETURN-CODE
            STOP RUN.
+
+      *****************************************************************
+      * COMPUTE-DOT-PRODUCT sums A(I) * B(I) over the vector length
+      * into WS-DOT-PRODUCT.
+      *****************************************************************
+       COMPUTE-DOT-PRODUCT.
+           MOVE ZERO TO WS-DOT-PRODUCT.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-VEC-LEN
+              COMPUTE WS-DOT-PRODUCT =
+                 WS-DOT-PRODUCT + (A(I) * B(I))
+           END-PERFORM.
+
+      *****************************************************************
+      * COMPUTE-MAGNITUDES computes the magnitude of VEC1 and VEC2
+      * (square root of the sum of the squares of their entries).
+      *****************************************************************
+       COMPUTE-MAGNITUDES.
+           MOVE ZERO TO WS-SUM-SQ.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-VEC-LEN
+              COMPUTE WS-SUM-SQ = WS-SUM-SQ + (A(I) * A(I))
+           END-PERFORM.
+           COMPUTE WS-MAGNITUDE-1 = FUNCTION SQRT(WS-SUM-SQ).
+
+           MOVE ZERO TO WS-SUM-SQ.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-VEC-LEN
+              COMPUTE WS-SUM-SQ = WS-SUM-SQ + (B(I) * B(I))
+           END-PERFORM.
+           COMPUTE WS-MAGNITUDE-2 = FUNCTION SQRT(WS-SUM-SQ).
+
+      *****************************************************************
+      * COMPUTE-VEC-SUBTRACT subtracts VEC2 from VEC1, elementwise,
+      * into VEC4.
+      *****************************************************************
+       COMPUTE-VEC-SUBTRACT.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-VEC-LEN
+              COMPUTE AMB(I) = A(I) - B(I)
+           END-PERFORM.
+
+      *****************************************************************
+      * COMPUTE-SCALAR-MULT multiplies each entry of VEC1 by
+      * WS-SCALAR into VEC5.
+      *****************************************************************
+       COMPUTE-SCALAR-MULT.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-VEC-LEN
+              COMPUTE SCALED-A(I) = A(I) * WS-SCALAR
+           END-PERFORM.
+
+      *****************************************************************
+      * WRITE-VEC-RESULTS writes VEC1, VEC2, and the VEC3 sum to
+      * VECOUT.DAT, one line per vector position.
+      *****************************************************************
+       WRITE-VEC-RESULTS.
+           OPEN OUTPUT VEC-OUT-FILE
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-VEC-LEN
+              MOVE SPACES TO WS-RPT-LINE
+              MOVE 1 TO WS-RPT-POS
+              MOVE A(I) TO WS-RPT-CELL
+              STRING WS-RPT-CELL DELIMITED BY SIZE
+                 " + " DELIMITED BY SIZE
+                 INTO WS-RPT-LINE
+                 WITH POINTER WS-RPT-POS
+              MOVE B(I) TO WS-RPT-CELL
+              STRING WS-RPT-CELL DELIMITED BY SIZE
+                 " = " DELIMITED BY SIZE
+                 INTO WS-RPT-LINE
+                 WITH POINTER WS-RPT-POS
+              MOVE AB(I) TO WS-RPT-CELL
+              STRING WS-RPT-CELL DELIMITED BY SIZE
+                 INTO WS-RPT-LINE
+                 WITH POINTER WS-RPT-POS
+              MOVE WS-RPT-LINE TO VEC-OUT-RECORD
+              WRITE VEC-OUT-RECORD
+           END-PERFORM
+           CLOSE VEC-OUT-FILE.
+
+       END PROGRAM MAIN.
+
+       COPY AUTHGATE.
