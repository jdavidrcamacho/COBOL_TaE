@@ -1,21 +1,79 @@
       * vectors
       *    TOPIC:
       *    VECTOR CREATION
+      *****************************************************************
+      * VAL used to be a fixed 3-element vector built by always
+      * doubling the prior entry (VAL(2) = VAL(1) * 2, VAL(3) =
+      * VAL(2) * 2).  The multiplier and the number of terms are now
+      * read as input instead, so this is a general geometric-sequence
+      * generator: VAL(1) comes from input, and each later entry is
+      * the prior entry times WS-MULTIPLIER, for WS-TERM-COUNT terms.
+      *
+      * WS-MULTIPLIER is ACCEPTed into an alphanumeric buffer and
+      * MOVEd into the numeric field rather than ACCEPTed directly,
+      * since this COBOL runtime mis-scales a negative signed decimal
+      * ACCEPTed straight into a numeric field (the last fractional
+      * digit comes back zero) but MOVEs it in correctly once it has
+      * passed through an alphanumeric field - see main.cbl.
       *****************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID.  vec.
-       ENVIRONMENT DIVISION. 
-       DATA DIVISION. 
-       WORKING-STORAGE SECTION. 
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-MAX-TERM-COUNT PIC 9(2) VALUE 20.
+       01 WS-TERM-COUNT PIC 9(2).
+       01 WS-MULTIPLIER PIC S9(2)V999.
+       01 WS-ACCEPT-BUF PIC X(8).
+       01 I PIC 9(2) COMP.
        01 VEC.
-           02 VAL PIC S9(2)V999 OCCURS 3 TIMES.
+           02 VAL PIC S9(2)V999
+              OCCURS 1 TO 20 TIMES DEPENDING ON WS-TERM-COUNT.
+       01 WS-AUTH-STATUS PIC X.
+           88 WS-AUTH-OK VALUE "Y".
+       01 WS-PROGRAM-NAME PIC X(30) VALUE "VEC".
+       01 WS-RETURN-CODE PIC S9(4).
        PROCEDURE DIVISION.
-           DISPLAY "Enter value".
-           ACCEPT VAL(1).
-           COMPUTE VAL(2) = VAL(1) * 2.
-           COMPUTE VAL(3) = VAL(2) * 2.
-           DISPLAY VAL(1).
-           DISPLAY VAL(2).
-           DISPLAY VAL(3).
+           CALL "AUTH-GATE" USING WS-AUTH-STATUS WS-PROGRAM-NAME
+           IF NOT WS-AUTH-OK
+              DISPLAY "Access denied"
+              MOVE 8 TO RETURN-CODE
+              MOVE RETURN-CODE TO WS-RETURN-CODE
+              CALL "AUTH-GATE-LOG-END" USING WS-PROGRAM-NAME
+                 WS-RETURN-CODE
+              GOBACK
+           END-IF
+           DISPLAY "ENTER NUMBER OF TERMS (1 - " WS-MAX-TERM-COUNT ")".
+           ACCEPT WS-TERM-COUNT.
+           PERFORM UNTIL WS-TERM-COUNT >= 1 AND
+                 WS-TERM-COUNT <= WS-MAX-TERM-COUNT
+              DISPLAY "TERM COUNT MUST BE 1 TO " WS-MAX-TERM-COUNT
+              DISPLAY "ENTER NUMBER OF TERMS (1 - "
+                 WS-MAX-TERM-COUNT ")"
+              ACCEPT WS-TERM-COUNT
+           END-PERFORM.
+
+           DISPLAY "ENTER MULTIPLIER".
+           ACCEPT WS-ACCEPT-BUF.
+           MOVE WS-ACCEPT-BUF TO WS-MULTIPLIER.
+
+           DISPLAY "ENTER FIRST VALUE".
+           ACCEPT WS-ACCEPT-BUF.
+           MOVE WS-ACCEPT-BUF TO VAL(1).
+
+           PERFORM VARYING I FROM 2 BY 1 UNTIL I > WS-TERM-COUNT
+              COMPUTE VAL(I) = VAL(I - 1) * WS-MULTIPLIER
+           END-PERFORM.
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-TERM-COUNT
+              DISPLAY VAL(I)
+           END-PERFORM.
            DISPLAY VEC.
+           MOVE 0 TO RETURN-CODE
+           MOVE RETURN-CODE TO WS-RETURN-CODE
+           CALL "AUTH-GATE-LOG-END" USING WS-PROGRAM-NAME WS-RETURN-CODE
            STOP RUN.
+
+       END PROGRAM vec.
+
+       COPY AUTHGATE.
