@@ -1,20 +1,164 @@
       * Calculate the are of a triangle
+      *****************************************************************
+      * B and H are validated as greater than zero before the area is
+      * computed; a B or H of zero (or blank/non-numeric ACCEPT input
+      * landing as zero) is rejected and logged to TRIEXC.DAT instead
+      * of silently producing a zero or nonsensical area.
+      *
+      * S (the third side) is also read and validated, so a real
+      * perimeter (B + H + S) can be reported alongside the area
+      * instead of just the area by itself.
+      *
+      * A valid run is also filed to the shared Area Calculation
+      * Report (ARARPT.DAT) under a run-date header and a
+      * record-count footer, the same report areaSquare.cob files to;
+      * see WRITE-REPORT-ENTRY there for the OPEN EXTEND / FILE STATUS
+      * 35 fallback this paragraph shares.
+      *
+      * A per-unit cost rate is also read, and the area is extended
+      * into an estimated material cost (A * rate), the same costing
+      * extension areaSquare.cob carries.
       *****************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID.  triangle.
-       ENVIRONMENT DIVISION. 
-       DATA DIVISION. 
-       WORKING-STORAGE SECTION. 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXCEPTION-FILE ASSIGN TO "TRIEXC.DAT"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT REPORT-FILE ASSIGN TO "ARARPT.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS WS-RPT-STATUS.
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  EXCEPTION-FILE.
+       01  EXCEPTION-RECORD PIC X(60).
+       FD  REPORT-FILE.
+       01  REPORT-RECORD PIC X(100).
+
+       WORKING-STORAGE SECTION.
        01 B PIC 9(2).
        01 H PIC 9(2).
+       01 S PIC 9(2).
        01 A PIC 9(4)V999.
+       01 P PIC 9(3).
+       01 WS-VALID-SWITCH PIC X VALUE "Y".
+           88 WS-VALID VALUE "Y".
+       01 WS-UNIT-COST PIC 9(3)V99.
+       01 WS-EST-COST PIC 9(6)V999.
+       01 WS-RPT-STATUS PIC XX.
+       01 WS-RUN-DATE PIC 9(8).
+       01 WS-AUTH-STATUS PIC X.
+           88 WS-AUTH-OK VALUE "Y".
+       01 WS-PROGRAM-NAME PIC X(30) VALUE "TRIANGLE".
+       01 WS-RETURN-CODE PIC S9(4).
        PROCEDURE DIVISION.
+           CALL "AUTH-GATE" USING WS-AUTH-STATUS WS-PROGRAM-NAME
+           IF NOT WS-AUTH-OK
+              DISPLAY "Access denied"
+              MOVE 8 TO RETURN-CODE
+              MOVE RETURN-CODE TO WS-RETURN-CODE
+              CALL "AUTH-GATE-LOG-END" USING WS-PROGRAM-NAME
+                 WS-RETURN-CODE
+              GOBACK
+           END-IF
            DISPLAY "Base value".
            ACCEPT B.
            DISPLAY "Height value".
            ACCEPT H.
-           MULTIPLY B BY H GIVING A.
-           DIVIDE A BY 2 GIVING A.
-           DISPLAY "Area is".
-           DISPLAY A.
+           DISPLAY "Third side value".
+           ACCEPT S.
+
+           PERFORM VALIDATE-DIMENSIONS.
+
+           IF WS-VALID
+              MULTIPLY B BY H GIVING A
+              DIVIDE A BY 2 GIVING A
+              DISPLAY "Area is"
+              DISPLAY A
+              ADD B H S GIVING P
+              DISPLAY "Perimeter is"
+              DISPLAY P
+              DISPLAY "Enter unit cost"
+              ACCEPT WS-UNIT-COST
+              MULTIPLY A BY WS-UNIT-COST GIVING WS-EST-COST
+              DISPLAY "Estimated cost is"
+              DISPLAY WS-EST-COST
+              PERFORM WRITE-REPORT-ENTRY
+           ELSE
+              DISPLAY "INVALID DIMENSIONS - SEE TRIEXC.DAT"
+           END-IF
+           IF WS-VALID
+              MOVE 0 TO RETURN-CODE
+           ELSE
+              MOVE 4 TO RETURN-CODE
+           END-IF
+           MOVE RETURN-CODE TO WS-RETURN-CODE
+           CALL "AUTH-GATE-LOG-END" USING WS-PROGRAM-NAME WS-RETURN-CODE
            STOP RUN.
+
+      *****************************************************************
+      * VALIDATE-DIMENSIONS rejects B or H values that are not greater
+      * than zero, logging each rejected value to EXCEPTION-FILE.
+      *****************************************************************
+       VALIDATE-DIMENSIONS.
+           MOVE "Y" TO WS-VALID-SWITCH
+           OPEN OUTPUT EXCEPTION-FILE
+           IF B NOT > 0
+              MOVE "N" TO WS-VALID-SWITCH
+              MOVE SPACES TO EXCEPTION-RECORD
+              STRING "REJECTED - BASE (B) NOT GREATER THAN ZERO: "
+                 B DELIMITED BY SIZE
+                 INTO EXCEPTION-RECORD
+              WRITE EXCEPTION-RECORD
+           END-IF
+           IF H NOT > 0
+              MOVE "N" TO WS-VALID-SWITCH
+              MOVE SPACES TO EXCEPTION-RECORD
+              STRING "REJECTED - HEIGHT (H) NOT GREATER THAN ZERO: "
+                 H DELIMITED BY SIZE
+                 INTO EXCEPTION-RECORD
+              WRITE EXCEPTION-RECORD
+           END-IF
+           IF S NOT > 0
+              MOVE "N" TO WS-VALID-SWITCH
+              MOVE SPACES TO EXCEPTION-RECORD
+              STRING "REJECTED - THIRD SIDE (S) NOT GREATER THAN ZERO: "
+                 S DELIMITED BY SIZE
+                 INTO EXCEPTION-RECORD
+              WRITE EXCEPTION-RECORD
+           END-IF
+           CLOSE EXCEPTION-FILE.
+
+      *****************************************************************
+      * WRITE-REPORT-ENTRY files this run's area/perimeter figures to
+      * the shared Area Calculation Report under a run-date header
+      * and a one-record footer.
+      *****************************************************************
+       WRITE-REPORT-ENTRY.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           OPEN EXTEND REPORT-FILE
+           IF WS-RPT-STATUS = "35"
+              OPEN OUTPUT REPORT-FILE
+           END-IF
+           MOVE SPACES TO REPORT-RECORD
+           STRING "AREA CALCULATION REPORT - RUN DATE " WS-RUN-DATE
+              DELIMITED BY SIZE
+              INTO REPORT-RECORD
+           WRITE REPORT-RECORD
+           MOVE SPACES TO REPORT-RECORD
+           STRING "TRIANGLE - BASE " B " HEIGHT " H " SIDE " S
+              " AREA " A " PERIMETER " P " EST COST " WS-EST-COST
+              DELIMITED BY SIZE
+              INTO REPORT-RECORD
+           WRITE REPORT-RECORD
+           MOVE SPACES TO REPORT-RECORD
+           STRING "END OF RUN - 1 RECORD REPORTED" DELIMITED BY SIZE
+              INTO REPORT-RECORD
+           WRITE REPORT-RECORD
+           CLOSE REPORT-FILE.
+
+       END PROGRAM triangle.
+
+       COPY AUTHGATE.
