@@ -1,4 +1,8 @@
       * factorial function
+      ******************************************************************
+      * fact is PIC 9(38), and 33! is the largest factorial that still
+      * fits in 38 digits (34! runs to 39 digits), so numb is checked
+      * against that ceiling before the recursive call chain starts.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. factorial recursive.
@@ -7,9 +11,41 @@
        WORKING-STORAGE SECTION.
        01 numb pic 9(4) value 33.
        01 fact pic 9(38) value 0.
+       01 max-numb pic 9(4) value 33.
+       01 ws-auth-status pic x value space.
+           88 ws-auth-ok value "Y".
+       01 ws-auth-checked-switch pic x value "N".
+           88 ws-auth-checked value "Y".
+       01 ws-program-name pic x(30) value "FACTORIAL-RECURSIVE".
+       01 ws-return-code pic S9(4).
        LOCAL-STORAGE SECTION.
        01 num pic 9(8).
+       01 ws-is-top-level pic x value "N".
        PROCEDURE DIVISION.
+           if not ws-auth-checked
+              set ws-auth-checked to true
+              move "Y" to ws-is-top-level
+              call "AUTH-GATE" using ws-auth-status ws-program-name
+              if not ws-auth-ok
+                 display "Access denied"
+                 move 8 to return-code
+                 move return-code to ws-return-code
+                 call "AUTH-GATE-LOG-END" using ws-program-name
+                    ws-return-code
+                 goback
+              end-if
+              display "Number to take the factorial of"
+              accept numb
+           end-if.
+           if numb > max-numb
+              display numb '! exceeds the 38-digit capacity of fact'
+              display 'largest value accepted is ' max-numb
+              move 8 to return-code
+              move return-code to ws-return-code
+              call "AUTH-GATE-LOG-END" using ws-program-name
+                 ws-return-code
+              goback
+           end-if.
            move numb to num.
            if numb = 0
               compute fact = 1
@@ -19,5 +55,18 @@
               multiply num by fact
            end-if.
            display num '! = ' fact.
+           move 0 to return-code
+      *    ws-is-top-level (LOCAL-STORAGE, so each recursion depth
+      *    gets its own copy) keeps the run-log write to the one
+      *    frame that actually started the recursive chain - every
+      *    deeper frame unwinds through this same GOBACK on its way
+      *    back up and would otherwise double-log the same run.
+           if ws-is-top-level = "Y"
+              move return-code to ws-return-code
+              call "AUTH-GATE-LOG-END" using ws-program-name
+                 ws-return-code
+           end-if
            goback.
        End Program factorial.
+
+       COPY AUTHGATE.
