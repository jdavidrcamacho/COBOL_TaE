@@ -0,0 +1,94 @@
+      * matrix addition and subtraction of two matrices
+      *****************************************************************
+      * Shares the M1/M2/M12 (A2/A3/ARRAYA, B2/B3/ARRAYB, C2/C3/ARRAYC)
+      * record shape used by MatrixMult.cbl and Hadamard.cbl.  The
+      * first record read from MATADDIN.DAT is a one-character
+      * operation code ("A" to add, "S" to subtract), followed by the
+      * shared row/column count (M1 and M2 must be the same size to
+      * add or subtract cell by cell), followed by the cell values for
+      * M1 and then M2, the same layout Hadamard.cbl reads.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MatrixAddSub.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MATRIX-FILE ASSIGN TO "MATADDIN.DAT"
+               ORGANIZATION LINE SEQUENTIAL.
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  MATRIX-FILE.
+       01  MATRIX-RECORD PIC X(4).
+
+       WORKING-STORAGE SECTION.
+       01 OP-RECORD PIC X.
+           88 OP-ADD VALUE "A".
+           88 OP-SUBTRACT VALUE "S".
+       01 DIM-RECORD.
+           02 DR-ROWS PIC 9.
+           02 DR-COLS PIC 9.
+       01 CELL-RECORD PIC S9(4).
+       COPY MATRIX99.
+       01 WS-ROWS PIC 9.
+       01 WS-COLS PIC 9.
+       01 I PIC 9(1) COMP.
+       01 J PIC 9(1) COMP.
+       01 WS-AUTH-STATUS PIC X.
+           88 WS-AUTH-OK VALUE "Y".
+       01 WS-PROGRAM-NAME PIC X(30) VALUE "MATRIXADDSUB".
+       01 WS-RETURN-CODE PIC S9(4).
+       PROCEDURE DIVISION.
+           CALL "AUTH-GATE" USING WS-AUTH-STATUS WS-PROGRAM-NAME
+           IF NOT WS-AUTH-OK
+              DISPLAY "Access denied"
+              MOVE 8 TO RETURN-CODE
+              MOVE RETURN-CODE TO WS-RETURN-CODE
+              CALL "AUTH-GATE-LOG-END" USING WS-PROGRAM-NAME
+                 WS-RETURN-CODE
+              GOBACK
+           END-IF
+           OPEN INPUT MATRIX-FILE
+           READ MATRIX-FILE
+           MOVE MATRIX-RECORD(1:1) TO OP-RECORD
+           READ MATRIX-FILE
+           MOVE MATRIX-RECORD TO DIM-RECORD
+           MOVE DR-ROWS TO WS-ROWS
+           MOVE DR-COLS TO WS-COLS
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-ROWS
+              PERFORM VARYING J FROM 1 BY 1 UNTIL J > WS-COLS
+                 READ MATRIX-FILE
+                 MOVE MATRIX-RECORD TO CELL-RECORD
+                 MOVE CELL-RECORD TO ARRAYA(I,J)
+              END-PERFORM
+           END-PERFORM
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-ROWS
+              PERFORM VARYING J FROM 1 BY 1 UNTIL J > WS-COLS
+                 READ MATRIX-FILE
+                 MOVE MATRIX-RECORD TO CELL-RECORD
+                 MOVE CELL-RECORD TO ARRAYB(I,J)
+              END-PERFORM
+           END-PERFORM
+           CLOSE MATRIX-FILE
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-ROWS
+              PERFORM VARYING J FROM 1 BY 1 UNTIL J > WS-COLS
+                 IF OP-SUBTRACT
+                    COMPUTE ARRAYC(I,J) = ARRAYA(I,J) - ARRAYB(I,J)
+                 ELSE
+                    COMPUTE ARRAYC(I,J) = ARRAYA(I,J) + ARRAYB(I,J)
+                 END-IF
+              END-PERFORM
+           END-PERFORM
+           DISPLAY M1.
+           DISPLAY M2.
+           DISPLAY M12.
+
+           MOVE 0 TO RETURN-CODE
+           MOVE RETURN-CODE TO WS-RETURN-CODE
+           CALL "AUTH-GATE-LOG-END" USING WS-PROGRAM-NAME WS-RETURN-CODE
+           STOP RUN.
+
+       END PROGRAM MatrixAddSub.
+
+       COPY AUTHGATE.
