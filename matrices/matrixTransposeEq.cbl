@@ -0,0 +1,96 @@
+      * matrix transpose and equality check
+      *****************************************************************
+      * Shares the M1/M2/M12 OCCURS layout from MatrixMult.cbl and
+      * Hadamard.cbl.  TRANSIN.DAT gives the row/column count for M1
+      * (M2 is read at the same size, since the equality check needs
+      * both matrices the same shape to compare cell for cell),
+      * followed by M1's cell values and then M2's.  M12 is built as
+      * the transpose of M1 (M12 has M1's column count for rows and
+      * M1's row count for columns); separately, M1 and M2 are
+      * compared cell by cell and the result is reported.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MatrixTransposeEq.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MATRIX-FILE ASSIGN TO "TRANSIN.DAT"
+               ORGANIZATION LINE SEQUENTIAL.
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  MATRIX-FILE.
+       01  MATRIX-RECORD PIC X(4).
+
+       WORKING-STORAGE SECTION.
+       01 DIM-RECORD.
+           02 DR-ROWS PIC 9.
+           02 DR-COLS PIC 9.
+       01 CELL-RECORD PIC S9(4).
+       COPY MATRIX99.
+       01 WS-ROWS PIC 9.
+       01 WS-COLS PIC 9.
+       01 WS-EQUAL-SWITCH PIC X VALUE "Y".
+           88 WS-MATRICES-EQUAL VALUE "Y".
+       01 I PIC 9(1) COMP.
+       01 J PIC 9(1) COMP.
+       01 WS-AUTH-STATUS PIC X.
+           88 WS-AUTH-OK VALUE "Y".
+       01 WS-PROGRAM-NAME PIC X(30) VALUE "MATRIXTRANSPOSEEQ".
+       01 WS-RETURN-CODE PIC S9(4).
+       PROCEDURE DIVISION.
+           CALL "AUTH-GATE" USING WS-AUTH-STATUS WS-PROGRAM-NAME
+           IF NOT WS-AUTH-OK
+              DISPLAY "Access denied"
+              MOVE 8 TO RETURN-CODE
+              MOVE RETURN-CODE TO WS-RETURN-CODE
+              CALL "AUTH-GATE-LOG-END" USING WS-PROGRAM-NAME
+                 WS-RETURN-CODE
+              GOBACK
+           END-IF
+           OPEN INPUT MATRIX-FILE
+           READ MATRIX-FILE
+           MOVE MATRIX-RECORD TO DIM-RECORD
+           MOVE DR-ROWS TO WS-ROWS
+           MOVE DR-COLS TO WS-COLS
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-ROWS
+              PERFORM VARYING J FROM 1 BY 1 UNTIL J > WS-COLS
+                 READ MATRIX-FILE
+                 MOVE MATRIX-RECORD TO CELL-RECORD
+                 MOVE CELL-RECORD TO ARRAYA(I,J)
+              END-PERFORM
+           END-PERFORM
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-ROWS
+              PERFORM VARYING J FROM 1 BY 1 UNTIL J > WS-COLS
+                 READ MATRIX-FILE
+                 MOVE MATRIX-RECORD TO CELL-RECORD
+                 MOVE CELL-RECORD TO ARRAYB(I,J)
+              END-PERFORM
+           END-PERFORM
+           CLOSE MATRIX-FILE
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-ROWS
+              PERFORM VARYING J FROM 1 BY 1 UNTIL J > WS-COLS
+                 MOVE ARRAYA(I,J) TO ARRAYC(J,I)
+                 IF ARRAYA(I,J) NOT = ARRAYB(I,J)
+                    MOVE "N" TO WS-EQUAL-SWITCH
+                 END-IF
+              END-PERFORM
+           END-PERFORM
+
+           DISPLAY M1.
+           DISPLAY M2.
+           DISPLAY "TRANSPOSE OF M1 = " M12.
+           IF WS-MATRICES-EQUAL
+              DISPLAY "M1 AND M2 ARE EQUAL"
+           ELSE
+              DISPLAY "M1 AND M2 ARE NOT EQUAL"
+           END-IF
+           MOVE 0 TO RETURN-CODE
+           MOVE RETURN-CODE TO WS-RETURN-CODE
+           CALL "AUTH-GATE-LOG-END" USING WS-PROGRAM-NAME WS-RETURN-CODE
+           STOP RUN.
+
+       END PROGRAM MatrixTransposeEq.
+
+       COPY AUTHGATE.
