@@ -0,0 +1,90 @@
+      * determinant and inverse of a 2x2 matrix
+      *****************************************************************
+      * Builds on MatrixMult.cbl's 2x2 M1 (A2/A3/ARRAYA) structure.
+      * The four cell values are read row by row from DETIN.DAT.  The
+      * determinant is AD - BC for
+      *    | A B |
+      *    | C D |
+      * and, when the determinant is not zero, the inverse is
+      *    1/DET * |  D  -B |
+      *            | -C   A |
+      * reported in WS-INVERSE.  When the determinant is zero the
+      * matrix is singular and no inverse is reported.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MatrixDetInv.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MATRIX-FILE ASSIGN TO "DETIN.DAT"
+               ORGANIZATION LINE SEQUENTIAL.
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  MATRIX-FILE.
+       01  MATRIX-RECORD PIC X(4).
+
+       WORKING-STORAGE SECTION.
+       01 CELL-RECORD PIC S9(4).
+       01 M1.
+           02 A2 OCCURS 2 TIMES.
+              03 A3 OCCURS 2 TIMES.
+                 04 ARRAYA PIC S9(4) VALUE ZERO.
+       01 WS-DET PIC S9(8).
+       01 WS-NEG-B PIC S9(4).
+       01 WS-NEG-C PIC S9(4).
+       01 WS-INVERSE.
+           02 I2 OCCURS 2 TIMES.
+              03 I3 OCCURS 2 TIMES.
+                 04 ARRAY-INV PIC S9(4)V9(4) VALUE ZERO.
+       01 I PIC 9(1) COMP.
+       01 J PIC 9(1) COMP.
+       01 WS-AUTH-STATUS PIC X.
+           88 WS-AUTH-OK VALUE "Y".
+       01 WS-PROGRAM-NAME PIC X(30) VALUE "MATRIXDETINV".
+       01 WS-RETURN-CODE PIC S9(4).
+       PROCEDURE DIVISION.
+           CALL "AUTH-GATE" USING WS-AUTH-STATUS WS-PROGRAM-NAME
+           IF NOT WS-AUTH-OK
+              DISPLAY "Access denied"
+              MOVE 8 TO RETURN-CODE
+              MOVE RETURN-CODE TO WS-RETURN-CODE
+              CALL "AUTH-GATE-LOG-END" USING WS-PROGRAM-NAME
+                 WS-RETURN-CODE
+              GOBACK
+           END-IF
+           OPEN INPUT MATRIX-FILE
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 2
+              PERFORM VARYING J FROM 1 BY 1 UNTIL J > 2
+                 READ MATRIX-FILE
+                 MOVE MATRIX-RECORD TO CELL-RECORD
+                 MOVE CELL-RECORD TO ARRAYA(I,J)
+              END-PERFORM
+           END-PERFORM
+           CLOSE MATRIX-FILE
+
+           COMPUTE WS-DET =
+              ARRAYA(1,1) * ARRAYA(2,2) - ARRAYA(1,2) * ARRAYA(2,1)
+
+           DISPLAY M1.
+           DISPLAY "DETERMINANT = " WS-DET.
+
+           IF WS-DET = 0
+              DISPLAY "MATRIX IS SINGULAR - NO INVERSE EXISTS"
+           ELSE
+              COMPUTE WS-NEG-B = 0 - ARRAYA(1,2)
+              COMPUTE WS-NEG-C = 0 - ARRAYA(2,1)
+              COMPUTE ARRAY-INV(1,1) = ARRAYA(2,2) / WS-DET
+              COMPUTE ARRAY-INV(1,2) = WS-NEG-B / WS-DET
+              COMPUTE ARRAY-INV(2,1) = WS-NEG-C / WS-DET
+              COMPUTE ARRAY-INV(2,2) = ARRAYA(1,1) / WS-DET
+              DISPLAY "INVERSE = " WS-INVERSE
+           END-IF
+           MOVE 0 TO RETURN-CODE
+           MOVE RETURN-CODE TO WS-RETURN-CODE
+           CALL "AUTH-GATE-LOG-END" USING WS-PROGRAM-NAME WS-RETURN-CODE
+           STOP RUN.
+
+       END PROGRAM MatrixDetInv.
+
+       COPY AUTHGATE.
