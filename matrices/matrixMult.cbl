@@ -1,41 +1,159 @@
       * matrix multiplication of two matrices
       *    TOPIC:
-      *    MATRICES 
+      *    MATRICES
       *    FOR CYCLES
+      *****************************************************************
+      * Matrix dimensions and cell values are read from MATIN.DAT at
+      * runtime instead of being hardcoded in VALUE clauses, so this
+      * program can be pointed at whatever matrix data a given job
+      * needs.  The first record gives the row/column counts for M1
+      * and M2; the cell values for M1 follow (row by row), then the
+      * cell values for M2.  M1/M2/M12 are sized to hold up to 9x9 so
+      * any matrix within that bound can be loaded.  Before the
+      * multiply loops run, M1's column count is checked against M2's
+      * row count; a mismatch is reported and the run ends instead of
+      * computing garbage into ARRAYC.  M1, M2, and M12 are printed
+      * through PRINT-MATRIX as a labeled, row-by-row report instead
+      * of a raw DISPLAY of the packed OCCURS table.
       *****************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. MatrixMult. 
+       PROGRAM-ID. MatrixMult.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MATRIX-FILE ASSIGN TO "MATIN.DAT"
+               ORGANIZATION LINE SEQUENTIAL.
        DATA DIVISION.
 
+       FILE SECTION.
+       FD  MATRIX-FILE.
+       01  MATRIX-RECORD PIC X(4).
+
        WORKING-STORAGE SECTION.
-       01 M1.
-           02 A2 OCCURS 2 TIMES.
-              03 A3 OCCURS 2 TIMES.
-                 04 ARRAYA PIC S9(4) VALUE 1.
-       01 M2.
-           02 B2 OCCURS 2 TIMES.
-              03 B3 OCCURS 2 TIMES.
-                 04 ARRAYB PIC S9(4) VALUE 2.
-       01 M12.
-           02 C2 OCCURS 2 TIMES.
-              03 C3 OCCURS 2 TIMES.
-                 04 ARRAYC PIC S9(4) VALUE ZEROES.
-       01 I PIC 9(1) COMP.
-       01 J PIC 9(1) COMP.
-       01 K PIC 9(1) COMP.
+       01 DIM-RECORD.
+           02 DR-ROWS-A PIC 9.
+           02 DR-COLS-A PIC 9.
+           02 DR-ROWS-B PIC 9.
+           02 DR-COLS-B PIC 9.
+       01 CELL-RECORD PIC S9(4).
+       COPY MATRIX99.
+       01 WS-ROWS-A PIC 9.
+       01 WS-COLS-A PIC 9.
+       01 WS-ROWS-B PIC 9.
+       01 WS-COLS-B PIC 9.
+       01 I PIC 9 COMP.
+       01 J PIC 9 COMP.
+       01 K PIC 9 COMP.
        01 VAL PIC S9(4).
+       01 WS-PRINT-MATRIX.
+           02 PM2 OCCURS 9 TIMES.
+              03 PM3 OCCURS 9 TIMES.
+                 04 ARRAY-PM PIC S9(4) VALUE ZERO.
+       01 WS-PRINT-ROWS PIC 9.
+       01 WS-PRINT-COLS PIC 9.
+       01 WS-PRINT-LABEL PIC X(40).
+       01 WS-RPT-LINE PIC X(90).
+       01 WS-RPT-POS PIC 9(3) COMP.
+       01 WS-RPT-CELL PIC ----9.
+       01 WS-AUTH-STATUS PIC X.
+           88 WS-AUTH-OK VALUE "Y".
+       01 WS-PROGRAM-NAME PIC X(30) VALUE "MATRIXMULT".
+       01 WS-RETURN-CODE PIC S9(4).
        PROCEDURE DIVISION.
-           COMPUTE ARRAYA(2,2) = 5.
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I = 3
-              PERFORM VARYING J FROM 1 BY 1 UNTIL J = 3
-                 PERFORM VARYING K FROM 1 BY 1 UNTIL K = 3
-                    COMPUTE VAL =  ARRAYA(I,K) * ARRAYB(K,J)
+           CALL "AUTH-GATE" USING WS-AUTH-STATUS WS-PROGRAM-NAME
+           IF NOT WS-AUTH-OK
+              DISPLAY "Access denied"
+              MOVE 8 TO RETURN-CODE
+              MOVE RETURN-CODE TO WS-RETURN-CODE
+              CALL "AUTH-GATE-LOG-END" USING WS-PROGRAM-NAME
+                 WS-RETURN-CODE
+              GOBACK
+           END-IF
+           OPEN INPUT MATRIX-FILE
+           READ MATRIX-FILE
+           MOVE MATRIX-RECORD TO DIM-RECORD
+           MOVE DR-ROWS-A TO WS-ROWS-A
+           MOVE DR-COLS-A TO WS-COLS-A
+           MOVE DR-ROWS-B TO WS-ROWS-B
+           MOVE DR-COLS-B TO WS-COLS-B
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-ROWS-A
+              PERFORM VARYING J FROM 1 BY 1 UNTIL J > WS-COLS-A
+                 READ MATRIX-FILE
+                 MOVE MATRIX-RECORD TO CELL-RECORD
+                 MOVE CELL-RECORD TO ARRAYA(I,J)
+              END-PERFORM
+           END-PERFORM
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-ROWS-B
+              PERFORM VARYING J FROM 1 BY 1 UNTIL J > WS-COLS-B
+                 READ MATRIX-FILE
+                 MOVE MATRIX-RECORD TO CELL-RECORD
+                 MOVE CELL-RECORD TO ARRAYB(I,J)
+              END-PERFORM
+           END-PERFORM
+           CLOSE MATRIX-FILE
+
+           IF WS-COLS-A NOT = WS-ROWS-B
+              DISPLAY "MATRIX DIMENSIONS NOT CONFORMABLE FOR MULTIPLY"
+              DISPLAY "M1 COLUMNS = " WS-COLS-A
+                 " M2 ROWS = " WS-ROWS-B
+              MOVE 12 TO RETURN-CODE
+              MOVE RETURN-CODE TO WS-RETURN-CODE
+              CALL "AUTH-GATE-LOG-END" USING WS-PROGRAM-NAME
+                 WS-RETURN-CODE
+              GOBACK
+           END-IF
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-ROWS-A
+              PERFORM VARYING J FROM 1 BY 1 UNTIL J > WS-COLS-B
+                 PERFORM VARYING K FROM 1 BY 1 UNTIL K > WS-COLS-A
+                    COMPUTE VAL = ARRAYA(I,K) * ARRAYB(K,J)
                     ADD VAL TO ARRAYC(I,J)
                  END-PERFORM
               END-PERFORM
            END-PERFORM
-           DISPLAY M1.
-           DISPLAY M2.
-           DISPLAY M12.
+           MOVE WS-ROWS-A TO WS-PRINT-ROWS
+           MOVE WS-COLS-A TO WS-PRINT-COLS
+           MOVE M1 TO WS-PRINT-MATRIX
+           MOVE "MATRIXMULT RUN - MATRIX M1" TO WS-PRINT-LABEL
+           PERFORM PRINT-MATRIX
+
+           MOVE WS-ROWS-B TO WS-PRINT-ROWS
+           MOVE WS-COLS-B TO WS-PRINT-COLS
+           MOVE M2 TO WS-PRINT-MATRIX
+           MOVE "MATRIXMULT RUN - MATRIX M2" TO WS-PRINT-LABEL
+           PERFORM PRINT-MATRIX
+
+           MOVE WS-ROWS-A TO WS-PRINT-ROWS
+           MOVE WS-COLS-B TO WS-PRINT-COLS
+           MOVE M12 TO WS-PRINT-MATRIX
+           MOVE "MATRIXMULT RUN - MATRIX M12 (RESULT)" TO
+              WS-PRINT-LABEL
+           PERFORM PRINT-MATRIX
+           MOVE 0 TO RETURN-CODE
+           MOVE RETURN-CODE TO WS-RETURN-CODE
+           CALL "AUTH-GATE-LOG-END" USING WS-PROGRAM-NAME WS-RETURN-CODE
            STOP RUN.
+
+      *****************************************************************
+      * PRINT-MATRIX displays WS-PRINT-MATRIX as a labeled report,
+      * one line per row, with each cell right-justified in a
+      * fixed-width field instead of the raw OCCURS table dump.
+      *****************************************************************
+       PRINT-MATRIX.
+           DISPLAY " ".
+           DISPLAY WS-PRINT-LABEL.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-PRINT-ROWS
+              MOVE SPACES TO WS-RPT-LINE
+              MOVE 1 TO WS-RPT-POS
+              PERFORM VARYING J FROM 1 BY 1 UNTIL J > WS-PRINT-COLS
+                 MOVE ARRAY-PM(I,J) TO WS-RPT-CELL
+                 STRING WS-RPT-CELL DELIMITED BY SIZE
+                    INTO WS-RPT-LINE
+                    WITH POINTER WS-RPT-POS
+              END-PERFORM
+              DISPLAY WS-RPT-LINE
+           END-PERFORM.
+
+       END PROGRAM MatrixMult.
+
+       COPY AUTHGATE.
