@@ -0,0 +1,333 @@
+      * batch driver for mixed matrix transactions
+      *****************************************************************
+      * Reads a transaction file of matrix requests from TRANBATCH.DAT
+      * and calls the right engine subprogram for each one, so a
+      * whole day's worth of MULT, HADAMARD, ADD, and TRANSPOSE
+      * requests can run in a single batch job instead of launching
+      * MatrixMult, Hadamard, MatrixAddSub, or MatrixTransposeEq one
+      * at a time.
+      *
+      * Each transaction starts with a one-line operation code
+      * ("MULT", "HADAMARD", "ADD", or "TRANSPOSE"), followed by the
+      * same dimension-and-cell-value layout the matching standalone
+      * program reads:
+      *   MULT      - ROWS-A COLS-A ROWS-B COLS-B, then M1 cells,
+      *               then M2 cells
+      *   HADAMARD  - ROWS COLS, then M1 cells, then M2 cells
+      *   ADD       - "A" or "S", then ROWS COLS, then M1 cells,
+      *               then M2 cells
+      *   TRANSPOSE - ROWS COLS, then M1 cells
+      *
+      * The MULT/HADAMARD/ADD/TRANSPOSE engines are carried in this
+      * same source file as separate PROGRAM-IDs and reached by CALL,
+      * the same way factorial.cbl keeps FACTORIAL-OF-NUMBER alongside
+      * FACTORIAL so the whole job builds and runs as one program.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MatrixBatchDriver.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MATRIX-FILE ASSIGN TO "TRANBATCH.DAT"
+               ORGANIZATION LINE SEQUENTIAL.
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  MATRIX-FILE.
+       01  MATRIX-RECORD PIC X(9).
+
+       WORKING-STORAGE SECTION.
+       01 WS-OPCODE PIC X(9).
+           88 OP-MULT VALUE "MULT".
+           88 OP-HADAMARD VALUE "HADAMARD".
+           88 OP-ADD VALUE "ADD".
+           88 OP-TRANSPOSE VALUE "TRANSPOSE".
+       01 DIM-RECORD-4.
+           02 DR4-ROWS-A PIC 9.
+           02 DR4-COLS-A PIC 9.
+           02 DR4-ROWS-B PIC 9.
+           02 DR4-COLS-B PIC 9.
+       01 DIM-RECORD-2.
+           02 DR2-ROWS PIC 9.
+           02 DR2-COLS PIC 9.
+       01 ADD-OP-RECORD PIC X.
+       01 CELL-RECORD PIC S9(4).
+       COPY MATRIX99.
+       01 WS-ROWS-A PIC 9.
+       01 WS-COLS-A PIC 9.
+       01 WS-ROWS-B PIC 9.
+       01 WS-COLS-B PIC 9.
+       01 WS-ADD-OP PIC X.
+       01 WS-ENGINE-STATUS PIC X.
+       01 WS-EOF-SWITCH PIC X VALUE "N".
+           88 WS-EOF VALUE "Y".
+       01 WS-TRAN-COUNT PIC 9(4) VALUE ZERO.
+       01 I PIC 9 COMP.
+       01 J PIC 9 COMP.
+       01 WS-EXCEPTION-SWITCH PIC X VALUE "N".
+           88 WS-EXCEPTION-FOUND VALUE "Y".
+       01 WS-AUTH-STATUS PIC X.
+           88 WS-AUTH-OK VALUE "Y".
+       01 WS-PROGRAM-NAME PIC X(30) VALUE "MATRIXBATCHDRIVER".
+       01 WS-RETURN-CODE PIC S9(4).
+       PROCEDURE DIVISION.
+           CALL "AUTH-GATE" USING WS-AUTH-STATUS WS-PROGRAM-NAME
+           IF NOT WS-AUTH-OK
+              DISPLAY "Access denied"
+              MOVE 8 TO RETURN-CODE
+              MOVE RETURN-CODE TO WS-RETURN-CODE
+              CALL "AUTH-GATE-LOG-END" USING WS-PROGRAM-NAME
+                 WS-RETURN-CODE
+              GOBACK
+           END-IF
+           OPEN INPUT MATRIX-FILE
+           PERFORM UNTIL WS-EOF
+              READ MATRIX-FILE INTO WS-OPCODE
+                 AT END SET WS-EOF TO TRUE
+                 NOT AT END
+                    ADD 1 TO WS-TRAN-COUNT
+                    PERFORM PROCESS-TRANSACTION
+              END-READ
+           END-PERFORM
+           CLOSE MATRIX-FILE
+           DISPLAY "MATRIXBATCHDRIVER RUN COMPLETE - " WS-TRAN-COUNT
+              " TRANSACTIONS PROCESSED".
+           IF WS-EXCEPTION-FOUND
+              MOVE 4 TO RETURN-CODE
+           ELSE
+              MOVE 0 TO RETURN-CODE
+           END-IF
+           MOVE RETURN-CODE TO WS-RETURN-CODE
+           CALL "AUTH-GATE-LOG-END" USING WS-PROGRAM-NAME WS-RETURN-CODE
+           GOBACK.
+
+      *****************************************************************
+      * Dispatches one transaction to the matching engine and
+      * displays its M12 result, labeled with the transaction number
+      * and operation code.
+      *****************************************************************
+       PROCESS-TRANSACTION.
+           EVALUATE TRUE
+              WHEN OP-MULT
+                 PERFORM READ-DIM-4
+                 PERFORM LOAD-M1-M2
+                 CALL "MATRIX-MULT-ENGINE" USING M1 M2 M12
+                    WS-ROWS-A WS-COLS-A WS-ROWS-B WS-COLS-B
+                    WS-ENGINE-STATUS
+                 IF WS-ENGINE-STATUS = "C"
+                    DISPLAY "TRANSACTION " WS-TRAN-COUNT
+                       " MULT - NOT CONFORMABLE, SKIPPED"
+                    MOVE "Y" TO WS-EXCEPTION-SWITCH
+                 ELSE
+                    DISPLAY "TRANSACTION " WS-TRAN-COUNT " MULT RESULT"
+                    DISPLAY M12
+                 END-IF
+              WHEN OP-HADAMARD
+                 PERFORM READ-DIM-2
+                 MOVE DR2-ROWS TO WS-ROWS-A
+                 MOVE DR2-COLS TO WS-COLS-A
+                 MOVE DR2-ROWS TO WS-ROWS-B
+                 MOVE DR2-COLS TO WS-COLS-B
+                 PERFORM LOAD-M1-M2
+                 CALL "MATRIX-HADAMARD-ENGINE" USING M1 M2 M12
+                    WS-ROWS-A WS-COLS-A
+                 DISPLAY "TRANSACTION " WS-TRAN-COUNT
+                    " HADAMARD RESULT"
+                 DISPLAY M12
+              WHEN OP-ADD
+                 READ MATRIX-FILE INTO ADD-OP-RECORD
+                 MOVE ADD-OP-RECORD(1:1) TO WS-ADD-OP
+                 PERFORM READ-DIM-2
+                 MOVE DR2-ROWS TO WS-ROWS-A
+                 MOVE DR2-COLS TO WS-COLS-A
+                 MOVE DR2-ROWS TO WS-ROWS-B
+                 MOVE DR2-COLS TO WS-COLS-B
+                 PERFORM LOAD-M1-M2
+                 CALL "MATRIX-ADD-ENGINE" USING M1 M2 M12
+                    WS-ROWS-A WS-COLS-A WS-ADD-OP
+                 DISPLAY "TRANSACTION " WS-TRAN-COUNT " ADD RESULT"
+                 DISPLAY M12
+              WHEN OP-TRANSPOSE
+                 PERFORM READ-DIM-2
+                 MOVE DR2-ROWS TO WS-ROWS-A
+                 MOVE DR2-COLS TO WS-COLS-A
+                 PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-ROWS-A
+                    PERFORM VARYING J FROM 1 BY 1 UNTIL J > WS-COLS-A
+                       READ MATRIX-FILE INTO CELL-RECORD
+                       MOVE CELL-RECORD TO ARRAYA(I,J)
+                    END-PERFORM
+                 END-PERFORM
+                 CALL "MATRIX-TRANSPOSE-ENGINE" USING M1 M12
+                    WS-ROWS-A WS-COLS-A
+                 DISPLAY "TRANSACTION " WS-TRAN-COUNT
+                    " TRANSPOSE RESULT"
+                 DISPLAY M12
+              WHEN OTHER
+                 DISPLAY "TRANSACTION " WS-TRAN-COUNT
+                    " UNKNOWN OPERATION CODE " WS-OPCODE
+                 MOVE "Y" TO WS-EXCEPTION-SWITCH
+           END-EVALUATE.
+
+       READ-DIM-4.
+           READ MATRIX-FILE INTO DIM-RECORD-4
+           MOVE DR4-ROWS-A TO WS-ROWS-A
+           MOVE DR4-COLS-A TO WS-COLS-A
+           MOVE DR4-ROWS-B TO WS-ROWS-B
+           MOVE DR4-COLS-B TO WS-COLS-B.
+
+       READ-DIM-2.
+           READ MATRIX-FILE INTO DIM-RECORD-2.
+
+       LOAD-M1-M2.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-ROWS-A
+              PERFORM VARYING J FROM 1 BY 1 UNTIL J > WS-COLS-A
+                 READ MATRIX-FILE INTO CELL-RECORD
+                 MOVE CELL-RECORD TO ARRAYA(I,J)
+              END-PERFORM
+           END-PERFORM
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-ROWS-B
+              PERFORM VARYING J FROM 1 BY 1 UNTIL J > WS-COLS-B
+                 READ MATRIX-FILE INTO CELL-RECORD
+                 MOVE CELL-RECORD TO ARRAYB(I,J)
+              END-PERFORM
+           END-PERFORM.
+
+       END PROGRAM MatrixBatchDriver.
+
+      *****************************************************************
+      * MATRIX-MULT-ENGINE multiplies LK-M1 (LK-ROWS-A x LK-COLS-A) by
+      * LK-M2 (LK-ROWS-B x LK-COLS-B) into LK-M12.  LK-STATUS comes
+      * back "C" when the matrices are not conformable, in which case
+      * LK-M12 is left unchanged.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MATRIX-MULT-ENGINE.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-VAL PIC S9(4).
+       01 WS-I PIC 9 COMP.
+       01 WS-J PIC 9 COMP.
+       01 WS-K PIC 9 COMP.
+
+       LINKAGE SECTION.
+       COPY MATRIX99LK.
+       01 LK-ROWS-A PIC 9.
+       01 LK-COLS-A PIC 9.
+       01 LK-ROWS-B PIC 9.
+       01 LK-COLS-B PIC 9.
+       01 LK-STATUS PIC X.
+           88 LK-NOT-CONFORMABLE VALUE "C".
+
+       PROCEDURE DIVISION USING LK-M1 LK-M2 LK-M12 LK-ROWS-A LK-COLS-A
+              LK-ROWS-B LK-COLS-B LK-STATUS.
+           MOVE SPACE TO LK-STATUS
+           IF LK-COLS-A NOT = LK-ROWS-B
+              SET LK-NOT-CONFORMABLE TO TRUE
+           ELSE
+              PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > LK-ROWS-A
+                 PERFORM VARYING WS-J FROM 1 BY 1
+                       UNTIL WS-J > LK-COLS-B
+                    MOVE ZERO TO LK-ARRAYC(WS-I,WS-J)
+                    PERFORM VARYING WS-K FROM 1 BY 1
+                          UNTIL WS-K > LK-COLS-A
+                       COMPUTE WS-VAL =
+                          LK-ARRAYA(WS-I,WS-K) * LK-ARRAYB(WS-K,WS-J)
+                       ADD WS-VAL TO LK-ARRAYC(WS-I,WS-J)
+                    END-PERFORM
+                 END-PERFORM
+              END-PERFORM
+           END-IF
+           GOBACK.
+
+       END PROGRAM MATRIX-MULT-ENGINE.
+
+      *****************************************************************
+      * MATRIX-HADAMARD-ENGINE computes the elementwise product of
+      * LK-M1 and LK-M2 (both LK-ROWS x LK-COLS) into LK-M12.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MATRIX-HADAMARD-ENGINE.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-I PIC 9 COMP.
+       01 WS-J PIC 9 COMP.
+
+       LINKAGE SECTION.
+       COPY MATRIX99LK.
+       01 LK-ROWS PIC 9.
+       01 LK-COLS PIC 9.
+
+       PROCEDURE DIVISION USING LK-M1 LK-M2 LK-M12 LK-ROWS LK-COLS.
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > LK-ROWS
+              PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > LK-COLS
+                 COMPUTE LK-ARRAYC(WS-I,WS-J) =
+                    LK-ARRAYA(WS-I,WS-J) * LK-ARRAYB(WS-I,WS-J)
+              END-PERFORM
+           END-PERFORM
+           GOBACK.
+
+       END PROGRAM MATRIX-HADAMARD-ENGINE.
+
+      *****************************************************************
+      * MATRIX-ADD-ENGINE adds or subtracts LK-M1 and LK-M2 (both
+      * LK-ROWS x LK-COLS) into LK-M12.  LK-OP is "A" to add or "S"
+      * to subtract.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MATRIX-ADD-ENGINE.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-I PIC 9 COMP.
+       01 WS-J PIC 9 COMP.
+
+       LINKAGE SECTION.
+       COPY MATRIX99LK.
+       01 LK-ROWS PIC 9.
+       01 LK-COLS PIC 9.
+       01 LK-OP PIC X.
+           88 LK-SUBTRACT VALUE "S".
+
+       PROCEDURE DIVISION USING LK-M1 LK-M2 LK-M12 LK-ROWS LK-COLS
+              LK-OP.
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > LK-ROWS
+              PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > LK-COLS
+                 IF LK-SUBTRACT
+                    COMPUTE LK-ARRAYC(WS-I,WS-J) =
+                       LK-ARRAYA(WS-I,WS-J) - LK-ARRAYB(WS-I,WS-J)
+                 ELSE
+                    COMPUTE LK-ARRAYC(WS-I,WS-J) =
+                       LK-ARRAYA(WS-I,WS-J) + LK-ARRAYB(WS-I,WS-J)
+                 END-IF
+              END-PERFORM
+           END-PERFORM
+           GOBACK.
+
+       END PROGRAM MATRIX-ADD-ENGINE.
+
+      *****************************************************************
+      * MATRIX-TRANSPOSE-ENGINE transposes LK-M1 (LK-ROWS x LK-COLS)
+      * into LK-M12.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MATRIX-TRANSPOSE-ENGINE.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-I PIC 9 COMP.
+       01 WS-J PIC 9 COMP.
+
+       LINKAGE SECTION.
+       COPY MATRIX99LK.
+       01 LK-ROWS PIC 9.
+       01 LK-COLS PIC 9.
+
+       PROCEDURE DIVISION USING LK-M1 LK-M12 LK-ROWS LK-COLS.
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > LK-ROWS
+              PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > LK-COLS
+                 MOVE LK-ARRAYA(WS-I,WS-J) TO LK-ARRAYC(WS-J,WS-I)
+              END-PERFORM
+           END-PERFORM
+           GOBACK.
+
+       END PROGRAM MATRIX-TRANSPOSE-ENGINE.
+
+       COPY AUTHGATE.
