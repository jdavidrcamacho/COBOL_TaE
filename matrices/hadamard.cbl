@@ -1,39 +1,123 @@
       * Hadamard multiplication of two matrices
+      *****************************************************************
+      * Matrix dimensions and cell values are read from HADIN.DAT at
+      * runtime instead of being hardcoded in VALUE/COMPUTE statements,
+      * the same approach taken in matrixMult.cbl.  The first record
+      * gives the row/column count shared by both matrices (Hadamard
+      * product requires M1 and M2 to be the same size); the cell
+      * values for M1 follow (row by row), then the cell values for
+      * M2.  M1/M2/M12 are sized to hold up to 9x9.  M1, M2, and M12
+      * are printed through PRINT-MATRIX as a labeled, row-by-row
+      * report instead of a raw DISPLAY of the packed OCCURS table.
       *****************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID.  Hadamard. 
+       PROGRAM-ID.  Hadamard.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MATRIX-FILE ASSIGN TO "HADIN.DAT"
+               ORGANIZATION LINE SEQUENTIAL.
        DATA DIVISION.
 
+       FILE SECTION.
+       FD  MATRIX-FILE.
+       01  MATRIX-RECORD PIC X(4).
+
        WORKING-STORAGE SECTION.
-       01 M1.
-           02 A2 OCCURS 3 TIMES.
-              03 A3 OCCURS 3 TIMES.
-                 04 ARRAYA PIC S9(4) VALUE 100.
-       01 M2.
-           02 B2 OCCURS 3 TIMES.
-              03 B3 OCCURS 3 TIMES.
-                 04 ARRAYB PIC S9(4) VALUE 2.
-       01 M12.
-           02 C2 OCCURS 3 TIMES.
-              03 C3 OCCURS 3 TIMES.
-                 04 ARRAYC PIC S9(4).
+       01 DIM-RECORD.
+           02 DR-ROWS PIC 9.
+           02 DR-COLS PIC 9.
+       01 CELL-RECORD PIC S9(4).
+       COPY MATRIX99.
+       01 WS-ROWS PIC 9.
+       01 WS-COLS PIC 9.
        01 I PIC 9(1) COMP.
        01 J PIC 9(1) COMP.
+       01 WS-PRINT-MATRIX.
+           02 PM2 OCCURS 9 TIMES.
+              03 PM3 OCCURS 9 TIMES.
+                 04 ARRAY-PM PIC S9(4) VALUE ZERO.
+       01 WS-PRINT-LABEL PIC X(40).
+       01 WS-RPT-LINE PIC X(90).
+       01 WS-RPT-POS PIC 9(3) COMP.
+       01 WS-RPT-CELL PIC ----9.
+       01 WS-AUTH-STATUS PIC X.
+           88 WS-AUTH-OK VALUE "Y".
+       01 WS-PROGRAM-NAME PIC X(30) VALUE "HADAMARD".
+       01 WS-RETURN-CODE PIC S9(4).
        PROCEDURE DIVISION.
-           COMPUTE ARRAYA(1,1) = 3.
-           COMPUTE ARRAYA(1,2) = 5.
-           COMPUTE ARRAYA(1,3) = 7.
-           COMPUTE ARRAYA(2,1) = 2.
-           COMPUTE ARRAYA(2,2) = 4.
-           COMPUTE ARRAYA(2,3) = 6.
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I = 4
-              PERFORM VARYING J FROM 1 BY 1 UNTIL J = 4
+           CALL "AUTH-GATE" USING WS-AUTH-STATUS WS-PROGRAM-NAME
+           IF NOT WS-AUTH-OK
+              DISPLAY "Access denied"
+              MOVE 8 TO RETURN-CODE
+              MOVE RETURN-CODE TO WS-RETURN-CODE
+              CALL "AUTH-GATE-LOG-END" USING WS-PROGRAM-NAME
+                 WS-RETURN-CODE
+              GOBACK
+           END-IF
+           OPEN INPUT MATRIX-FILE
+           READ MATRIX-FILE
+           MOVE MATRIX-RECORD TO DIM-RECORD
+           MOVE DR-ROWS TO WS-ROWS
+           MOVE DR-COLS TO WS-COLS
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-ROWS
+              PERFORM VARYING J FROM 1 BY 1 UNTIL J > WS-COLS
+                 READ MATRIX-FILE
+                 MOVE MATRIX-RECORD TO CELL-RECORD
+                 MOVE CELL-RECORD TO ARRAYA(I,J)
+              END-PERFORM
+           END-PERFORM
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-ROWS
+              PERFORM VARYING J FROM 1 BY 1 UNTIL J > WS-COLS
+                 READ MATRIX-FILE
+                 MOVE MATRIX-RECORD TO CELL-RECORD
+                 MOVE CELL-RECORD TO ARRAYB(I,J)
+              END-PERFORM
+           END-PERFORM
+           CLOSE MATRIX-FILE
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-ROWS
+              PERFORM VARYING J FROM 1 BY 1 UNTIL J > WS-COLS
                  COMPUTE ARRAYC(I,J) = ARRAYA(I,J) * ARRAYB(I,J)
               END-PERFORM
            END-PERFORM
-           DISPLAY M1.
-           DISPLAY M2.
-           DISPLAY M12.
+           MOVE M1 TO WS-PRINT-MATRIX
+           MOVE "HADAMARD RUN - MATRIX M1" TO WS-PRINT-LABEL
+           PERFORM PRINT-MATRIX
+
+           MOVE M2 TO WS-PRINT-MATRIX
+           MOVE "HADAMARD RUN - MATRIX M2" TO WS-PRINT-LABEL
+           PERFORM PRINT-MATRIX
 
+           MOVE M12 TO WS-PRINT-MATRIX
+           MOVE "HADAMARD RUN - MATRIX M12 (RESULT)" TO WS-PRINT-LABEL
+           PERFORM PRINT-MATRIX
+
+           MOVE 0 TO RETURN-CODE
+           MOVE RETURN-CODE TO WS-RETURN-CODE
+           CALL "AUTH-GATE-LOG-END" USING WS-PROGRAM-NAME WS-RETURN-CODE
            STOP RUN.
+
+      *****************************************************************
+      * PRINT-MATRIX displays WS-PRINT-MATRIX as a labeled report,
+      * one line per row, with each cell right-justified in a
+      * fixed-width field instead of the raw OCCURS table dump.
+      *****************************************************************
+       PRINT-MATRIX.
+           DISPLAY " ".
+           DISPLAY WS-PRINT-LABEL.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-ROWS
+              MOVE SPACES TO WS-RPT-LINE
+              MOVE 1 TO WS-RPT-POS
+              PERFORM VARYING J FROM 1 BY 1 UNTIL J > WS-COLS
+                 MOVE ARRAY-PM(I,J) TO WS-RPT-CELL
+                 STRING WS-RPT-CELL DELIMITED BY SIZE
+                    INTO WS-RPT-LINE
+                    WITH POINTER WS-RPT-POS
+              END-PERFORM
+              DISPLAY WS-RPT-LINE
+           END-PERFORM.
+
+       END PROGRAM Hadamard.
+
+       COPY AUTHGATE.
