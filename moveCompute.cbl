@@ -1,15 +1,198 @@
       * random function
+      ******************************************************************
+      * Turned into a MOVE-vs-COMPUTE conversion utility: the same
+      * source value is converted into field1 by a plain MOVE and into
+      * field2 by a COMPUTE, so the two verbs' numeric-conversion rules
+      * can be compared side by side instead of only ever moving or
+      * computing a single hardcoded literal.
+      *
+      * Interactive and batch modes are split the same way adding.cob
+      * and SNN split theirs; batch mode reads source values from a
+      * control file (MVCCTL.DAT) one per line, the same transaction-
+      * file shape those programs use.
+      *
+      * WS-SOURCE-VALUE carries more integer and decimal digits than
+      * field1/field2 can hold, on purpose, so a source value that is
+      * too big exercises MOVE's silent high-order truncation against
+      * COMPUTE's ON SIZE ERROR, which at least flags the overflow
+      * instead of quietly dropping digits.
+      *
+      * Every conversion is also filed to a truncation regression
+      * report (MVCRPT.DAT), the same shared-report style ARARPT.DAT
+      * uses elsewhere - opened EXTEND so entries accumulate across
+      * runs, with FILE STATUS 35 on the EXTEND falling back to OPEN
+      * OUTPUT the first time the report doesn't exist yet - so a
+      * MISMATCH between field1 and field2, or a COMPUTE OVERFLOW, is
+      * on record instead of only ever flashing past on the console.
+      *
+      * The interactive-vs-batch mode select follows adding.cob's
+      * ADDPARM.DAT convention: if a control file MVCPARM.DAT is
+      * present, DETERMINE-MODE reads WS-MODE from it instead of
+      * prompting; FILE STATUS 35 (no control file) falls back to the
+      * original ACCEPT prompt.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. moveCompute.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROL-FILE ASSIGN TO "MVCCTL.DAT"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT REPORT-FILE ASSIGN TO "MVCRPT.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS WS-RPT-STATUS.
+           SELECT PARM-FILE ASSIGN TO "MVCPARM.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS WS-PARM-STATUS.
        DATA DIVISION.
+
+       FILE SECTION.
+       FD  CONTROL-FILE.
+       01  CONTROL-RECORD PIC X(12).
+       FD  REPORT-FILE.
+       01  REPORT-RECORD PIC X(100).
+       FD  PARM-FILE.
+       01  PARM-RECORD PIC X(1).
+
        WORKING-STORAGE SECTION.
        01 field1 PIC S9(2)V999.
        01 field2 PIC S9(2)V999.
+       01 WS-SOURCE-VALUE PIC S9(4)V9(6).
+       01 WS-MODE PIC X.
+           88 WS-BATCH VALUE "B".
+       01 WS-OVERFLOW-SWITCH PIC X VALUE "N".
+           88 WS-OVERFLOW VALUE "Y".
+       01 WS-RUN-EXCEPTION-SWITCH PIC X VALUE "N".
+           88 WS-RUN-EXCEPTION-FOUND VALUE "Y".
+       01 WS-REC-COUNT PIC 9(5) VALUE ZERO.
+       01 WS-EOF-SWITCH PIC X VALUE "N".
+           88 WS-EOF VALUE "Y".
+       01 WS-RPT-STATUS PIC XX.
+       01 WS-PARM-STATUS PIC XX.
+       01 WS-AUTH-STATUS PIC X.
+           88 WS-AUTH-OK VALUE "Y".
+       01 WS-PROGRAM-NAME PIC X(30) VALUE "MOVECOMPUTE".
+       01 WS-RETURN-CODE PIC S9(4).
        PROCEDURE DIVISION.
-           MOVE 5 TO field1
-           COMPUTE field2 = 5.
-           DISPLAY "field1: " field1.
-           DISPLAY "field2: " field2.
-           EXIT PROGRAM.
+           CALL "AUTH-GATE" USING WS-AUTH-STATUS WS-PROGRAM-NAME
+           IF NOT WS-AUTH-OK
+              DISPLAY "Access denied"
+              MOVE 8 TO RETURN-CODE
+              MOVE RETURN-CODE TO WS-RETURN-CODE
+              CALL "AUTH-GATE-LOG-END" USING WS-PROGRAM-NAME
+                 WS-RETURN-CODE
+              GOBACK
+           END-IF
+           PERFORM DETERMINE-MODE
+           IF WS-BATCH
+              PERFORM BATCH-MODE
+           ELSE
+              PERFORM INTERACTIVE-MODE
+           END-IF
+           IF WS-RUN-EXCEPTION-FOUND
+              MOVE 4 TO RETURN-CODE
+           ELSE
+              MOVE 0 TO RETURN-CODE
+           END-IF
+           MOVE RETURN-CODE TO WS-RETURN-CODE
+           CALL "AUTH-GATE-LOG-END" USING WS-PROGRAM-NAME WS-RETURN-CODE
+           STOP RUN.
+
+      *****************************************************************
+      * DETERMINE-MODE reads WS-MODE from MVCPARM.DAT when that control
+      * file is present, otherwise prompts for it as before.
+      *****************************************************************
+       DETERMINE-MODE.
+           OPEN INPUT PARM-FILE
+           IF WS-PARM-STATUS = "00"
+              READ PARM-FILE INTO WS-MODE
+              CLOSE PARM-FILE
+           ELSE
+              DISPLAY "Enter mode - I for interactive, B for batch"
+              ACCEPT WS-MODE
+           END-IF.
+
+      *****************************************************************
+      * INTERACTIVE-MODE accepts one source value and converts it.
+      *****************************************************************
+       INTERACTIVE-MODE.
+           DISPLAY "Enter a value".
+           ACCEPT WS-SOURCE-VALUE.
+           PERFORM CONVERT-AND-DISPLAY.
+
+      *****************************************************************
+      * BATCH-MODE reads source values from MVCCTL.DAT until end of
+      * file, converting each one, then files a trailer record with
+      * the count converted.
+      *****************************************************************
+       BATCH-MODE.
+           OPEN INPUT CONTROL-FILE
+           PERFORM UNTIL WS-EOF
+              READ CONTROL-FILE INTO WS-SOURCE-VALUE
+                 AT END SET WS-EOF TO TRUE
+                 NOT AT END
+                    ADD 1 TO WS-REC-COUNT
+                    DISPLAY "TRANSACTION " WS-REC-COUNT
+                    PERFORM CONVERT-AND-DISPLAY
+              END-READ
+           END-PERFORM
+           CLOSE CONTROL-FILE
+           DISPLAY "TRAILER - " WS-REC-COUNT " RECORDS CONVERTED".
+
+      *****************************************************************
+      * CONVERT-AND-DISPLAY moves WS-SOURCE-VALUE into field1 and
+      * computes it into field2, displaying both results and filing a
+      * detail line to the truncation regression report.  A source
+      * value too large for field2 is caught by ON SIZE ERROR and
+      * reported instead of letting field2 hold a truncated value.
+      *****************************************************************
+       CONVERT-AND-DISPLAY.
+           MOVE "N" TO WS-OVERFLOW-SWITCH
+           MOVE WS-SOURCE-VALUE TO field1
+           COMPUTE field2 = WS-SOURCE-VALUE
+              ON SIZE ERROR
+                 SET WS-OVERFLOW TO TRUE
+           END-COMPUTE
+           DISPLAY "field1 (MOVE): " field1.
+           IF WS-OVERFLOW
+              DISPLAY "field2 (COMPUTE): OVERFLOW - VALUE DOES NOT FIT"
+           ELSE
+              DISPLAY "field2 (COMPUTE): " field2
+           END-IF
+           PERFORM WRITE-REPORT-ENTRY.
+
+      *****************************************************************
+      * WRITE-REPORT-ENTRY files one detail line to the truncation
+      * regression report recording the source value, field1's MOVE
+      * result, field2's COMPUTE result, and whether the two results
+      * MATCH, MISMATCH, or field2 OVERFLOWed.
+      *****************************************************************
+       WRITE-REPORT-ENTRY.
+           OPEN EXTEND REPORT-FILE
+           IF WS-RPT-STATUS = "35"
+              OPEN OUTPUT REPORT-FILE
+           END-IF
+           MOVE SPACES TO REPORT-RECORD
+           IF WS-OVERFLOW
+              STRING "SOURCE " WS-SOURCE-VALUE " MOVE " field1
+                 " COMPUTE OVERFLOW" DELIMITED BY SIZE
+                 INTO REPORT-RECORD
+              MOVE "Y" TO WS-RUN-EXCEPTION-SWITCH
+           ELSE
+              IF field1 = field2
+                 STRING "SOURCE " WS-SOURCE-VALUE " MOVE " field1
+                    " COMPUTE " field2 " - MATCH" DELIMITED BY SIZE
+                    INTO REPORT-RECORD
+              ELSE
+                 STRING "SOURCE " WS-SOURCE-VALUE " MOVE " field1
+                    " COMPUTE " field2 " - MISMATCH" DELIMITED BY SIZE
+                    INTO REPORT-RECORD
+                 MOVE "Y" TO WS-RUN-EXCEPTION-SWITCH
+              END-IF
+           END-IF
+           WRITE REPORT-RECORD
+           CLOSE REPORT-FILE.
+
+       END PROGRAM moveCompute.
+
+       COPY AUTHGATE.
