@@ -1,28 +1,185 @@
       * identify if a number is of a certain value
       *    TOPIC:
       *    IF ELSE END-IF
+      *****************************************************************
+      * Extended with a mode select ahead of the original VAL1/VAL2
+      * comparison:
+      *
+      *   - COMPARE-MODE keeps the original bigger/smaller/equal
+      *     comparison, but now also ACCEPTs a tolerance so two
+      *     values that are close but not identical can be reported
+      *     as "equal within tolerance" instead of only an exact
+      *     match, and every comparison is appended to a persistent
+      *     audit trail file (IDAUDIT.DAT) with a timestamp and the
+      *     outcome.
+      *
+      *   - RANK-MODE accepts a list of N values and reports them
+      *     ranked from largest to smallest, for reconciliation work
+      *     that involves more than just a pair of figures at a time.
       *****************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. identify. 
+       PROGRAM-ID. identify.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO "IDAUDIT.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS WS-AUDIT-STATUS.
        DATA DIVISION.
 
+       FILE SECTION.
+       FD  AUDIT-FILE.
+       01  AUDIT-RECORD PIC X(80).
+
        WORKING-STORAGE SECTION.
        01 VAL1 PIC S9(4)V9(4).
        01 VAL2 PIC S9(4)V9(4).
+       01 WS-MODE PIC X.
+           88 WS-RANK VALUE "R".
+       01 WS-ACCEPT-BUF PIC X(10).
+       01 WS-TOLERANCE PIC S9(4)V9(4).
+       01 WS-DIFF PIC S9(4)V9(4).
+       01 WS-ABS-DIFF PIC S9(4)V9(4).
+       01 WS-OUTCOME PIC X(30).
+       01 WS-AUDIT-STATUS PIC XX.
+       01 WS-AUDIT-DATE PIC 9(8).
+       01 WS-AUDIT-TIME PIC 9(8).
+
+       01 WS-N PIC 9(2).
+       01 WS-MAX-N PIC 9(2) VALUE 20.
+       01 VALUES-TABLE.
+           02 VAL-ITEM PIC S9(4)V9(4)
+              OCCURS 1 TO 20 TIMES DEPENDING ON WS-N.
+       01 I PIC 9(2) COMP.
+       01 J PIC 9(2) COMP.
+       01 WS-MAX-INDEX PIC 9(2) COMP.
+       01 WS-TEMP PIC S9(4)V9(4).
+       01 WS-AUTH-STATUS PIC X.
+           88 WS-AUTH-OK VALUE "Y".
+       01 WS-PROGRAM-NAME PIC X(30) VALUE "IDENTIFY".
+       01 WS-RETURN-CODE PIC S9(4).
 
        PROCEDURE DIVISION.
+           CALL "AUTH-GATE" USING WS-AUTH-STATUS WS-PROGRAM-NAME
+           IF NOT WS-AUTH-OK
+              DISPLAY "Access denied"
+              MOVE 8 TO RETURN-CODE
+              MOVE RETURN-CODE TO WS-RETURN-CODE
+              CALL "AUTH-GATE-LOG-END" USING WS-PROGRAM-NAME
+                 WS-RETURN-CODE
+              GOBACK
+           END-IF
+           DISPLAY "ENTER MODE - C TO COMPARE, R TO RANK A LIST".
+           ACCEPT WS-MODE.
+           IF WS-RANK
+              PERFORM RANK-MODE
+           ELSE
+              PERFORM COMPARE-MODE
+           END-IF
+           MOVE 0 TO RETURN-CODE
+           MOVE RETURN-CODE TO WS-RETURN-CODE
+           CALL "AUTH-GATE-LOG-END" USING WS-PROGRAM-NAME WS-RETURN-CODE
+           STOP RUN.
+
+      *****************************************************************
+      * COMPARE-MODE ACCEPTs VAL1, VAL2, and a tolerance, reports
+      * bigger/smaller/equal (or equal within tolerance), and appends
+      * the outcome to the audit trail file.
+      *****************************************************************
+       COMPARE-MODE.
            DISPLAY "INSERT FIRST VALUE: "
            ACCEPT VAL1.
            DISPLAY "INSERT SECOND VALUE: "
            ACCEPT VAL2.
-           IF (VAL1 > VAL2)
-              DISPLAY "THE FIRST VALUE IS BIGGER THAN " VAL2
+           DISPLAY "ENTER TOLERANCE (0 FOR EXACT MATCH): "
+           ACCEPT WS-ACCEPT-BUF.
+           MOVE WS-ACCEPT-BUF TO WS-TOLERANCE.
+
+           COMPUTE WS-DIFF = VAL1 - VAL2
+           IF WS-DIFF < 0
+              COMPUTE WS-ABS-DIFF = 0 - WS-DIFF
            ELSE
-              IF (VAL1 = VAL2)
+              MOVE WS-DIFF TO WS-ABS-DIFF
+           END-IF
+
+           IF WS-ABS-DIFF <= WS-TOLERANCE
+              IF VAL1 = VAL2
+                 MOVE "EQUAL" TO WS-OUTCOME
                  DISPLAY "THE NUMBERS ARE EQUAL "
               ELSE
+                 MOVE "EQUAL WITHIN TOLERANCE" TO WS-OUTCOME
+                 DISPLAY "THE NUMBERS ARE EQUAL WITHIN TOLERANCE"
+              END-IF
+           ELSE
+              IF VAL1 > VAL2
+                 MOVE "FIRST BIGGER" TO WS-OUTCOME
+                 DISPLAY "THE FIRST VALUE IS BIGGER THAN " VAL2
+              ELSE
+                 MOVE "SECOND BIGGER" TO WS-OUTCOME
                  DISPLAY  "THE FIRST IS SMALLER THAN " VAL2
               END-IF
-           END-IF.
-           STOP RUN.
+           END-IF
+
+           PERFORM WRITE-AUDIT-ENTRY.
+
+      *****************************************************************
+      * WRITE-AUDIT-ENTRY appends one timestamped VAL1/VAL2/outcome
+      * line to the audit trail file, creating it on the first run.
+      *****************************************************************
+       WRITE-AUDIT-ENTRY.
+           ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-AUDIT-TIME FROM TIME.
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-STATUS = "35"
+              OPEN OUTPUT AUDIT-FILE
+           END-IF
+           MOVE SPACES TO AUDIT-RECORD
+           STRING WS-AUDIT-DATE " " WS-AUDIT-TIME " VAL1=" VAL1
+              " VAL2=" VAL2 " OUTCOME=" WS-OUTCOME
+              DELIMITED BY SIZE
+              INTO AUDIT-RECORD
+           WRITE AUDIT-RECORD
+           CLOSE AUDIT-FILE.
+
+      *****************************************************************
+      * RANK-MODE ACCEPTs a list of N values and displays them ranked
+      * from largest to smallest, using a selection sort over
+      * VAL-ITEM.
+      *****************************************************************
+       RANK-MODE.
+           DISPLAY "HOW MANY VALUES (1-20)? "
+           ACCEPT WS-N.
+           PERFORM UNTIL WS-N >= 1 AND WS-N <= WS-MAX-N
+              DISPLAY "VALUE MUST BE 1 TO " WS-MAX-N
+              DISPLAY "HOW MANY VALUES (1-20)? "
+              ACCEPT WS-N
+           END-PERFORM
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-N
+              DISPLAY "ENTER VALUE " I
+              ACCEPT WS-ACCEPT-BUF
+              MOVE WS-ACCEPT-BUF TO VAL-ITEM(I)
+           END-PERFORM
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-N - 1
+              MOVE I TO WS-MAX-INDEX
+              ADD 1 TO I GIVING J
+              PERFORM VARYING J FROM J BY 1 UNTIL J > WS-N
+                 IF VAL-ITEM(J) > VAL-ITEM(WS-MAX-INDEX)
+                    MOVE J TO WS-MAX-INDEX
+                 END-IF
+              END-PERFORM
+              IF WS-MAX-INDEX NOT = I
+                 MOVE VAL-ITEM(I) TO WS-TEMP
+                 MOVE VAL-ITEM(WS-MAX-INDEX) TO VAL-ITEM(I)
+                 MOVE WS-TEMP TO VAL-ITEM(WS-MAX-INDEX)
+              END-IF
+           END-PERFORM
+
+           DISPLAY "RANKED FROM LARGEST TO SMALLEST:"
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-N
+              DISPLAY I ". " VAL-ITEM(I)
+           END-PERFORM.
+
+       END PROGRAM identify.
+
+       COPY AUTHGATE.
