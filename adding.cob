@@ -1,20 +1,232 @@
       * add two numbers
+      *****************************************************************
+      * Extended from a single ADD into a small four-function utility
+      * with an interactive mode and a batch mode:
+      *
+      *   - INTERACTIVE-MODE keeps the original ACCEPT A / ACCEPT B
+      *     shape, but now also ACCEPTs an operation code so the same
+      *     A and B can be added, subtracted, multiplied, or divided
+      *     instead of only added.
+      *
+      *   - BATCH-MODE reads a transaction file of operation-code/A/B
+      *     triples from ADDTRAN.DAT, one value per line, and runs
+      *     every record in a single job, the same kind of tape-total
+      *     run used to foot a batch of entries by hand, accumulating
+      *     a running grand total and printing a trailer record with
+      *     the record count and the grand total.
+      *
+      * Both modes use ON SIZE ERROR on the arithmetic verb to catch a
+      * result that would not fit in AB (most exercised by MULTIPLY,
+      * since two PIC S9(4) values can run well past AB's PIC S9(5)
+      * capacity) and write an overflow exception line to ADDEXC.DAT
+      * instead of letting AB truncate silently.
+      *
+      * The interactive-vs-batch mode select no longer has to come from
+      * an operator sitting at a terminal: if a control file ADDPARM.DAT
+      * is present, DETERMINE-MODE reads WS-MODE from it instead of
+      * prompting, so this can run unattended from a control file the
+      * same way the transaction files already drive the rest of a
+      * batch run.  FILE STATUS 35 (no control file) falls back to the
+      * original ACCEPT prompt, so this still runs exactly as before
+      * when launched interactively with no ADDPARM.DAT on hand.
+      *****************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. adding.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRAN-FILE ASSIGN TO "ADDTRAN.DAT"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT EXCEPTION-FILE ASSIGN TO "ADDEXC.DAT"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT PARM-FILE ASSIGN TO "ADDPARM.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS WS-PARM-STATUS.
        DATA DIVISION.
-       WORKING-STORAGE SECTION.       
+
+       FILE SECTION.
+       FD  TRAN-FILE.
+       01  TRAN-RECORD PIC X(9).
+       FD  EXCEPTION-FILE.
+       01  EXCEPTION-RECORD PIC X(60).
+       FD  PARM-FILE.
+       01  PARM-RECORD PIC X(1).
+
+       WORKING-STORAGE SECTION.
        01 A PIC S9(4).
        01 B PIC S9(4).
        01 AB PIC S9(5).
+       01 WS-MODE PIC X.
+           88 WS-BATCH VALUE "B".
+       01 WS-OP PIC X.
+           88 WS-OP-ADD VALUE "A".
+           88 WS-OP-SUB VALUE "S".
+           88 WS-OP-MULT VALUE "M".
+           88 WS-OP-DIV VALUE "D".
+       01 WS-NUM-RECORD PIC S9(4).
+       01 WS-OVERFLOW-SWITCH PIC X VALUE "N".
+           88 WS-OVERFLOW VALUE "Y".
+       01 WS-RUN-EXCEPTION-SWITCH PIC X VALUE "N".
+           88 WS-RUN-EXCEPTION-FOUND VALUE "Y".
+       01 WS-GRAND-TOTAL PIC S9(7) VALUE ZERO.
+       01 WS-REC-COUNT PIC 9(5) VALUE ZERO.
+       01 WS-EOF-SWITCH PIC X VALUE "N".
+           88 WS-EOF VALUE "Y".
+       01 WS-PARM-STATUS PIC XX.
+       01 WS-AUTH-STATUS PIC X.
+           88 WS-AUTH-OK VALUE "Y".
+       01 WS-PROGRAM-NAME PIC X(30) VALUE "ADDING".
+       01 WS-RETURN-CODE PIC S9(4).
        PROCEDURE DIVISION.
+           CALL "AUTH-GATE" USING WS-AUTH-STATUS WS-PROGRAM-NAME
+           IF NOT WS-AUTH-OK
+              DISPLAY "Access denied"
+              MOVE 8 TO RETURN-CODE
+              MOVE RETURN-CODE TO WS-RETURN-CODE
+              CALL "AUTH-GATE-LOG-END" USING WS-PROGRAM-NAME
+                 WS-RETURN-CODE
+              GOBACK
+           END-IF
+           PERFORM DETERMINE-MODE
+           IF WS-BATCH
+              PERFORM BATCH-MODE
+           ELSE
+              PERFORM INTERACTIVE-MODE
+           END-IF
+           IF WS-RUN-EXCEPTION-FOUND
+              MOVE 4 TO RETURN-CODE
+           ELSE
+              MOVE 0 TO RETURN-CODE
+           END-IF
+           MOVE RETURN-CODE TO WS-RETURN-CODE
+           CALL "AUTH-GATE-LOG-END" USING WS-PROGRAM-NAME WS-RETURN-CODE
+           STOP RUN.
+
+      *****************************************************************
+      * DETERMINE-MODE reads WS-MODE from ADDPARM.DAT when that control
+      * file is present, otherwise prompts for it as before.
+      *****************************************************************
+       DETERMINE-MODE.
+           OPEN INPUT PARM-FILE
+           IF WS-PARM-STATUS = "00"
+              READ PARM-FILE INTO WS-MODE
+              CLOSE PARM-FILE
+           ELSE
+              DISPLAY "Enter mode - I for interactive, B for batch"
+              ACCEPT WS-MODE
+           END-IF.
+
+      *****************************************************************
+      * INTERACTIVE-MODE accepts one A/B pair and one operation code
+      * and performs the requested arithmetic.
+      *****************************************************************
+       INTERACTIVE-MODE.
            DISPLAY "Enter first number".
            ACCEPT A.
            DISPLAY "Enter second number".
            ACCEPT B.
-           ADD A TO B GIVING AB
-           DISPLAY "Result".
-           DISPLAY AB.
-           STOP RUN.
+           DISPLAY "Enter operation - A add, S subtract, M mult, D div".
+           ACCEPT WS-OP.
+           OPEN OUTPUT EXCEPTION-FILE
+           PERFORM DO-OPERATION
+           IF WS-OVERFLOW
+              DISPLAY "OVERFLOW - SEE ADDEXC.DAT"
+           ELSE
+              DISPLAY "Result"
+              DISPLAY AB
+           END-IF
+           CLOSE EXCEPTION-FILE.
+
+      *****************************************************************
+      * BATCH-MODE reads operation-code/A/B triples from ADDTRAN.DAT
+      * until end of file, performing and displaying each one, adding
+      * every non-overflowed result onto a running grand total, then
+      * files a trailer record with the record count and grand total.
+      *****************************************************************
+       BATCH-MODE.
+           OPEN INPUT TRAN-FILE
+           OPEN OUTPUT EXCEPTION-FILE
+           PERFORM UNTIL WS-EOF
+              READ TRAN-FILE INTO WS-OP
+                 AT END SET WS-EOF TO TRUE
+                 NOT AT END
+                    ADD 1 TO WS-REC-COUNT
+                    PERFORM READ-BATCH-OPERANDS
+                    PERFORM DO-OPERATION
+                    IF WS-OVERFLOW
+                       DISPLAY "TRANSACTION " WS-REC-COUNT
+                          " OVERFLOW - SEE ADDEXC.DAT"
+                    ELSE
+                       DISPLAY "TRANSACTION " WS-REC-COUNT " RESULT "
+                          AB
+                       ADD AB TO WS-GRAND-TOTAL
+                    END-IF
+              END-READ
+           END-PERFORM
+           CLOSE TRAN-FILE
+           CLOSE EXCEPTION-FILE
+           DISPLAY "TRAILER - " WS-REC-COUNT
+              " RECORDS, GRAND TOTAL " WS-GRAND-TOTAL.
+
+       READ-BATCH-OPERANDS.
+           READ TRAN-FILE INTO WS-NUM-RECORD
+           MOVE WS-NUM-RECORD TO A
+           READ TRAN-FILE INTO WS-NUM-RECORD
+           MOVE WS-NUM-RECORD TO B.
+
+      *****************************************************************
+      * DO-OPERATION carries out WS-OP against A and B into AB.  The
+      * ON SIZE ERROR phrase on every verb catches a result that would
+      * not fit in AB and sets WS-OVERFLOW instead of letting AB hold
+      * a truncated value; an exception line is filed either way a
+      * result can't be produced (overflow, or divide by zero).
+      *****************************************************************
+       DO-OPERATION.
+           MOVE "N" TO WS-OVERFLOW-SWITCH
+           EVALUATE TRUE
+              WHEN WS-OP-SUB
+                 SUBTRACT B FROM A GIVING AB
+                    ON SIZE ERROR
+                       SET WS-OVERFLOW TO TRUE
+                       PERFORM LOG-OVERFLOW
+                 END-SUBTRACT
+              WHEN WS-OP-MULT
+                 MULTIPLY A BY B GIVING AB
+                    ON SIZE ERROR
+                       SET WS-OVERFLOW TO TRUE
+                       PERFORM LOG-OVERFLOW
+                 END-MULTIPLY
+              WHEN WS-OP-DIV
+                 DIVIDE A BY B GIVING AB
+                    ON SIZE ERROR
+                       SET WS-OVERFLOW TO TRUE
+                       PERFORM LOG-DIVIDE-ERROR
+                 END-DIVIDE
+              WHEN OTHER
+                 ADD A TO B GIVING AB
+                    ON SIZE ERROR
+                       SET WS-OVERFLOW TO TRUE
+                       PERFORM LOG-OVERFLOW
+                 END-ADD
+           END-EVALUATE
+           IF WS-OVERFLOW
+              MOVE "Y" TO WS-RUN-EXCEPTION-SWITCH
+           END-IF.
+
+       LOG-OVERFLOW.
+           MOVE SPACES TO EXCEPTION-RECORD
+           STRING "OVERFLOW - " A " " WS-OP " " B
+              " DOES NOT FIT IN AB" DELIMITED BY SIZE
+              INTO EXCEPTION-RECORD
+           WRITE EXCEPTION-RECORD.
+
+       LOG-DIVIDE-ERROR.
+           MOVE SPACES TO EXCEPTION-RECORD
+           STRING "DIVIDE ERROR - " A " / " B
+              " COULD NOT BE COMPUTED" DELIMITED BY SIZE
+              INTO EXCEPTION-RECORD
+           WRITE EXCEPTION-RECORD.
 
+       END PROGRAM adding.
 
+       COPY AUTHGATE.
